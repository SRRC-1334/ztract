@@ -0,0 +1,73 @@
+000100*****************************************************************
+000110*  MSEGREC.CPY
+000120*  MULTI-SEGMENT-RECORD - ONE PHYSICAL RECORD LAYOUT SHARED BY
+000130*  FOUR LOGICAL SEGMENT TYPES, SELECTED BY SEGMENT-ID:
+000140*      'CU'  CUSTOMER-SEGMENT
+000150*      'AC'  ACCOUNT-SEGMENT
+000160*      'PY'  PAYMENT-SEGMENT
+000170*      'KY'  KYC-SEGMENT
+000180*****************************************************************
+000190*  MODIFICATION HISTORY
+000200*  DATE       INIT  DESCRIPTION
+000210*  ---------  ----  ---------------------------------------------
+000220*  2026-08-08 JLH   INITIAL VERSION.
+000230*  2026-08-08 JLH   ADDED KYC-SEGMENT (FOURTH REDEFINES OF
+000240*                   CUSTOMER-SEGMENT) FOR VERIFIED CONTACT AND
+000250*                   IDENTIFICATION DATA COMPLIANCE KEEPS ASKING
+000260*                   FOR - PHONE VERIFICATION STATUS, ID DOCUMENT
+000270*                   TYPE, AND KYC REVIEW DATE, ADDRESSABLE THE
+000280*                   SAME WAY AS THE OTHER THREE VIA SEGMENT-ID.
+000285*  2026-08-10 JLH   KYC-SEGMENT (205 BYTES) WAS 5 BYTES LARGER
+000286*                   THAN CUSTOMER-SEGMENT (200 BYTES), SILENTLY
+000287*                   GROWING SEGMENT-DATA/MULTI-SEGMENT-RECORD
+000288*                   BEYOND THE 220-BYTE SIZE EVERY CONSUMER
+000289*                   ASSUMES.  WIDENED CUSTOMER-SEGMENT'S FILLER
+000290*                   SO CUSTOMER-SEGMENT IS NOW THE SAME SIZE AS
+000291*                   KYC-SEGMENT (225 BYTES), MAKING
+000292*                   MULTI-SEGMENT-RECORD 225 BYTES OVERALL.
+000293*****************************************************************
+000300 01  MULTI-SEGMENT-RECORD.
+000310     05  SEGMENT-ID              PIC X(2).
+000320         88  SEGMENT-IS-CUSTOMER       VALUE 'CU'.
+000330         88  SEGMENT-IS-ACCOUNT        VALUE 'AC'.
+000340         88  SEGMENT-IS-PAYMENT        VALUE 'PY'.
+000350         88  SEGMENT-IS-KYC            VALUE 'KY'.
+000360     05  COMMON-KEY              PIC 9(10).
+000370     05  COMMON-DATE             PIC 9(8).
+000380     05  SEGMENT-DATA.
+000390         10  CUSTOMER-SEGMENT.
+000400             15  CUST-NAME       PIC X(40).
+000410             15  CUST-ADDR       PIC X(60).
+000420             15  CUST-CITY       PIC X(30).
+000430             15  CUST-ZIP        PIC X(10).
+000440             15  CUST-PHONE      PIC X(15).
+000450             15  FILLER          PIC X(50).
+000460         10  ACCOUNT-SEGMENT REDEFINES CUSTOMER-SEGMENT.
+000470             15  ACCT-TYPE       PIC X(3).
+000480             15  ACCT-STATUS     PIC X(1).
+000490             15  ACCT-BALANCE    PIC S9(11)V99 COMP-3.
+000500             15  ACCT-LIMIT      PIC S9(11)V99 COMP-3.
+000510             15  ACCT-OPEN-DATE  PIC 9(8).
+000520             15  ACCT-BRANCH     PIC X(10).
+000530             15  FILLER          PIC X(155).
+000540         10  PAYMENT-SEGMENT REDEFINES CUSTOMER-SEGMENT.
+000550             15  PAY-AMOUNT      PIC S9(11)V99 COMP-3.
+000560             15  PAY-CURRENCY    PIC X(3).
+000570             15  PAY-REF         PIC X(20).
+000580             15  PAY-STATUS      PIC X(1).
+000590             15  PAY-VALUE-DATE  PIC 9(8).
+000600             15  FILLER          PIC X(158).
+000610         10  KYC-SEGMENT REDEFINES CUSTOMER-SEGMENT.
+000620             15  KYC-PHONE-VERIFIED  PIC X(1).
+000630                 88  KYC-PHONE-IS-VERIFIED     VALUE 'Y'.
+000640                 88  KYC-PHONE-NOT-VERIFIED    VALUE 'N'.
+000650             15  KYC-ID-DOC-TYPE     PIC X(3).
+000660             15  KYC-ID-DOC-NUMBER   PIC X(20).
+000670             15  KYC-REVIEW-DATE     PIC 9(8).
+000680             15  KYC-REVIEW-STATUS   PIC X(1).
+000690                 88  KYC-REVIEW-PASSED         VALUE 'P'.
+000700                 88  KYC-REVIEW-FAILED         VALUE 'F'.
+000710                 88  KYC-REVIEW-PENDING        VALUE 'W'.
+000720             15  KYC-REVIEWED-BY     PIC X(8).
+000730             15  FILLER              PIC X(164).
+
