@@ -0,0 +1,25 @@
+000100*****************************************************************
+000110*  XREFREC.CPY
+000120*  PARTY-XREF-RECORD - MAPS ONE PARTY-ID TO WHICHEVER OF
+000130*  CUSTOMER-NR, VENDOR-ID, AND COMMON-KEY BELONG TO THAT SAME
+000140*  REAL-WORLD PARTY, SO A "GIVE ME EVERYTHING ABOUT THIS PARTY"
+000150*  JOB CAN GO STRAIGHT FROM ANY ONE OF THOSE KEYS TO THE OTHERS.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-09 JLH   INITIAL VERSION.
+000210*****************************************************************
+000220 01  PARTY-XREF-RECORD.
+000230     05  XREF-PARTY-ID           PIC 9(10).
+000240     05  XREF-PARTY-NAME         PIC X(40).
+000250     05  XREF-CUSTOMER-NR        PIC 9(10).
+000260     05  XREF-CUSTOMER-NR-SW     PIC X(01).
+000270         88  XREF-HAS-CUSTOMER-NR      VALUE 'Y'.
+000280     05  XREF-VENDOR-ID          PIC X(10).
+000290     05  XREF-VENDOR-ID-SW       PIC X(01).
+000300         88  XREF-HAS-VENDOR-ID        VALUE 'Y'.
+000310     05  XREF-COMMON-KEY         PIC 9(10).
+000320     05  XREF-COMMON-KEY-SW      PIC X(01).
+000330         88  XREF-HAS-COMMON-KEY       VALUE 'Y'.
+000340     05  FILLER                  PIC X(20).
