@@ -0,0 +1,23 @@
+000100*****************************************************************
+000110*  INVHIST.CPY
+000120*  INVOICE-HISTORY-RECORD - APPROVAL STATUS HISTORY.
+000130*  ONE RECORD IS WRITTEN EVERY TIME AN INVOICE'S INVOICE-STATUS
+000140*  CHANGES.  RECORDS FOR AN INVOICE-ID ARE WRITTEN IN
+000150*  IH-SEQ-NR ORDER SO THE FULL LIFE OF THE INVOICE CAN BE
+000160*  REPLAYED FOR AUDIT.
+000170*****************************************************************
+000180*  MODIFICATION HISTORY
+000190*  DATE       INIT  DESCRIPTION
+000200*  ---------  ----  ---------------------------------------------
+000210*  2026-08-08 JLH   INITIAL VERSION.
+000220*****************************************************************
+000230 01  INVOICE-HISTORY-RECORD.
+000240     05  IH-INVOICE-ID         PIC 9(10).
+000250     05  IH-SEQ-NR             PIC 9(04).
+000260     05  IH-FROM-STATUS        PIC X(01).
+000270     05  IH-TO-STATUS          PIC X(01).
+000280     05  IH-CHANGE-DATE        PIC 9(08).
+000290     05  IH-CHANGE-TIME        PIC 9(06).
+000300     05  IH-CHANGED-BY         PIC X(08).
+000310     05  IH-COMMENT            PIC X(30).
+
