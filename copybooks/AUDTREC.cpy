@@ -0,0 +1,22 @@
+000100*****************************************************************
+000110*  AUDTREC.CPY
+000120*  AUDIT-LOG-RECORD - BEFORE/AFTER IMAGE OF ONE CHANGED FIELD ON
+000130*  THE MULTI-SEGMENT FILE.  ONE RECORD IS WRITTEN EVERY TIME
+000140*  MSEGUPD ACTUALLY CHANGES A SEGMENT FIELD, SO THE MASTER'S
+000150*  HISTORY CAN BE REPLAYED FOR AUDIT WITHOUT KEEPING EVERY PRIOR
+000160*  GENERATION OF THE WHOLE FILE.
+000170*****************************************************************
+000180*  MODIFICATION HISTORY
+000190*  DATE       INIT  DESCRIPTION
+000200*  ---------  ----  ---------------------------------------------
+000210*  2026-08-09 JLH   INITIAL VERSION.
+000220*****************************************************************
+000230 01  AUDIT-LOG-RECORD.
+000240     05  AU-SEGMENT-ID         PIC X(02).
+000250     05  AU-COMMON-KEY         PIC 9(10).
+000260     05  AU-FIELD-NAME         PIC X(20).
+000270     05  AU-BEFORE-VALUE       PIC X(60).
+000280     05  AU-AFTER-VALUE        PIC X(60).
+000290     05  AU-CHANGE-DATE        PIC 9(08).
+000300     05  AU-CHANGE-TIME        PIC 9(06).
+000310     05  AU-CHANGED-BY         PIC X(08).
