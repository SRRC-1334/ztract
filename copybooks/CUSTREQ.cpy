@@ -0,0 +1,13 @@
+000100*****************************************************************
+000110*  CUSTREQ.CPY
+000120*  CUSTOMER-LOOKUP-REQUEST - ONE CUSTOMER-NR TO PULL ORDER
+000130*  HISTORY FOR.  INPUT TRANSACTION TO ORDCHIST.
+000140*****************************************************************
+000150*  MODIFICATION HISTORY
+000160*  DATE       INIT  DESCRIPTION
+000170*  ---------  ----  ---------------------------------------------
+000180*  2026-08-08 JLH   INITIAL VERSION.
+000190*****************************************************************
+000200 01  CUSTOMER-LOOKUP-REQUEST.
+000210     05  CLR-CUSTOMER-NR       PIC 9(10).
+
