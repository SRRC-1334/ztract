@@ -0,0 +1,36 @@
+000100*****************************************************************
+000110*  ORDREC.CPY
+000120*  ORDER-RECORD - CUSTOMER ORDER HEADER WITH NESTED ORDER LINES.
+000130*****************************************************************
+000140*  MODIFICATION HISTORY
+000150*  DATE       INIT  DESCRIPTION
+000160*  ---------  ----  ---------------------------------------------
+000170*  2026-08-08 JLH   INITIAL VERSION.
+000180*  2026-08-08 JLH   ADDED LINE-SHIPPED-QTY TO EACH ORDER LINE FOR
+000190*                   PARTIAL-FULFILLMENT/BACKORDER TRACKING.
+000195*  2026-08-08 JLH   WIDENED ORDER-STATUS FROM A BARE 2-CHARACTER
+000196*                   CODE TO A 4-CHARACTER MNEMONIC CODE WITH A
+000197*                   DEFINED CODE LIST, SO ILLEGAL VALUES AND
+000198*                   ILLEGAL TRANSITIONS CAN BE CAUGHT.
+000200*****************************************************************
+000210 01  ORDER-RECORD.
+000220     05  ORDER-ID                PIC 9(10).
+000230     05  ORDER-DATE              PIC 9(8).
+000240     05  CUSTOMER-NR             PIC 9(10).
+000250     05  ORDER-STATUS            PIC X(4).
+000251         88  ORD-OPEN                  VALUE 'OPEN'.
+000252         88  ORD-SHIPPED               VALUE 'SHIP'.
+000253         88  ORD-CLOSED                VALUE 'CLSD'.
+000254         88  ORD-CANCELLED             VALUE 'CANC'.
+000260     05  LINE-COUNT              PIC 9(3).
+000270     05  ORDER-LINES OCCURS 0 TO 10 TIMES
+000280         DEPENDING ON LINE-COUNT.
+000290         10  LINE-ITEM-NR        PIC 9(5).
+000300         10  LINE-PRODUCT        PIC X(20).
+000310         10  LINE-QTY            PIC 9(5).
+000320         10  LINE-SHIPPED-QTY    PIC 9(5).
+000330         10  LINE-PRICE          PIC S9(7)V99 COMP-3.
+000340         10  LINE-AMOUNT         PIC S9(9)V99 COMP-3.
+000350     05  ORDER-TOTAL             PIC S9(11)V99 COMP-3.
+000360     05  FILLER                  PIC X(48).
+
