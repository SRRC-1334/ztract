@@ -0,0 +1,29 @@
+000100*****************************************************************
+000110*  NUMTEST.CPY
+000120*  NUMERIC-TEST-RECORD - ONE OF EVERY PICTURE/USAGE COMBINATION
+000130*  IN COMMON USE, FOR CONVERSION CERTIFICATION TESTING.
+000140*****************************************************************
+000150*  MODIFICATION HISTORY
+000160*  DATE       INIT  DESCRIPTION
+000170*  ---------  ----  ---------------------------------------------
+000180*  2026-08-08 JLH   INITIAL VERSION.
+000190*****************************************************************
+000200 01  NUMERIC-TEST-RECORD.
+000210     05  REC-ID                  PIC 9(8).
+000220     05  DISPLAY-UNSIGNED        PIC 9(9).
+000230     05  DISPLAY-SIGNED          PIC S9(9).
+000240     05  DISPLAY-DECIMAL         PIC 9(7)V99.
+000250     05  DISPLAY-SIGNED-DEC      PIC S9(7)V99.
+000260     05  COMP3-UNSIGNED          PIC 9(9) COMP-3.
+000270     05  COMP3-SIGNED            PIC S9(9) COMP-3.
+000280     05  COMP3-DECIMAL           PIC 9(7)V99 COMP-3.
+000290     05  COMP3-SIGNED-DEC        PIC S9(7)V99 COMP-3.
+000300     05  COMP3-LARGE             PIC S9(15)V99 COMP-3.
+000310     05  COMP-SHORT              PIC S9(4) COMP.
+000320     05  COMP-LONG               PIC S9(9) COMP.
+000330     05  COMP-VERY-LONG          PIC S9(18) COMP.
+000340     05  ALPHA-FIELD             PIC X(20).
+000350     05  ALPHA-MAX               PIC X(100).
+000360     05  ALPHA-ZERO              PIC X(1).
+000370     05  FILLER                  PIC X(50).
+
