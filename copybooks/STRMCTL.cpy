@@ -0,0 +1,16 @@
+000100*****************************************************************
+000110*  STRMCTL.CPY
+000120*  STREAM-CONTROL-RECORD - CUSTOMER-NR RANGE BOUNDARIES FOR EACH
+000130*  OF THE FOUR ORDER BATCH PARALLEL JOB STREAMS.  ONE CONTROL
+000140*  CARD PER RUN, READ BY ORDSPLIT.
+000150*****************************************************************
+000160*  MODIFICATION HISTORY
+000170*  DATE       INIT  DESCRIPTION
+000180*  ---------  ----  ---------------------------------------------
+000190*  2026-08-09 JLH   INITIAL VERSION.
+000200*****************************************************************
+000210 01  STREAM-CONTROL-RECORD.
+000220     05  SC-STREAM-COUNT          PIC 9(01).
+000230     05  SC-STREAM-RANGE OCCURS 4 TIMES.
+000240         10  SC-LOW-CUSTOMER-NR   PIC 9(10).
+000250         10  SC-HIGH-CUSTOMER-NR  PIC 9(10).
