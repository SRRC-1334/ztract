@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110*  RATETAB.CPY
+000120*  EXCH-RATE-RECORD - DAILY CURRENCY EXCHANGE RATE TABLE.
+000130*  ONE RECORD PER CURRENCY/EFFECTIVE-DATE.  RATE CONVERTS THE
+000140*  FOREIGN CURRENCY AMOUNT TO THE HOME CURRENCY (HOME-AMOUNT =
+000150*  FOREIGN-AMOUNT * EXCH-RATE).
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION.
+000210*****************************************************************
+000220 01  EXCH-RATE-RECORD.
+000230     05  RATE-CURRENCY         PIC X(3).
+000240     05  RATE-EFF-DATE         PIC 9(8).
+000250     05  RATE-HOME-CURRENCY    PIC X(3).
+000260     05  EXCH-RATE             PIC S9(3)V9(6) COMP-3.
+000270     05  RATE-SOURCE           PIC X(10).
