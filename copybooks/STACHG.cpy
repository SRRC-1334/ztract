@@ -0,0 +1,21 @@
+000100*****************************************************************
+000110*  STACHG.CPY
+000120*  STATUS-CHANGE-RECORD - REQUESTED INVOICE STATUS TRANSITION.
+000130*  INPUT TRANSACTION TO INVHUPD.  SORTED ASCENDING ON
+000140*  SC-INVOICE-ID, SC-CHANGE-DATE, SC-CHANGE-TIME SO THAT
+000150*  MULTIPLE TRANSITIONS FOR ONE INVOICE IN ONE RUN ARE APPLIED
+000160*  IN THE ORDER THEY HAPPENED.
+000170*****************************************************************
+000180*  MODIFICATION HISTORY
+000190*  DATE       INIT  DESCRIPTION
+000200*  ---------  ----  ---------------------------------------------
+000210*  2026-08-08 JLH   INITIAL VERSION.
+000220*****************************************************************
+000230 01  STATUS-CHANGE-RECORD.
+000240     05  SC-INVOICE-ID         PIC 9(10).
+000250     05  SC-NEW-STATUS         PIC X(01).
+000260     05  SC-CHANGED-BY         PIC X(08).
+000270     05  SC-CHANGE-DATE        PIC 9(08).
+000280     05  SC-CHANGE-TIME        PIC 9(06).
+000290     05  SC-COMMENT            PIC X(30).
+
