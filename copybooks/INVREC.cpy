@@ -0,0 +1,56 @@
+000100*****************************************************************
+000110*  INVREC.CPY
+000120*  INVOICE-RECORD - VENDOR INVOICE MASTER LAYOUT.
+000130*  OWNER........: ACCOUNTS PAYABLE
+000140*****************************************************************
+000150*  MODIFICATION HISTORY
+000160*  DATE       INIT  DESCRIPTION
+000170*  ---------  ----  ---------------------------------------------
+000180*  2026-08-08 JLH   ADDED HOME-CURRENCY CONVERSION FIELDS.
+000190*  2026-08-08 JLH   ADDED INV-ORDER-ID SO AN INVOICE CAN BE TIED
+000200*                   BACK TO THE ORDER IT BILLS (THREE-WAY MATCH).
+000205*  2026-08-09 JLH   ADDED ASCENDING KEY/INDEXED BY CLAUSES TO
+000206*                   DEPARTMENTS AND ITEMS SO LOOKUP-HEAVY JOBS
+000207*                   CAN SEARCH ALL INSTEAD OF SCANNING EVERY
+000208*                   DEPARTMENT/ITEM ON THE INVOICE.  LOADERS OF
+000209*                   THIS RECORD MUST MAINTAIN DEPARTMENTS IN
+000210*                   ASCENDING DEPT-CODE SEQUENCE, AND ITEMS
+000211*                   WITHIN EACH DEPARTMENT IN ASCENDING ITEM-ID
+000212*                   SEQUENCE, FOR SEARCH ALL TO WORK CORRECTLY.
+000213*****************************************************************
+000220 01  INVOICE-RECORD.
+000230     05  INVOICE-ID        PIC 9(10).
+000240     05  INVOICE-DATE      PIC 9(8).
+000250     05  VENDOR-ID         PIC X(10).
+000260     05  DEPT-COUNT        PIC 9(2).
+000270     05  DEPARTMENTS       OCCURS 1 TO 5 TIMES
+000280                           DEPENDING ON DEPT-COUNT
+000281                           ASCENDING KEY IS DEPT-CODE
+000282                           INDEXED BY DEPT-IDX.
+000290         10  DEPT-CODE     PIC X(4).
+000300         10  DEPT-NAME     PIC X(20).
+000310         10  ITEM-COUNT    PIC 9(2).
+000320         10  ITEMS         OCCURS 1 TO 4 TIMES
+000330                           DEPENDING ON ITEM-COUNT
+000331                           ASCENDING KEY IS ITEM-ID
+000332                           INDEXED BY ITEM-IDX.
+000340             15  ITEM-ID   PIC X(8).
+000350             15  ITEM-DESC PIC X(20).
+000360             15  ITEM-QTY  PIC 9(5).
+000370             15  ITEM-COST PIC S9(7)V99 COMP-3.
+000380     05  INVOICE-TOTAL     PIC S9(11)V99 COMP-3.
+000390     05  INV-CURRENCY      PIC X(3).
+000400     05  INVOICE-STATUS    PIC X(1).
+000410         88  INV-PENDING         VALUE 'P'.
+000420         88  INV-APPROVED        VALUE 'A'.
+000430         88  INV-REJECTED        VALUE 'R'.
+000440         88  INV-PAID            VALUE 'D'.
+000450     05  INVOICE-TOTAL-HOME    PIC S9(11)V99 COMP-3.
+000460     05  HOME-CURRENCY         PIC X(3).
+000470     05  EXCH-RATE-USED        PIC S9(3)V9(6) COMP-3.
+000480     05  CONV-STATUS           PIC X(1).
+000490         88  CONV-DONE             VALUE 'C'.
+000500         88  CONV-NOT-NEEDED       VALUE 'S'.
+000510         88  CONV-RATE-NOT-FOUND   VALUE 'N'.
+000520     05  INV-ORDER-ID          PIC 9(10).
+
