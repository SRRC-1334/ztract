@@ -0,0 +1,21 @@
+000100*****************************************************************
+000110*  ORDSCHG.CPY
+000120*  ORDER-STATUS-CHANGE-RECORD - REQUESTED ORDER-STATUS TRANSITION.
+000130*  INPUT TRANSACTION TO ORDSTUPD.  SORTED ASCENDING ON
+000140*  OSC-ORDER-ID, OSC-CHANGE-DATE, OSC-CHANGE-TIME SO THAT
+000150*  MULTIPLE TRANSITIONS FOR ONE ORDER IN ONE RUN ARE APPLIED IN
+000160*  THE ORDER THEY HAPPENED.
+000170*****************************************************************
+000180*  MODIFICATION HISTORY
+000190*  DATE       INIT  DESCRIPTION
+000200*  ---------  ----  ---------------------------------------------
+000210*  2026-08-08 JLH   INITIAL VERSION.
+000220*****************************************************************
+000230 01  ORDER-STATUS-CHANGE-RECORD.
+000240     05  OSC-ORDER-ID          PIC 9(10).
+000250     05  OSC-NEW-STATUS        PIC X(04).
+000260     05  OSC-CHANGED-BY        PIC X(08).
+000270     05  OSC-CHANGE-DATE       PIC 9(08).
+000280     05  OSC-CHANGE-TIME       PIC 9(06).
+000290     05  OSC-COMMENT           PIC X(30).
+
