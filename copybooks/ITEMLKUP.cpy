@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110*  ITEMLKUP.CPY
+000120*  ITEM-LOOKUP-REQUEST - ONE INVOICE-ID/DEPT-CODE/ITEM-ID TO
+000130*  LOCATE WITHIN THE NESTED INVOICE DEPARTMENTS/ITEMS TABLES.
+000140*  INPUT TRANSACTION TO ITEMINQ.
+000150*****************************************************************
+000160*  MODIFICATION HISTORY
+000170*  DATE       INIT  DESCRIPTION
+000180*  ---------  ----  ---------------------------------------------
+000190*  2026-08-09 JLH   INITIAL VERSION.
+000200*****************************************************************
+000210 01  ITEM-LOOKUP-REQUEST.
+000220     05  ILR-INVOICE-ID        PIC 9(10).
+000230     05  ILR-DEPT-CODE         PIC X(04).
+000240     05  ILR-ITEM-ID           PIC X(08).
