@@ -0,0 +1,20 @@
+000100*****************************************************************
+000110*  CKPTREC.CPY
+000120*  CHECKPOINT-RECORD - INVOICE BATCH CHECKPOINT LOG ENTRY.
+000130*  THE CHECKPOINT FILE IS A SEQUENTIAL LOG - EACH RUN APPENDS
+000140*  ONE ENTRY EVERY CKPT-INTERVAL INVOICES PLUS A FINAL ENTRY AT
+000150*  END OF FILE.  ON RESTART THE LAST ENTRY IN THE LOG GIVES THE
+000160*  LAST INVOICE-ID FULLY COMMITTED BY THE PRIOR RUN.
+000170*****************************************************************
+000180*  MODIFICATION HISTORY
+000190*  DATE       INIT  DESCRIPTION
+000200*  ---------  ----  ---------------------------------------------
+000210*  2026-08-08 JLH   INITIAL VERSION.
+000220*****************************************************************
+000230 01  CHECKPOINT-RECORD.
+000240     05  CKPT-JOB-NAME          PIC X(08).
+000250     05  CKPT-LAST-INVOICE-ID   PIC 9(10).
+000260     05  CKPT-RECORDS-PROCESSED PIC 9(09).
+000270     05  CKPT-RUN-DATE          PIC 9(08).
+000280     05  CKPT-RUN-TIME          PIC 9(06).
+
