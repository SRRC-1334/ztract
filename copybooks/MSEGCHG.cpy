@@ -0,0 +1,21 @@
+000100*****************************************************************
+000110*  MSEGCHG.CPY
+000120*  MULTI-SEGMENT-CHANGE-RECORD - REQUESTED FIELD CHANGE FOR ONE
+000130*  SEGMENT OF THE MULTI-SEGMENT FILE.  INPUT TRANSACTION TO
+000140*  MSEGUPD.  SORTED ASCENDING ON MC-COMMON-KEY, MC-SEGMENT-ID,
+000150*  MC-CHANGE-DATE, MC-CHANGE-TIME SO THAT MULTIPLE CHANGES FOR
+000160*  ONE SEGMENT IN ONE RUN ARE APPLIED IN THE ORDER THEY HAPPENED.
+000170*****************************************************************
+000180*  MODIFICATION HISTORY
+000190*  DATE       INIT  DESCRIPTION
+000200*  ---------  ----  ---------------------------------------------
+000210*  2026-08-09 JLH   INITIAL VERSION.
+000220*****************************************************************
+000230 01  MULTI-SEGMENT-CHANGE-RECORD.
+000240     05  MC-COMMON-KEY         PIC 9(10).
+000250     05  MC-SEGMENT-ID         PIC X(02).
+000260     05  MC-NEW-VALUE          PIC X(60).
+000270     05  MC-CHANGED-BY         PIC X(08).
+000280     05  MC-CHANGE-DATE        PIC 9(08).
+000290     05  MC-CHANGE-TIME        PIC 9(06).
+000300     05  MC-COMMENT            PIC X(30).
