@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110*  REJCREC.CPY
+000120*  REJECT-RECORD - COMMON LAYOUT FOR EVERY VALIDATION STEP'S
+000130*  REJECTED-RECORD LOG, SO ONE REPORTING PROGRAM CAN SERVE ALL
+000140*  OF THEM.
+000150*****************************************************************
+000160*  MODIFICATION HISTORY
+000170*  DATE       INIT  DESCRIPTION
+000180*  ---------  ----  ---------------------------------------------
+000190*  2026-08-08 JLH   INITIAL VERSION.
+000200*****************************************************************
+000210 01  REJECT-RECORD.
+000220     05  RJ-SOURCE-FILE          PIC X(08).
+000230     05  RJ-KEY-FIELD            PIC X(20).
+000240     05  RJ-RULE-VIOLATED        PIC X(40).
+000250     05  RJ-REJECT-DATE          PIC 9(08).
+000260     05  RJ-REJECT-TIME          PIC 9(06).
+
