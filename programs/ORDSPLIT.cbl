@@ -0,0 +1,227 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    ORDSPLIT.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ORDER PROCESSING SYSTEMS.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-09 JLH   INITIAL VERSION - SPLITS THE ORDER FILE BY
+000210*                   CUSTOMER-NR RANGE INTO UP TO FOUR PARALLEL
+000220*                   JOB STREAM FILES.
+000230*****************************************************************
+000240*  REMARKS.
+000250*      THE CONTROL CARD SUPPLIES UP TO FOUR NON-OVERLAPPING
+000260*      CUSTOMER-NR RANGES, ONE PER OVERNIGHT JOB STREAM.  EACH
+000270*      ORDER IS ROUTED TO THE STREAM FILE WHOSE RANGE CONTAINS
+000280*      ITS CUSTOMER-NR SO THE OPERATOR CAN RUN THAT MANY COPIES
+000290*      OF THE ORDER BATCH STEP CONCURRENTLY - ADDING STREAMS TO
+000300*      SHRINK THE BATCH WINDOW INSTEAD OF HOPING A SINGLE
+000310*      SEQUENTIAL PASS FITS IN IT.  AN ORDER WHOSE CUSTOMER-NR
+000320*      FALLS OUTSIDE EVERY DEFINED RANGE IS NOT SILENTLY
+000330*      DROPPED - IT IS WRITTEN TO THE COMMON REJECT LOG SO THE
+000340*      RANGE DEFINITIONS CAN BE CORRECTED BEFORE THE NEXT RUN.
+000350*      ORDMERGE CONSOLIDATES THE STREAM OUTPUTS BACK INTO ONE
+000360*      ORDER FILE ONCE ALL STREAMS HAVE COMPLETED.
+000370*****************************************************************
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER.   IBM-370.
+000410 OBJECT-COMPUTER.   IBM-370.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT CONTROL-CARD-IN  ASSIGN TO CTLCARD
+000450            ORGANIZATION IS SEQUENTIAL.
+000460     SELECT ORDER-IN         ASSIGN TO ORDIN
+000470            ORGANIZATION IS SEQUENTIAL.
+000480     SELECT ORDER-STREAM-1   ASSIGN TO ORDSTRM1
+000490            ORGANIZATION IS SEQUENTIAL.
+000500     SELECT ORDER-STREAM-2   ASSIGN TO ORDSTRM2
+000510            ORGANIZATION IS SEQUENTIAL.
+000520     SELECT ORDER-STREAM-3   ASSIGN TO ORDSTRM3
+000530            ORGANIZATION IS SEQUENTIAL.
+000540     SELECT ORDER-STREAM-4   ASSIGN TO ORDSTRM4
+000550            ORGANIZATION IS SEQUENTIAL.
+000560     SELECT REJECT-OUT       ASSIGN TO REJOUT
+000570            ORGANIZATION IS SEQUENTIAL.
+
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  CONTROL-CARD-IN
+000610     LABEL RECORDS ARE STANDARD.
+000620 COPY STRMCTL.
+
+000630 FD  ORDER-IN
+000640     LABEL RECORDS ARE STANDARD.
+000650 COPY ORDREC.
+
+000660 FD  ORDER-STREAM-1
+000670     LABEL RECORDS ARE STANDARD.
+000680 01  ORDER-STREAM-1-RECORD    PIC X(1000).
+
+000690 FD  ORDER-STREAM-2
+000700     LABEL RECORDS ARE STANDARD.
+000710 01  ORDER-STREAM-2-RECORD    PIC X(1000).
+
+000720 FD  ORDER-STREAM-3
+000730     LABEL RECORDS ARE STANDARD.
+000740 01  ORDER-STREAM-3-RECORD    PIC X(1000).
+
+000750 FD  ORDER-STREAM-4
+000760     LABEL RECORDS ARE STANDARD.
+000770 01  ORDER-STREAM-4-RECORD    PIC X(1000).
+
+000780 FD  REJECT-OUT
+000790     LABEL RECORDS ARE STANDARD.
+000800 COPY REJCREC.
+
+000810 WORKING-STORAGE SECTION.
+000820 01  WS-SWITCHES.
+000830     05  WS-ORDER-EOF          PIC X(01)  VALUE 'N'.
+000840         88  ORDER-EOF                    VALUE 'Y'.
+000850     05  WS-RANGE-FOUND-SW     PIC X(01)  VALUE 'N'.
+000860         88  WS-RANGE-FOUND                VALUE 'Y'.
+
+000870 01  WS-COUNTERS                          COMP.
+000880     05  WS-ORDERS-READ        PIC 9(09)  VALUE ZERO.
+000890     05  WS-ORDERS-REJECTED    PIC 9(09)  VALUE ZERO.
+000900     05  WS-STREAM-NR          PIC 9(01)  VALUE ZERO.
+000910     05  WS-RANGE-IX           PIC 9(01)  VALUE ZERO.
+000920     05  WS-STREAM-COUNTS OCCURS 4 TIMES  PIC 9(09) VALUE ZERO.
+
+000930 01  WS-RUN-DATE                PIC 9(08)  VALUE ZERO.
+000940 01  WS-RUN-TIME                PIC 9(06)  VALUE ZERO.
+
+000950 PROCEDURE DIVISION.
+000960*---------------------------------------------------------------*
+000970 0000-MAINLINE.
+000980*---------------------------------------------------------------*
+000990     PERFORM 1000-INITIALIZE
+001000          THRU 1000-INITIALIZE-EXIT.
+001010     PERFORM 2000-SPLIT-ORDER
+001020          THRU 2000-SPLIT-ORDER-EXIT
+001030          UNTIL ORDER-EOF.
+001040     PERFORM 9000-TERMINATE
+001050          THRU 9000-TERMINATE-EXIT.
+001060     GOBACK.
+
+001070*---------------------------------------------------------------*
+001080 1000-INITIALIZE.
+001090*---------------------------------------------------------------*
+001100     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001110     ACCEPT WS-RUN-TIME FROM TIME.
+001120     OPEN INPUT  CONTROL-CARD-IN.
+001130     READ CONTROL-CARD-IN
+001140         AT END
+001150             DISPLAY 'ORDSPLIT - NO CONTROL CARD, DEFAULTING '
+001160                     'TO A SINGLE STREAM'
+001170             MOVE 1        TO SC-STREAM-COUNT
+001180             MOVE ZERO     TO SC-LOW-CUSTOMER-NR (1)
+001190             MOVE 9999999999 TO SC-HIGH-CUSTOMER-NR (1)
+001200     END-READ.
+001210     CLOSE CONTROL-CARD-IN.
+001220     OPEN INPUT  ORDER-IN.
+001230     OPEN OUTPUT ORDER-STREAM-1
+001240                 ORDER-STREAM-2
+001250                 ORDER-STREAM-3
+001260                 ORDER-STREAM-4
+001270                 REJECT-OUT.
+001280     READ ORDER-IN
+001290         AT END SET ORDER-EOF TO TRUE
+001300     END-READ.
+001310 1000-INITIALIZE-EXIT.
+001320     EXIT.
+
+001330*---------------------------------------------------------------*
+001340 2000-SPLIT-ORDER.
+001350*---------------------------------------------------------------*
+001360     ADD 1 TO WS-ORDERS-READ.
+001370     PERFORM 2100-FIND-STREAM
+001380          THRU 2100-FIND-STREAM-EXIT.
+001390     IF WS-RANGE-FOUND
+001400         ADD 1 TO WS-STREAM-COUNTS (WS-STREAM-NR)
+001410         PERFORM 2200-WRITE-STREAM
+001420              THRU 2200-WRITE-STREAM-EXIT
+001430     ELSE
+001440         ADD 1 TO WS-ORDERS-REJECTED
+001450         PERFORM 2300-REJECT-ORDER
+001460              THRU 2300-REJECT-ORDER-EXIT
+001470     END-IF.
+001480     READ ORDER-IN
+001490         AT END SET ORDER-EOF TO TRUE
+001500     END-READ.
+001510 2000-SPLIT-ORDER-EXIT.
+001520     EXIT.
+
+001530*---------------------------------------------------------------*
+001540*    LOCATE THE STREAM RANGE CONTAINING THIS ORDER'S             *
+001550*    CUSTOMER-NR.  SETS WS-STREAM-NR WHEN FOUND.                 *
+001560*---------------------------------------------------------------*
+001570 2100-FIND-STREAM.
+001580*---------------------------------------------------------------*
+001590     MOVE 'N' TO WS-RANGE-FOUND-SW.
+001600     MOVE ZERO TO WS-STREAM-NR.
+001610     PERFORM 2110-TEST-RANGE
+001620          THRU 2110-TEST-RANGE-EXIT
+001630          VARYING WS-RANGE-IX FROM 1 BY 1
+001640          UNTIL WS-RANGE-IX > SC-STREAM-COUNT
+001650             OR WS-RANGE-FOUND.
+001660 2100-FIND-STREAM-EXIT.
+001670     EXIT.
+
+001680 2110-TEST-RANGE.
+001690     IF CUSTOMER-NR >= SC-LOW-CUSTOMER-NR (WS-RANGE-IX)
+001700        AND CUSTOMER-NR <= SC-HIGH-CUSTOMER-NR (WS-RANGE-IX)
+001710         SET WS-RANGE-FOUND TO TRUE
+001720         MOVE WS-RANGE-IX TO WS-STREAM-NR
+001730     END-IF.
+001740 2110-TEST-RANGE-EXIT.
+001750     EXIT.
+
+001760 2200-WRITE-STREAM.
+001770     EVALUATE WS-STREAM-NR
+001780         WHEN 1
+001790             WRITE ORDER-STREAM-1-RECORD FROM ORDER-RECORD
+001800         WHEN 2
+001810             WRITE ORDER-STREAM-2-RECORD FROM ORDER-RECORD
+001820         WHEN 3
+001830             WRITE ORDER-STREAM-3-RECORD FROM ORDER-RECORD
+001840         WHEN 4
+001850             WRITE ORDER-STREAM-4-RECORD FROM ORDER-RECORD
+001860     END-EVALUATE.
+001870 2200-WRITE-STREAM-EXIT.
+001880     EXIT.
+
+001890 2300-REJECT-ORDER.
+001900     MOVE SPACES              TO REJECT-RECORD.
+001910     MOVE 'ORDSPLIT'          TO RJ-SOURCE-FILE.
+001920     MOVE ORDER-ID            TO RJ-KEY-FIELD.
+001930     MOVE 'CUSTOMER-NR NOT IN ANY STREAM RANGE'
+001940                              TO RJ-RULE-VIOLATED.
+001950     MOVE WS-RUN-DATE         TO RJ-REJECT-DATE.
+001960     MOVE WS-RUN-TIME         TO RJ-REJECT-TIME.
+001970     WRITE REJECT-RECORD.
+001980 2300-REJECT-ORDER-EXIT.
+001990     EXIT.
+
+002000*---------------------------------------------------------------*
+002010 9000-TERMINATE.
+002020*---------------------------------------------------------------*
+002030     DISPLAY 'ORDSPLIT - ORDERS READ..............: '
+002031              WS-ORDERS-READ.
+002040     DISPLAY 'ORDSPLIT - STREAM 1 ORDERS..........: '
+002050              WS-STREAM-COUNTS (1).
+002060     DISPLAY 'ORDSPLIT - STREAM 2 ORDERS..........: '
+002070              WS-STREAM-COUNTS (2).
+002080     DISPLAY 'ORDSPLIT - STREAM 3 ORDERS..........: '
+002090              WS-STREAM-COUNTS (3).
+002100     DISPLAY 'ORDSPLIT - STREAM 4 ORDERS..........: '
+002110              WS-STREAM-COUNTS (4).
+002120     DISPLAY 'ORDSPLIT - ORDERS REJECTED..........: '
+002130              WS-ORDERS-REJECTED.
+002140     CLOSE ORDER-IN ORDER-STREAM-1 ORDER-STREAM-2 ORDER-STREAM-3
+002150           ORDER-STREAM-4 REJECT-OUT.
+002160 9000-TERMINATE-EXIT.
+002170     EXIT.
