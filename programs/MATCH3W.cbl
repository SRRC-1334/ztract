@@ -0,0 +1,326 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    MATCH3W.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ACCOUNTS PAYABLE SYSTEMS.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - ORDER/INVOICE THREE-WAY
+000210*                   MATCH RECONCILIATION.
+000215*  2026-08-10 JLH   3-WAY MATCH NOW ONLY LOADS ORD-OPEN ORDERS,
+000216*                   PER THE "OPEN ORDERS" REMARKS BELOW.
+000217*  2026-08-11 JLH   THE LINE-LEVEL MATCH COMPARED THE INVOICE'S
+000218*                   ITEM-ID (AN UNCONSTRAINED 8-BYTE ITEM/SKU
+000219*                   CODE) AGAINST THE ORDER LINE'S LINE-ITEM-NR
+000220*                   (A 5-DIGIT LINE SEQUENCE ORDINAL, NOT AN
+000221*                   ITEM CODE) ZERO-PADDED TO 8 DIGITS - THE TWO
+000222*                   FIELDS DO NOT SHARE A DOMAIN, SO A REAL
+000223*                   ITEM-ID ESSENTIALLY NEVER MATCHED AND EVERY
+000224*                   INVOICE LINE FELL OUT AS "NO MATCHING ORDER
+000225*                   LINE".  THE ORDER LINE'S LINE-PRODUCT IS THE
+000226*                   FIELD THAT ACTUALLY CARRIES THE ITEM/SKU
+000227*                   CODE (SEE ITS USE IN BACKORD AND EDIINV), SO
+000228*                   THE LINE-LEVEL MATCH NOW COMPARES THE FIRST
+000229*                   8 BYTES OF LINE-PRODUCT TO ITEM-ID INSTEAD.
+000230*****************************************************************
+000240*  REMARKS.
+000250*      THE ORDER FILE IS LOADED INTO A WORKING-STORAGE TABLE
+000260*      KEYED BY ORDER-ID (THE VOLUME OF OPEN ORDERS ON HAND AT
+000270*      ANY TIME IS SMALL ENOUGH TO HOLD IN MEMORY); ONLY ORDERS
+000280*      WITH ORD-OPEN STATUS ARE LOADED, SINCE A CLOSED,
+000290*      CANCELLED, OR ALREADY-SHIPPED ORDER HAS NOTHING LEFT TO
+000300*      MATCH AN INCOMING INVOICE AGAINST.  EACH INVOICE IS THEN
+000310*      MATCHED TO ITS ORDER VIA INV-ORDER-ID.  INVOICES WITH NO
+000320*      MATCHING OPEN ORDER ARE REPORTED AS EXCEPTIONS.  FOR AN
+000330*      INVOICE THAT DOES MATCH AN ORDER, EACH INVOICE LINE ITEM
+000340*      IS IN TURN MATCHED TO THE ORDER LINE SHARING THE SAME
+000350*      ITEM/SKU CODE (INVOICE ITEM-ID COMPARED TO THE FIRST 8
+000360*      BYTES OF ORDER LINE-PRODUCT) AND ITS QUANTITY AND COST
+000370*      ARE COMPARED TO THE ORDERED QUANTITY AND AMOUNT - A
+000380*      QUANTITY OR AMOUNT MISMATCH, OR AN INVOICE LINE ITEM WITH
+000390*      NO CORRESPONDING ORDER LINE, IS ALSO REPORTED AS AN
+000400*      EXCEPTION.
+000410*****************************************************************
+000420 ENVIRONMENT DIVISION.
+000430 CONFIGURATION SECTION.
+000440 SOURCE-COMPUTER.   IBM-370.
+000450 OBJECT-COMPUTER.   IBM-370.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT ORDER-IN     ASSIGN TO ORDIN
+000490            ORGANIZATION IS SEQUENTIAL.
+000500     SELECT INVOICE-IN   ASSIGN TO INVIN
+000510            ORGANIZATION IS SEQUENTIAL.
+000520     SELECT EXCEPT-OUT   ASSIGN TO EXCPOUT
+000530            ORGANIZATION IS SEQUENTIAL.
+
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  ORDER-IN
+000570     LABEL RECORDS ARE STANDARD.
+000580 COPY ORDREC.
+
+000590 FD  INVOICE-IN
+000600     LABEL RECORDS ARE STANDARD.
+000610 COPY INVREC.
+
+000620 FD  EXCEPT-OUT
+000630     LABEL RECORDS ARE STANDARD.
+000640 01  EXCEPT-LINE                PIC X(90).
+
+000650 WORKING-STORAGE SECTION.
+000660 01  WS-SWITCHES.
+000670     05  WS-ORDER-EOF           PIC X(01)  VALUE 'N'.
+000680         88  ORDER-EOF                     VALUE 'Y'.
+000690     05  WS-INVOICE-EOF         PIC X(01)  VALUE 'N'.
+000700         88  INVOICE-EOF                   VALUE 'Y'.
+000710     05  WS-ORDER-FOUND-SW      PIC X(01)  VALUE 'N'.
+000720         88  WS-ORDER-FOUND                VALUE 'Y'.
+000730     05  WS-LINE-FOUND-SW       PIC X(01)  VALUE 'N'.
+000740         88  WS-LINE-FOUND                 VALUE 'Y'.
+
+000750 01  WS-COUNTERS                           COMP.
+000760     05  WS-ORDERS-LOADED       PIC 9(09)  VALUE ZERO.
+000770     05  WS-INVOICES-READ       PIC 9(09)  VALUE ZERO.
+000780     05  WS-INVOICES-MATCHED    PIC 9(09)  VALUE ZERO.
+000790     05  WS-INVOICES-UNMATCHED  PIC 9(09)  VALUE ZERO.
+000800     05  WS-LINES-EXCEPTED      PIC 9(09)  VALUE ZERO.
+000810     05  WS-ORD-IX              PIC 9(06)  VALUE ZERO.
+000820     05  WS-DEPT-IX             PIC 9(02)  VALUE ZERO.
+000830     05  WS-ITEM-IX             PIC 9(02)  VALUE ZERO.
+000840     05  WS-LINE-IX             PIC 9(04)  VALUE ZERO.
+000850     05  WS-MATCH-ORD-IX        PIC 9(06)  VALUE ZERO.
+000860     05  WS-MATCH-LINE-IX       PIC 9(04)  VALUE ZERO.
+000870     05  WS-ORDER-MAX           PIC 9(06)  VALUE 50000.
+
+000880 01  WS-INVOICE-ITEM-ID         PIC X(08)  VALUE SPACES.
+
+000890*---------------------------------------------------------------*
+000900*    IN-MEMORY TABLE OF ORDERS AND THEIR LINES, KEYED BY         *
+000910*    ORDER-ID, LOADED ONCE FROM THE ORDER FILE.                  *
+000920*---------------------------------------------------------------*
+000930 01  WS-ORDER-TABLE.
+000940     05  WS-ORDER-ENTRY OCCURS 50000 TIMES
+000950                        DEPENDING ON WS-ORDERS-LOADED.
+000960         10  WS-OT-ORDER-ID       PIC 9(10).
+000970         10  WS-OT-CUSTOMER-NR    PIC 9(10).
+000980         10  WS-OT-LINE-COUNT     PIC 9(03).
+000990         10  WS-OT-LINE OCCURS 0 TO 10 TIMES
+001000                         DEPENDING ON WS-OT-LINE-COUNT.
+001010             15  WS-OT-ITEM-CODE  PIC X(08).
+001020             15  WS-OT-QTY        PIC 9(05).
+001030             15  WS-OT-AMOUNT     PIC S9(09)V99 COMP-3.
+
+001040 01  WS-EXCEPT-LAYOUT.
+001050     05  EX-TYPE                 PIC X(12).
+001060     05  FILLER                  PIC X(02) VALUE SPACES.
+001070     05  EX-ORDER-ID             PIC 9(10).
+001080     05  FILLER                  PIC X(02) VALUE SPACES.
+001090     05  EX-INVOICE-ID           PIC 9(10).
+001100     05  FILLER                  PIC X(02) VALUE SPACES.
+001110     05  EX-ITEM-NR              PIC X(08).
+001120     05  FILLER                  PIC X(02) VALUE SPACES.
+001130     05  EX-REASON               PIC X(40).
+
+001140 PROCEDURE DIVISION.
+001150*---------------------------------------------------------------*
+001160 0000-MAINLINE.
+001170*---------------------------------------------------------------*
+001180     PERFORM 1000-INITIALIZE
+001190          THRU 1000-INITIALIZE-EXIT.
+001200     PERFORM 2000-PROCESS-INVOICE
+001210          THRU 2000-PROCESS-INVOICE-EXIT
+001220          UNTIL INVOICE-EOF.
+001230     PERFORM 9000-TERMINATE
+001240          THRU 9000-TERMINATE-EXIT.
+001250     GOBACK.
+
+001260*---------------------------------------------------------------*
+001270 1000-INITIALIZE.
+001280*---------------------------------------------------------------*
+001290     MOVE ZERO TO WS-ORDERS-LOADED.
+001300     OPEN INPUT  ORDER-IN.
+001310     READ ORDER-IN
+001320         AT END SET ORDER-EOF TO TRUE
+001330     END-READ.
+001340     PERFORM 1100-LOAD-ORDER
+001350          THRU 1100-LOAD-ORDER-EXIT
+001360          UNTIL ORDER-EOF
+001370             OR WS-ORDERS-LOADED >= WS-ORDER-MAX.
+001380     CLOSE ORDER-IN.
+001390     OPEN INPUT  INVOICE-IN
+001400          OUTPUT EXCEPT-OUT.
+001410     READ INVOICE-IN
+001420         AT END SET INVOICE-EOF TO TRUE
+001430     END-READ.
+001440 1000-INITIALIZE-EXIT.
+001450     EXIT.
+
+001460 1100-LOAD-ORDER.
+001470     IF ORD-OPEN
+001480         ADD 1 TO WS-ORDERS-LOADED
+001490         MOVE ORDER-ID    TO WS-OT-ORDER-ID (WS-ORDERS-LOADED)
+001500         MOVE CUSTOMER-NR TO WS-OT-CUSTOMER-NR (WS-ORDERS-LOADED)
+001510         MOVE LINE-COUNT  TO WS-OT-LINE-COUNT (WS-ORDERS-LOADED)
+001520         PERFORM 1110-LOAD-ORDER-LINE
+001530              THRU 1110-LOAD-ORDER-LINE-EXIT
+001540              VARYING WS-LINE-IX FROM 1 BY 1
+001550              UNTIL WS-LINE-IX > LINE-COUNT
+001560     END-IF.
+001570     READ ORDER-IN
+001580         AT END SET ORDER-EOF TO TRUE
+001590     END-READ.
+001600 1100-LOAD-ORDER-EXIT.
+001610     EXIT.
+
+001620 1110-LOAD-ORDER-LINE.
+001630     MOVE LINE-PRODUCT (WS-LINE-IX) (1:8)
+001640         TO WS-OT-ITEM-CODE (WS-ORDERS-LOADED, WS-LINE-IX).
+001650     MOVE LINE-QTY (WS-LINE-IX)
+001660         TO WS-OT-QTY (WS-ORDERS-LOADED, WS-LINE-IX).
+001670     MOVE LINE-AMOUNT (WS-LINE-IX)
+001680         TO WS-OT-AMOUNT (WS-ORDERS-LOADED, WS-LINE-IX).
+001690 1110-LOAD-ORDER-LINE-EXIT.
+001700     EXIT.
+
+001710*---------------------------------------------------------------*
+001720 2000-PROCESS-INVOICE.
+001730*---------------------------------------------------------------*
+001740     ADD 1 TO WS-INVOICES-READ.
+001750     PERFORM 2100-FIND-ORDER
+001760          THRU 2100-FIND-ORDER-EXIT.
+001770     IF WS-ORDER-FOUND
+001780         ADD 1 TO WS-INVOICES-MATCHED
+001790         PERFORM 2200-MATCH-DEPARTMENT
+001800              THRU 2200-MATCH-DEPARTMENT-EXIT
+001810              VARYING WS-DEPT-IX FROM 1 BY 1
+001820              UNTIL WS-DEPT-IX > DEPT-COUNT
+001830     ELSE
+001840         ADD 1 TO WS-INVOICES-UNMATCHED
+001850         ADD 1 TO WS-LINES-EXCEPTED
+001860         MOVE SPACES              TO WS-EXCEPT-LAYOUT
+001870         MOVE 'NO-ORDER'          TO EX-TYPE
+001880         MOVE INV-ORDER-ID        TO EX-ORDER-ID
+001890         MOVE INVOICE-ID          TO EX-INVOICE-ID
+001900         MOVE SPACES              TO EX-ITEM-NR
+001910         MOVE 'NO MATCHING OPEN ORDER'
+001920                                  TO EX-REASON
+001930         WRITE EXCEPT-LINE FROM WS-EXCEPT-LAYOUT
+001940     END-IF.
+001950     READ INVOICE-IN
+001960         AT END SET INVOICE-EOF TO TRUE
+001970     END-READ.
+001980 2000-PROCESS-INVOICE-EXIT.
+001990     EXIT.
+
+002000*---------------------------------------------------------------*
+002010*    LOCATE THE LOADED ORDER ENTRY MATCHING THIS INVOICE'S       *
+002020*    INV-ORDER-ID.  SETS WS-MATCH-ORD-IX WHEN FOUND.             *
+002030*---------------------------------------------------------------*
+002040 2100-FIND-ORDER.
+002050*---------------------------------------------------------------*
+002060     MOVE 'N' TO WS-ORDER-FOUND-SW.
+002070     MOVE ZERO TO WS-MATCH-ORD-IX.
+002080     PERFORM 2110-SCAN-ORDER-ENTRY
+002090          THRU 2110-SCAN-ORDER-ENTRY-EXIT
+002100          VARYING WS-ORD-IX FROM 1 BY 1
+002110          UNTIL WS-ORD-IX > WS-ORDERS-LOADED
+002120             OR WS-ORDER-FOUND.
+002130 2100-FIND-ORDER-EXIT.
+002140     EXIT.
+
+002150 2110-SCAN-ORDER-ENTRY.
+002160     IF WS-OT-ORDER-ID (WS-ORD-IX) = INV-ORDER-ID
+002170         SET WS-ORDER-FOUND TO TRUE
+002180         MOVE WS-ORD-IX TO WS-MATCH-ORD-IX
+002190     END-IF.
+002200 2110-SCAN-ORDER-ENTRY-EXIT.
+002210     EXIT.
+
+002220 2200-MATCH-DEPARTMENT.
+002230     PERFORM 2300-MATCH-ITEM
+002240          THRU 2300-MATCH-ITEM-EXIT
+002250          VARYING WS-ITEM-IX FROM 1 BY 1
+002260          UNTIL WS-ITEM-IX > ITEM-COUNT (WS-DEPT-IX).
+002270 2200-MATCH-DEPARTMENT-EXIT.
+002280     EXIT.
+
+002290*---------------------------------------------------------------*
+002300*    MATCH ONE INVOICE LINE ITEM TO ITS ORDER LINE (SAME ITEM    *
+002310*    CODE) AND COMPARE QUANTITY AND AMOUNT.                      *
+002320*---------------------------------------------------------------*
+002330 2300-MATCH-ITEM.
+002340*---------------------------------------------------------------*
+002350     MOVE ITEM-ID (WS-DEPT-IX, WS-ITEM-IX) TO WS-INVOICE-ITEM-ID.
+002360     MOVE 'N' TO WS-LINE-FOUND-SW.
+002370     MOVE ZERO TO WS-MATCH-LINE-IX.
+002380     PERFORM 2310-SCAN-ORDER-LINE
+002390          THRU 2310-SCAN-ORDER-LINE-EXIT
+002400          VARYING WS-MATCH-LINE-IX FROM 1 BY 1
+002410          UNTIL WS-MATCH-LINE-IX >
+002420                WS-OT-LINE-COUNT (WS-MATCH-ORD-IX)
+002430             OR WS-LINE-FOUND.
+002440     IF NOT WS-LINE-FOUND
+002450         ADD 1 TO WS-LINES-EXCEPTED
+002460         MOVE SPACES              TO WS-EXCEPT-LAYOUT
+002470         MOVE 'NO-LINE'           TO EX-TYPE
+002480         MOVE INV-ORDER-ID        TO EX-ORDER-ID
+002490         MOVE INVOICE-ID          TO EX-INVOICE-ID
+002500         MOVE WS-INVOICE-ITEM-ID  TO EX-ITEM-NR
+002510         MOVE 'INVOICE ITEM HAS NO MATCHING ORDER LINE'
+002520                                  TO EX-REASON
+002530         WRITE EXCEPT-LINE FROM WS-EXCEPT-LAYOUT
+002540     ELSE
+002550         IF ITEM-QTY (WS-DEPT-IX, WS-ITEM-IX) NOT =
+002560            WS-OT-QTY (WS-MATCH-ORD-IX, WS-MATCH-LINE-IX)
+002570             ADD 1 TO WS-LINES-EXCEPTED
+002580             MOVE SPACES          TO WS-EXCEPT-LAYOUT
+002590             MOVE 'QTY-MISMATCH'  TO EX-TYPE
+002600             MOVE INV-ORDER-ID    TO EX-ORDER-ID
+002610             MOVE INVOICE-ID      TO EX-INVOICE-ID
+002620             MOVE WS-INVOICE-ITEM-ID TO EX-ITEM-NR
+002630             MOVE 'INVOICE QTY DOES NOT MATCH ORDERED QTY'
+002640                                  TO EX-REASON
+002650             WRITE EXCEPT-LINE FROM WS-EXCEPT-LAYOUT
+002660         END-IF
+002670         IF ITEM-COST (WS-DEPT-IX, WS-ITEM-IX) NOT =
+002680            WS-OT-AMOUNT (WS-MATCH-ORD-IX, WS-MATCH-LINE-IX)
+002690             ADD 1 TO WS-LINES-EXCEPTED
+002700             MOVE SPACES          TO WS-EXCEPT-LAYOUT
+002710             MOVE 'AMT-MISMATCH'  TO EX-TYPE
+002720             MOVE INV-ORDER-ID    TO EX-ORDER-ID
+002730             MOVE INVOICE-ID      TO EX-INVOICE-ID
+002740             MOVE WS-INVOICE-ITEM-ID TO EX-ITEM-NR
+002750             MOVE 'INVOICE AMOUNT MISMATCH'
+002760                                  TO EX-REASON
+002770             WRITE EXCEPT-LINE FROM WS-EXCEPT-LAYOUT
+002780         END-IF
+002790     END-IF.
+002800 2300-MATCH-ITEM-EXIT.
+002810     EXIT.
+
+002820 2310-SCAN-ORDER-LINE.
+002830     IF WS-OT-ITEM-CODE (WS-MATCH-ORD-IX, WS-MATCH-LINE-IX)
+002840        = WS-INVOICE-ITEM-ID
+002850         SET WS-LINE-FOUND TO TRUE
+002860     END-IF.
+002870 2310-SCAN-ORDER-LINE-EXIT.
+002880     EXIT.
+
+002890*---------------------------------------------------------------*
+002900 9000-TERMINATE.
+002910*---------------------------------------------------------------*
+002920     DISPLAY 'MATCH3W - ORDERS LOADED........: ' WS-ORDERS-LOADED.
+002930     DISPLAY 'MATCH3W - INVOICES READ........: ' WS-INVOICES-READ.
+002940     DISPLAY 'MATCH3W - INVOICES MATCHED.....: '
+002950              WS-INVOICES-MATCHED.
+002960     DISPLAY 'MATCH3W - INVOICES UNMATCHED...: '
+002970              WS-INVOICES-UNMATCHED.
+002980     DISPLAY 'MATCH3W - LINE EXCEPTIONS......: '
+002990              WS-LINES-EXCEPTED.
+003000     CLOSE INVOICE-IN EXCEPT-OUT.
+003010 9000-TERMINATE-EXIT.
+003020     EXIT.
