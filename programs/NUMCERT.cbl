@@ -0,0 +1,491 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    NUMCERT.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  TECHNICAL SERVICES.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - NUMERIC FIELD CONVERSION
+000210*                   CERTIFICATION REPORT.
+000220*****************************************************************
+000230*  REMARKS.
+000240*      DRIVES A KNOWN BOUNDARY VALUE THROUGH EACH PICTURE/USAGE
+000250*      COMBINATION CARRIED ON THE NUMERIC-TEST-RECORD LAYOUT -
+000260*      ZONED DECIMAL, PACKED DECIMAL, AND BINARY, BOTH SIGNED
+000270*      AND UNSIGNED - AND CONFIRMS THE VALUE SURVIVES THE MOVE
+000280*      INTACT.  EVERY COMBINATION GETS A PASS OR FAIL LINE ON
+000290*      THE CERTIFICATION REPORT SO A COMPILER OR RUNTIME CHANGE
+000300*      THAT SILENTLY TRUNCATES OR MISROUNDS A FIELD IS CAUGHT
+000310*      HERE RATHER THAN DOWNSTREAM.
+000320*****************************************************************
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.   IBM-370.
+000360 OBJECT-COMPUTER.   IBM-370.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT REPORT-OUT   ASSIGN TO RPTOUT
+000400            ORGANIZATION IS SEQUENTIAL.
+
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  REPORT-OUT
+000440     LABEL RECORDS ARE STANDARD.
+000450 01  REPORT-LINE              PIC X(80).
+
+000460 WORKING-STORAGE SECTION.
+000470 COPY NUMTEST.
+
+000480 01  WS-COUNTERS                          COMP.
+000490     05  WS-CHECKS-RUN         PIC 9(09)  VALUE ZERO.
+000500     05  WS-CHECKS-PASSED      PIC 9(09)  VALUE ZERO.
+000510     05  WS-CHECKS-FAILED      PIC 9(09)  VALUE ZERO.
+
+000520 01  WS-REPORT-DETAIL.
+000530     05  FILLER                 PIC X(05) VALUE SPACES.
+000540     05  RD-FIELD-NAME          PIC X(20).
+000550     05  FILLER                 PIC X(03) VALUE SPACES.
+000560     05  RD-BOUNDARY-TESTED     PIC X(24).
+000570     05  FILLER                 PIC X(03) VALUE SPACES.
+000580     05  RD-RESULT              PIC X(04).
+
+000590 PROCEDURE DIVISION.
+000600*---------------------------------------------------------------*
+000610 0000-MAINLINE.
+000620*---------------------------------------------------------------*
+000630     PERFORM 1000-INITIALIZE
+000640          THRU 1000-INITIALIZE-EXIT.
+000650     PERFORM 2000-RUN-CERTIFICATION
+000660          THRU 2000-RUN-CERTIFICATION-EXIT.
+000670     PERFORM 9000-TERMINATE
+000680          THRU 9000-TERMINATE-EXIT.
+000690     GOBACK.
+
+000700*---------------------------------------------------------------*
+000710 1000-INITIALIZE.
+000720*---------------------------------------------------------------*
+000730     OPEN OUTPUT REPORT-OUT.
+000740 1000-INITIALIZE-EXIT.
+000750     EXIT.
+
+000760*---------------------------------------------------------------*
+000770*    ONE CHECK PER PICTURE/USAGE COMBINATION.  SIGNED FIELDS     *
+000780*    ARE CHECKED AT BOTH THEIR POSITIVE AND NEGATIVE BOUNDARY.   *
+000790*---------------------------------------------------------------*
+000800 2000-RUN-CERTIFICATION.
+000810*---------------------------------------------------------------*
+000820     PERFORM 2110-CHECK-REC-ID
+000830          THRU 2110-CHECK-REC-ID-EXIT.
+000840     PERFORM 2120-CHECK-DISPLAY-UNSIGNED
+000850          THRU 2120-CHECK-DISPLAY-UNSIGNED-EXIT.
+000860     PERFORM 2130-CHECK-DISPLAY-SIGNED-POS
+000870          THRU 2130-CHECK-DISPLAY-SIGNED-POS-EXIT.
+000880     PERFORM 2140-CHECK-DISPLAY-SIGNED-NEG
+000890          THRU 2140-CHECK-DISPLAY-SIGNED-NEG-EXIT.
+000900     PERFORM 2150-CHECK-DISPLAY-DECIMAL
+000910          THRU 2150-CHECK-DISPLAY-DECIMAL-EXIT.
+000920     PERFORM 2160-CHECK-DISPLAY-SIGNED-DEC-POS
+000930          THRU 2160-CHECK-DISPLAY-SIGNED-DEC-POS-EXIT.
+000940     PERFORM 2170-CHECK-DISPLAY-SIGNED-DEC-NEG
+000950          THRU 2170-CHECK-DISPLAY-SIGNED-DEC-NEG-EXIT.
+000960     PERFORM 2210-CHECK-COMP3-UNSIGNED
+000970          THRU 2210-CHECK-COMP3-UNSIGNED-EXIT.
+000980     PERFORM 2220-CHECK-COMP3-SIGNED-POS
+000990          THRU 2220-CHECK-COMP3-SIGNED-POS-EXIT.
+001000     PERFORM 2230-CHECK-COMP3-SIGNED-NEG
+001010          THRU 2230-CHECK-COMP3-SIGNED-NEG-EXIT.
+001020     PERFORM 2240-CHECK-COMP3-DECIMAL
+001030          THRU 2240-CHECK-COMP3-DECIMAL-EXIT.
+001040     PERFORM 2250-CHECK-COMP3-SIGNED-DEC-POS
+001050          THRU 2250-CHECK-COMP3-SIGNED-DEC-POS-EXIT.
+001060     PERFORM 2260-CHECK-COMP3-SIGNED-DEC-NEG
+001070          THRU 2260-CHECK-COMP3-SIGNED-DEC-NEG-EXIT.
+001080     PERFORM 2270-CHECK-COMP3-LARGE-POS
+001090          THRU 2270-CHECK-COMP3-LARGE-POS-EXIT.
+001100     PERFORM 2280-CHECK-COMP3-LARGE-NEG
+001110          THRU 2280-CHECK-COMP3-LARGE-NEG-EXIT.
+001120     PERFORM 2310-CHECK-COMP-SHORT-POS
+001130          THRU 2310-CHECK-COMP-SHORT-POS-EXIT.
+001140     PERFORM 2320-CHECK-COMP-SHORT-NEG
+001150          THRU 2320-CHECK-COMP-SHORT-NEG-EXIT.
+001160     PERFORM 2330-CHECK-COMP-LONG-POS
+001170          THRU 2330-CHECK-COMP-LONG-POS-EXIT.
+001180     PERFORM 2340-CHECK-COMP-LONG-NEG
+001190          THRU 2340-CHECK-COMP-LONG-NEG-EXIT.
+001200     PERFORM 2350-CHECK-COMP-VERY-LONG-POS
+001210          THRU 2350-CHECK-COMP-VERY-LONG-POS-EXIT.
+001220     PERFORM 2360-CHECK-COMP-VERY-LONG-NEG
+001230          THRU 2360-CHECK-COMP-VERY-LONG-NEG-EXIT.
+001240 2000-RUN-CERTIFICATION-EXIT.
+001250     EXIT.
+
+001260 2110-CHECK-REC-ID.
+001270     MOVE 99999999 TO REC-ID.
+001280     IF REC-ID = 99999999
+001290         PERFORM 2900-REPORT-PASS
+001300              THRU 2900-REPORT-PASS-EXIT
+001310     ELSE
+001320         PERFORM 2910-REPORT-FAIL
+001330              THRU 2910-REPORT-FAIL-EXIT
+001340     END-IF.
+001350     MOVE 'REC-ID'             TO RD-FIELD-NAME.
+001360     MOVE '99999999'           TO RD-BOUNDARY-TESTED.
+001370     PERFORM 2990-WRITE-REPORT-LINE
+001380          THRU 2990-WRITE-REPORT-LINE-EXIT.
+001390 2110-CHECK-REC-ID-EXIT.
+001400     EXIT.
+
+001410 2120-CHECK-DISPLAY-UNSIGNED.
+001420     MOVE 999999999 TO DISPLAY-UNSIGNED.
+001430     IF DISPLAY-UNSIGNED = 999999999
+001440         PERFORM 2900-REPORT-PASS
+001450              THRU 2900-REPORT-PASS-EXIT
+001460     ELSE
+001470         PERFORM 2910-REPORT-FAIL
+001480              THRU 2910-REPORT-FAIL-EXIT
+001490     END-IF.
+001500     MOVE 'DISPLAY-UNSIGNED'   TO RD-FIELD-NAME.
+001510     MOVE '999999999'         TO RD-BOUNDARY-TESTED.
+001520     PERFORM 2990-WRITE-REPORT-LINE
+001530          THRU 2990-WRITE-REPORT-LINE-EXIT.
+001540 2120-CHECK-DISPLAY-UNSIGNED-EXIT.
+001550     EXIT.
+
+001560 2130-CHECK-DISPLAY-SIGNED-POS.
+001570     MOVE 999999999 TO DISPLAY-SIGNED.
+001580     IF DISPLAY-SIGNED = 999999999
+001590         PERFORM 2900-REPORT-PASS
+001600              THRU 2900-REPORT-PASS-EXIT
+001610     ELSE
+001620         PERFORM 2910-REPORT-FAIL
+001630              THRU 2910-REPORT-FAIL-EXIT
+001640     END-IF.
+001650     MOVE 'DISPLAY-SIGNED'    TO RD-FIELD-NAME.
+001660     MOVE '+999999999'       TO RD-BOUNDARY-TESTED.
+001670     PERFORM 2990-WRITE-REPORT-LINE
+001680          THRU 2990-WRITE-REPORT-LINE-EXIT.
+001690 2130-CHECK-DISPLAY-SIGNED-POS-EXIT.
+001700     EXIT.
+
+001710 2140-CHECK-DISPLAY-SIGNED-NEG.
+001720     MOVE -999999999 TO DISPLAY-SIGNED.
+001730     IF DISPLAY-SIGNED = -999999999
+001740         PERFORM 2900-REPORT-PASS
+001750              THRU 2900-REPORT-PASS-EXIT
+001760     ELSE
+001770         PERFORM 2910-REPORT-FAIL
+001780              THRU 2910-REPORT-FAIL-EXIT
+001790     END-IF.
+001800     MOVE 'DISPLAY-SIGNED'    TO RD-FIELD-NAME.
+001810     MOVE '-999999999'       TO RD-BOUNDARY-TESTED.
+001820     PERFORM 2990-WRITE-REPORT-LINE
+001830          THRU 2990-WRITE-REPORT-LINE-EXIT.
+001840 2140-CHECK-DISPLAY-SIGNED-NEG-EXIT.
+001850     EXIT.
+
+001860 2150-CHECK-DISPLAY-DECIMAL.
+001870     MOVE 9999999.99 TO DISPLAY-DECIMAL.
+001880     IF DISPLAY-DECIMAL = 9999999.99
+001890         PERFORM 2900-REPORT-PASS
+001900              THRU 2900-REPORT-PASS-EXIT
+001910     ELSE
+001920         PERFORM 2910-REPORT-FAIL
+001930              THRU 2910-REPORT-FAIL-EXIT
+001940     END-IF.
+001950     MOVE 'DISPLAY-DECIMAL'   TO RD-FIELD-NAME.
+001960     MOVE '9999999.99'       TO RD-BOUNDARY-TESTED.
+001970     PERFORM 2990-WRITE-REPORT-LINE
+001980          THRU 2990-WRITE-REPORT-LINE-EXIT.
+001990 2150-CHECK-DISPLAY-DECIMAL-EXIT.
+002000     EXIT.
+
+002010 2160-CHECK-DISPLAY-SIGNED-DEC-POS.
+002020     MOVE 9999999.99 TO DISPLAY-SIGNED-DEC.
+002030     IF DISPLAY-SIGNED-DEC = 9999999.99
+002040         PERFORM 2900-REPORT-PASS
+002050              THRU 2900-REPORT-PASS-EXIT
+002060     ELSE
+002070         PERFORM 2910-REPORT-FAIL
+002080              THRU 2910-REPORT-FAIL-EXIT
+002090     END-IF.
+002100     MOVE 'DISPLAY-SIGNED-DEC' TO RD-FIELD-NAME.
+002110     MOVE '+9999999.99'       TO RD-BOUNDARY-TESTED.
+002120     PERFORM 2990-WRITE-REPORT-LINE
+002130          THRU 2990-WRITE-REPORT-LINE-EXIT.
+002140 2160-CHECK-DISPLAY-SIGNED-DEC-POS-EXIT.
+002150     EXIT.
+
+002160 2170-CHECK-DISPLAY-SIGNED-DEC-NEG.
+002170     MOVE -9999999.99 TO DISPLAY-SIGNED-DEC.
+002180     IF DISPLAY-SIGNED-DEC = -9999999.99
+002190         PERFORM 2900-REPORT-PASS
+002200              THRU 2900-REPORT-PASS-EXIT
+002210     ELSE
+002220         PERFORM 2910-REPORT-FAIL
+002230              THRU 2910-REPORT-FAIL-EXIT
+002240     END-IF.
+002250     MOVE 'DISPLAY-SIGNED-DEC' TO RD-FIELD-NAME.
+002260     MOVE '-9999999.99'       TO RD-BOUNDARY-TESTED.
+002270     PERFORM 2990-WRITE-REPORT-LINE
+002280          THRU 2990-WRITE-REPORT-LINE-EXIT.
+002290 2170-CHECK-DISPLAY-SIGNED-DEC-NEG-EXIT.
+002300     EXIT.
+
+002310 2210-CHECK-COMP3-UNSIGNED.
+002320     MOVE 999999999 TO COMP3-UNSIGNED.
+002330     IF COMP3-UNSIGNED = 999999999
+002340         PERFORM 2900-REPORT-PASS
+002350              THRU 2900-REPORT-PASS-EXIT
+002360     ELSE
+002370         PERFORM 2910-REPORT-FAIL
+002380              THRU 2910-REPORT-FAIL-EXIT
+002390     END-IF.
+002400     MOVE 'COMP3-UNSIGNED'    TO RD-FIELD-NAME.
+002410     MOVE '999999999'        TO RD-BOUNDARY-TESTED.
+002420     PERFORM 2990-WRITE-REPORT-LINE
+002430          THRU 2990-WRITE-REPORT-LINE-EXIT.
+002440 2210-CHECK-COMP3-UNSIGNED-EXIT.
+002450     EXIT.
+
+002460 2220-CHECK-COMP3-SIGNED-POS.
+002470     MOVE 999999999 TO COMP3-SIGNED.
+002480     IF COMP3-SIGNED = 999999999
+002490         PERFORM 2900-REPORT-PASS
+002500              THRU 2900-REPORT-PASS-EXIT
+002510     ELSE
+002520         PERFORM 2910-REPORT-FAIL
+002530              THRU 2910-REPORT-FAIL-EXIT
+002540     END-IF.
+002550     MOVE 'COMP3-SIGNED'      TO RD-FIELD-NAME.
+002560     MOVE '+999999999'       TO RD-BOUNDARY-TESTED.
+002570     PERFORM 2990-WRITE-REPORT-LINE
+002580          THRU 2990-WRITE-REPORT-LINE-EXIT.
+002590 2220-CHECK-COMP3-SIGNED-POS-EXIT.
+002600     EXIT.
+
+002610 2230-CHECK-COMP3-SIGNED-NEG.
+002620     MOVE -999999999 TO COMP3-SIGNED.
+002630     IF COMP3-SIGNED = -999999999
+002640         PERFORM 2900-REPORT-PASS
+002650              THRU 2900-REPORT-PASS-EXIT
+002660     ELSE
+002670         PERFORM 2910-REPORT-FAIL
+002680              THRU 2910-REPORT-FAIL-EXIT
+002690     END-IF.
+002700     MOVE 'COMP3-SIGNED'      TO RD-FIELD-NAME.
+002710     MOVE '-999999999'       TO RD-BOUNDARY-TESTED.
+002720     PERFORM 2990-WRITE-REPORT-LINE
+002730          THRU 2990-WRITE-REPORT-LINE-EXIT.
+002740 2230-CHECK-COMP3-SIGNED-NEG-EXIT.
+002750     EXIT.
+
+002760 2240-CHECK-COMP3-DECIMAL.
+002770     MOVE 9999999.99 TO COMP3-DECIMAL.
+002780     IF COMP3-DECIMAL = 9999999.99
+002790         PERFORM 2900-REPORT-PASS
+002800              THRU 2900-REPORT-PASS-EXIT
+002810     ELSE
+002820         PERFORM 2910-REPORT-FAIL
+002830              THRU 2910-REPORT-FAIL-EXIT
+002840     END-IF.
+002850     MOVE 'COMP3-DECIMAL'     TO RD-FIELD-NAME.
+002860     MOVE '9999999.99'       TO RD-BOUNDARY-TESTED.
+002870     PERFORM 2990-WRITE-REPORT-LINE
+002880          THRU 2990-WRITE-REPORT-LINE-EXIT.
+002890 2240-CHECK-COMP3-DECIMAL-EXIT.
+002900     EXIT.
+
+002910 2250-CHECK-COMP3-SIGNED-DEC-POS.
+002920     MOVE 9999999.99 TO COMP3-SIGNED-DEC.
+002930     IF COMP3-SIGNED-DEC = 9999999.99
+002940         PERFORM 2900-REPORT-PASS
+002950              THRU 2900-REPORT-PASS-EXIT
+002960     ELSE
+002970         PERFORM 2910-REPORT-FAIL
+002980              THRU 2910-REPORT-FAIL-EXIT
+002990     END-IF.
+003000     MOVE 'COMP3-SIGNED-DEC'  TO RD-FIELD-NAME.
+003010     MOVE '+9999999.99'      TO RD-BOUNDARY-TESTED.
+003020     PERFORM 2990-WRITE-REPORT-LINE
+003030          THRU 2990-WRITE-REPORT-LINE-EXIT.
+003040 2250-CHECK-COMP3-SIGNED-DEC-POS-EXIT.
+003050     EXIT.
+
+003060 2260-CHECK-COMP3-SIGNED-DEC-NEG.
+003070     MOVE -9999999.99 TO COMP3-SIGNED-DEC.
+003080     IF COMP3-SIGNED-DEC = -9999999.99
+003090         PERFORM 2900-REPORT-PASS
+003100              THRU 2900-REPORT-PASS-EXIT
+003110     ELSE
+003120         PERFORM 2910-REPORT-FAIL
+003130              THRU 2910-REPORT-FAIL-EXIT
+003140     END-IF.
+003150     MOVE 'COMP3-SIGNED-DEC'  TO RD-FIELD-NAME.
+003160     MOVE '-9999999.99'      TO RD-BOUNDARY-TESTED.
+003170     PERFORM 2990-WRITE-REPORT-LINE
+003180          THRU 2990-WRITE-REPORT-LINE-EXIT.
+003190 2260-CHECK-COMP3-SIGNED-DEC-NEG-EXIT.
+003200     EXIT.
+
+003210 2270-CHECK-COMP3-LARGE-POS.
+003220     MOVE 999999999999999.99 TO COMP3-LARGE.
+003230     IF COMP3-LARGE = 999999999999999.99
+003240         PERFORM 2900-REPORT-PASS
+003250              THRU 2900-REPORT-PASS-EXIT
+003260     ELSE
+003270         PERFORM 2910-REPORT-FAIL
+003280              THRU 2910-REPORT-FAIL-EXIT
+003290     END-IF.
+003300     MOVE 'COMP3-LARGE'       TO RD-FIELD-NAME.
+003310     MOVE '+999999999999999.99' TO RD-BOUNDARY-TESTED.
+003320     PERFORM 2990-WRITE-REPORT-LINE
+003330          THRU 2990-WRITE-REPORT-LINE-EXIT.
+003340 2270-CHECK-COMP3-LARGE-POS-EXIT.
+003350     EXIT.
+
+003360 2280-CHECK-COMP3-LARGE-NEG.
+003370     MOVE -999999999999999.99 TO COMP3-LARGE.
+003380     IF COMP3-LARGE = -999999999999999.99
+003390         PERFORM 2900-REPORT-PASS
+003400              THRU 2900-REPORT-PASS-EXIT
+003410     ELSE
+003420         PERFORM 2910-REPORT-FAIL
+003430              THRU 2910-REPORT-FAIL-EXIT
+003440     END-IF.
+003450     MOVE 'COMP3-LARGE'       TO RD-FIELD-NAME.
+003460     MOVE '-999999999999999.99' TO RD-BOUNDARY-TESTED.
+003470     PERFORM 2990-WRITE-REPORT-LINE
+003480          THRU 2990-WRITE-REPORT-LINE-EXIT.
+003490 2280-CHECK-COMP3-LARGE-NEG-EXIT.
+003500     EXIT.
+
+003510 2310-CHECK-COMP-SHORT-POS.
+003520     MOVE 9999 TO COMP-SHORT.
+003530     IF COMP-SHORT = 9999
+003540         PERFORM 2900-REPORT-PASS
+003550              THRU 2900-REPORT-PASS-EXIT
+003560     ELSE
+003570         PERFORM 2910-REPORT-FAIL
+003580              THRU 2910-REPORT-FAIL-EXIT
+003590     END-IF.
+003600     MOVE 'COMP-SHORT'        TO RD-FIELD-NAME.
+003610     MOVE '+9999'             TO RD-BOUNDARY-TESTED.
+003620     PERFORM 2990-WRITE-REPORT-LINE
+003630          THRU 2990-WRITE-REPORT-LINE-EXIT.
+003640 2310-CHECK-COMP-SHORT-POS-EXIT.
+003650     EXIT.
+
+003660 2320-CHECK-COMP-SHORT-NEG.
+003670     MOVE -9999 TO COMP-SHORT.
+003680     IF COMP-SHORT = -9999
+003690         PERFORM 2900-REPORT-PASS
+003700              THRU 2900-REPORT-PASS-EXIT
+003710     ELSE
+003720         PERFORM 2910-REPORT-FAIL
+003730              THRU 2910-REPORT-FAIL-EXIT
+003740     END-IF.
+003750     MOVE 'COMP-SHORT'        TO RD-FIELD-NAME.
+003760     MOVE '-9999'             TO RD-BOUNDARY-TESTED.
+003770     PERFORM 2990-WRITE-REPORT-LINE
+003780          THRU 2990-WRITE-REPORT-LINE-EXIT.
+003790 2320-CHECK-COMP-SHORT-NEG-EXIT.
+003800     EXIT.
+
+003810 2330-CHECK-COMP-LONG-POS.
+003820     MOVE 999999999 TO COMP-LONG.
+003830     IF COMP-LONG = 999999999
+003840         PERFORM 2900-REPORT-PASS
+003850              THRU 2900-REPORT-PASS-EXIT
+003860     ELSE
+003870         PERFORM 2910-REPORT-FAIL
+003880              THRU 2910-REPORT-FAIL-EXIT
+003890     END-IF.
+003900     MOVE 'COMP-LONG'         TO RD-FIELD-NAME.
+003910     MOVE '+999999999'       TO RD-BOUNDARY-TESTED.
+003920     PERFORM 2990-WRITE-REPORT-LINE
+003930          THRU 2990-WRITE-REPORT-LINE-EXIT.
+003940 2330-CHECK-COMP-LONG-POS-EXIT.
+003950     EXIT.
+
+003960 2340-CHECK-COMP-LONG-NEG.
+003970     MOVE -999999999 TO COMP-LONG.
+003980     IF COMP-LONG = -999999999
+003990         PERFORM 2900-REPORT-PASS
+004000              THRU 2900-REPORT-PASS-EXIT
+004010     ELSE
+004020         PERFORM 2910-REPORT-FAIL
+004030              THRU 2910-REPORT-FAIL-EXIT
+004040     END-IF.
+004050     MOVE 'COMP-LONG'         TO RD-FIELD-NAME.
+004060     MOVE '-999999999'       TO RD-BOUNDARY-TESTED.
+004070     PERFORM 2990-WRITE-REPORT-LINE
+004080          THRU 2990-WRITE-REPORT-LINE-EXIT.
+004090 2340-CHECK-COMP-LONG-NEG-EXIT.
+004100     EXIT.
+
+004110 2350-CHECK-COMP-VERY-LONG-POS.
+004120     MOVE 999999999999999999 TO COMP-VERY-LONG.
+004130     IF COMP-VERY-LONG = 999999999999999999
+004140         PERFORM 2900-REPORT-PASS
+004150              THRU 2900-REPORT-PASS-EXIT
+004160     ELSE
+004170         PERFORM 2910-REPORT-FAIL
+004180              THRU 2910-REPORT-FAIL-EXIT
+004190     END-IF.
+004200     MOVE 'COMP-VERY-LONG'    TO RD-FIELD-NAME.
+004210     MOVE '+999999999999999999' TO RD-BOUNDARY-TESTED.
+004220     PERFORM 2990-WRITE-REPORT-LINE
+004230          THRU 2990-WRITE-REPORT-LINE-EXIT.
+004240 2350-CHECK-COMP-VERY-LONG-POS-EXIT.
+004250     EXIT.
+
+004260 2360-CHECK-COMP-VERY-LONG-NEG.
+004270     MOVE -999999999999999999 TO COMP-VERY-LONG.
+004280     IF COMP-VERY-LONG = -999999999999999999
+004290         PERFORM 2900-REPORT-PASS
+004300              THRU 2900-REPORT-PASS-EXIT
+004310     ELSE
+004320         PERFORM 2910-REPORT-FAIL
+004330              THRU 2910-REPORT-FAIL-EXIT
+004340     END-IF.
+004350     MOVE 'COMP-VERY-LONG'    TO RD-FIELD-NAME.
+004360     MOVE '-999999999999999999' TO RD-BOUNDARY-TESTED.
+004370     PERFORM 2990-WRITE-REPORT-LINE
+004380          THRU 2990-WRITE-REPORT-LINE-EXIT.
+004390 2360-CHECK-COMP-VERY-LONG-NEG-EXIT.
+004400     EXIT.
+
+004410 2900-REPORT-PASS.
+004420     ADD 1 TO WS-CHECKS-RUN.
+004430     ADD 1 TO WS-CHECKS-PASSED.
+004440     MOVE 'PASS'  TO RD-RESULT.
+004450 2900-REPORT-PASS-EXIT.
+004460     EXIT.
+
+004470 2910-REPORT-FAIL.
+004480     ADD 1 TO WS-CHECKS-RUN.
+004490     ADD 1 TO WS-CHECKS-FAILED.
+004500     MOVE 'FAIL'  TO RD-RESULT.
+004510 2910-REPORT-FAIL-EXIT.
+004520     EXIT.
+
+004530 2990-WRITE-REPORT-LINE.
+004540     WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+004550 2990-WRITE-REPORT-LINE-EXIT.
+004560     EXIT.
+
+004570*---------------------------------------------------------------*
+004580 9000-TERMINATE.
+004590*---------------------------------------------------------------*
+004600     DISPLAY 'NUMCERT - CHECKS RUN..............: ' WS-CHECKS-RUN.
+004610     DISPLAY 'NUMCERT - CHECKS PASSED...........: '
+004620              WS-CHECKS-PASSED.
+004630     DISPLAY 'NUMCERT - CHECKS FAILED...........: '
+004640              WS-CHECKS-FAILED.
+004650     CLOSE REPORT-OUT.
+004660 9000-TERMINATE-EXIT.
+004670     EXIT.
+
