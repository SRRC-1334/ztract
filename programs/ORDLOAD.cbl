@@ -0,0 +1,140 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    ORDLOAD.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ORDER PROCESSING SYSTEMS.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - BUILDS THE INDEXED ORDER
+000210*                   MASTER FROM THE SEQUENTIAL ORDER FILE.
+000212*  2026-08-12 JLH   A DUPLICATE ORDER-ID WAS REJECTED WITH ONLY
+000213*                   A DISPLAY TO THE CONSOLE.  NOW ALSO WRITES A
+000214*                   REJECT-RECORD TO THE COMMON REJECT LOG, THE
+000215*                   SAME AS EVERY OTHER DUPLICATE/INVALID-KEY
+000216*                   REJECTION IN THE SYSTEM.
+000220*****************************************************************
+000230*  REMARKS.
+000240*      ONE-TIME (OR NIGHTLY REFRESH) CONVERSION OF THE
+000250*      SEQUENTIAL ORDER FILE INTO AN INDEXED MASTER KEYED BY
+000260*      ORDER-ID WITH CUSTOMER-NR AS AN ALTERNATE KEY, SO
+000270*      CUSTOMER-SERVICE AND STATEMENT JOBS CAN GO STRAIGHT TO A
+000280*      CUSTOMER'S ORDERS INSTEAD OF A FULL-FILE SEQUENTIAL PASS.
+000290*****************************************************************
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.   IBM-370.
+000330 OBJECT-COMPUTER.   IBM-370.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT ORDER-IN       ASSIGN TO ORDIN
+000370            ORGANIZATION IS SEQUENTIAL.
+000380     SELECT ORDER-MASTER   ASSIGN TO ORDMSTR
+000390            ORGANIZATION IS INDEXED
+000400            ACCESS MODE IS SEQUENTIAL
+000410            RECORD KEY IS ORDER-ID
+000420            ALTERNATE RECORD KEY IS CUSTOMER-NR
+000430                WITH DUPLICATES
+000440            FILE STATUS IS WS-ORDMSTR-STATUS.
+000442     SELECT REJECT-OUT    ASSIGN TO REJOUT
+000444            ORGANIZATION IS SEQUENTIAL.
+
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  ORDER-IN
+000480     LABEL RECORDS ARE STANDARD.
+000490 01  ORDER-IN-RECORD          PIC X(600).
+
+000500 FD  ORDER-MASTER
+000510     LABEL RECORDS ARE STANDARD.
+000520 COPY ORDREC.
+
+000522 FD  REJECT-OUT
+000524     LABEL RECORDS ARE STANDARD.
+000526 COPY REJCREC.
+
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-ORDMSTR-STATUS         PIC X(02)  VALUE SPACES.
+
+000550 01  WS-SWITCHES.
+000560     05  WS-ORDER-EOF          PIC X(01)  VALUE 'N'.
+000570         88  ORDER-EOF                    VALUE 'Y'.
+
+000580 01  WS-COUNTERS                          COMP.
+000590     05  WS-ORDERS-LOADED      PIC 9(09)  VALUE ZERO.
+000600     05  WS-ORDERS-REJECTED    PIC 9(09)  VALUE ZERO.
+
+000602 01  WS-RUN-DATE                PIC 9(08)  VALUE ZERO.
+000604 01  WS-RUN-TIME                PIC 9(06)  VALUE ZERO.
+
+000610 PROCEDURE DIVISION.
+000620*---------------------------------------------------------------*
+000630 0000-MAINLINE.
+000640*---------------------------------------------------------------*
+000650     PERFORM 1000-INITIALIZE
+000660          THRU 1000-INITIALIZE-EXIT.
+000670     PERFORM 2000-LOAD-ORDER
+000680          THRU 2000-LOAD-ORDER-EXIT
+000690          UNTIL ORDER-EOF.
+000700     PERFORM 9000-TERMINATE
+000710          THRU 9000-TERMINATE-EXIT.
+000720     GOBACK.
+
+000730*---------------------------------------------------------------*
+000740 1000-INITIALIZE.
+000750*---------------------------------------------------------------*
+000752     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000754     ACCEPT WS-RUN-TIME FROM TIME.
+000760     OPEN INPUT  ORDER-IN.
+000770     OPEN OUTPUT ORDER-MASTER
+000772                 REJECT-OUT.
+000780     READ ORDER-IN
+000790         AT END SET ORDER-EOF TO TRUE
+000800     END-READ.
+000810 1000-INITIALIZE-EXIT.
+000820     EXIT.
+
+000830*---------------------------------------------------------------*
+000840 2000-LOAD-ORDER.
+000850*---------------------------------------------------------------*
+000860     MOVE ORDER-IN-RECORD TO ORDER-RECORD.
+000870     WRITE ORDER-RECORD
+000880         INVALID KEY
+000890             ADD 1 TO WS-ORDERS-REJECTED
+000900             DISPLAY 'ORDLOAD - DUPLICATE ORDER-ID REJECTED: '
+000910                     ORDER-ID
+000915             PERFORM 8010-LOG-REJECT
+000916                  THRU 8010-LOG-REJECT-EXIT
+000920         NOT INVALID KEY
+000930             ADD 1 TO WS-ORDERS-LOADED
+000940     END-WRITE.
+000950     READ ORDER-IN
+000960         AT END SET ORDER-EOF TO TRUE
+000970     END-READ.
+000980 2000-LOAD-ORDER-EXIT.
+000990     EXIT.
+
+000992*---------------------------------------------------------------*
+000994 8010-LOG-REJECT.
+000996*---------------------------------------------------------------*
+000998     MOVE SPACES              TO REJECT-RECORD.
+001000     MOVE 'ORDLOAD'           TO RJ-SOURCE-FILE.
+001002     MOVE ORDER-ID            TO RJ-KEY-FIELD.
+001004     MOVE 'DUPLICATE ORDER-ID' TO RJ-RULE-VIOLATED.
+001006     MOVE WS-RUN-DATE         TO RJ-REJECT-DATE.
+001008     MOVE WS-RUN-TIME         TO RJ-REJECT-TIME.
+001010     WRITE REJECT-RECORD.
+001012 8010-LOG-REJECT-EXIT.
+001014     EXIT.
+
+001020*---------------------------------------------------------------*
+001030 9000-TERMINATE.
+001040*---------------------------------------------------------------*
+001050     DISPLAY 'ORDLOAD - ORDERS LOADED.....: ' WS-ORDERS-LOADED.
+001052     DISPLAY 'ORDLOAD - ORDERS REJECTED...: ' WS-ORDERS-REJECTED.
+001054     CLOSE ORDER-IN ORDER-MASTER REJECT-OUT.
+001060 9000-TERMINATE-EXIT.
+001070     EXIT.
+
