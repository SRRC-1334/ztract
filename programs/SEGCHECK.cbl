@@ -0,0 +1,249 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    SEGCHECK.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ACCOUNT SERVICES.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - SEGMENT INTEGRITY CHECK
+000210*                   FOR THE MULTI-SEGMENT FILE, RUN AHEAD OF ANY
+000220*                   PROGRAM THAT TRUSTS ITS BUSINESS FIELDS.
+000230*                   REJECT REPORTING IS AD HOC DISPLAY-BASED FOR
+000240*                   NOW, THE SAME AS INVHUPD AND ORDSTUPD - A
+000250*                   CANDIDATE TO MOVE ONTO A COMMON REJECT RECORD
+000260*                   LAYOUT IF ONE IS EVER BUILT.
+000262*  2026-08-09 JLH   REJECTED RECORDS NOW ALSO WRITE A REJECT-
+000264*                   RECORD TO THE COMMON REJECT LOG, ON TOP OF
+000266*                   THE EXISTING CONSOLE DISPLAY.
+000267*  2026-08-10 JLH   MSEG-OUT-RECORD WAS ONLY PIC X(200), WHICH
+000268*                   TRUNCATED EVERY MULTI-SEGMENT-RECORD WRITTEN
+000269*                   SINCE THE TRUE RECORD LENGTH IS LARGER - NOW
+000270*                   RESIZED TO MATCH MULTI-SEGMENT-RECORD.
+000271*****************************************************************
+000280*  REMARKS.
+000290*      THE MULTI-SEGMENT FILE CARRIES FOUR UNRELATED BUSINESS
+000300*      RECORD SHAPES UNDER ONE PHYSICAL LAYOUT, SELECTED BY
+000310*      SEGMENT-ID.  A RECORD WRITTEN WITH THE WRONG SEGMENT-ID,
+000320*      OR WHOSE BUSINESS FIELDS HAVE BEEN CORRUPTED SO THAT THEY
+000330*      NO LONGER FALL WITHIN A SANE RANGE FOR THAT SEGMENT TYPE,
+000340*      WILL MISREAD CLEANLY AS A DIFFERENT SEGMENT'S DATA SINCE
+000350*      THEY ALL REDEFINE THE SAME STORAGE.  THIS PASS CHECKS
+000360*      EACH RECORD'S KEY BUSINESS FIELDS AGAINST SANE BOUNDS FOR
+000370*      ITS OWN SEGMENT-ID BEFORE ANY DOWNSTREAM PROGRAM IS
+000380*      ALLOWED TO TRUST IT, AND REJECTS WHAT DOES NOT FIT.
+000390*****************************************************************
+000400 ENVIRONMENT DIVISION.
+000410 CONFIGURATION SECTION.
+000420 SOURCE-COMPUTER.   IBM-370.
+000430 OBJECT-COMPUTER.   IBM-370.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT MSEG-IN      ASSIGN TO MSEGIN
+000470            ORGANIZATION IS SEQUENTIAL.
+000480     SELECT MSEG-OUT     ASSIGN TO MSEGOUT
+000490            ORGANIZATION IS SEQUENTIAL.
+000495     SELECT REJECT-OUT   ASSIGN TO REJOUT
+000496            ORGANIZATION IS SEQUENTIAL.
+
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  MSEG-IN
+000530     LABEL RECORDS ARE STANDARD.
+000540 COPY MSEGREC.
+
+000550 FD  MSEG-OUT
+000560     LABEL RECORDS ARE STANDARD.
+000570 01  MSEG-OUT-RECORD           PIC X(225).
+
+000575 FD  REJECT-OUT
+000576     LABEL RECORDS ARE STANDARD.
+000577 COPY REJCREC.
+
+000580 WORKING-STORAGE SECTION.
+000590 01  WS-SWITCHES.
+000600     05  WS-MSEG-EOF           PIC X(01)  VALUE 'N'.
+000610         88  MSEG-EOF                     VALUE 'Y'.
+000620     05  WS-SEGMENT-VALID-SW   PIC X(01)  VALUE 'Y'.
+000630         88  WS-SEGMENT-VALID              VALUE 'Y'.
+
+000640 01  WS-COUNTERS                          COMP.
+000650     05  WS-RECORDS-READ       PIC 9(09)  VALUE ZERO.
+000660     05  WS-RECORDS-ACCEPTED   PIC 9(09)  VALUE ZERO.
+000670     05  WS-RECORDS-REJECTED   PIC 9(09)  VALUE ZERO.
+
+000672 01  WS-REJECT-REASON          PIC X(40)  VALUE SPACES.
+000674 01  WS-RUN-DATE               PIC 9(08)  VALUE ZERO.
+000676 01  WS-RUN-TIME               PIC 9(06)  VALUE ZERO.
+
+000680*----------------------------------------------------------------
+000690*    SANE-BOUND LIMITS.  THESE ARE BUSINESS TOLERANCES, NOT
+000700*    PICTURE-CLAUSE LIMITS - A RECORD CAN BE NUMERICALLY VALID
+000710*    AND STILL BE NONSENSE FOR ITS SEGMENT TYPE.
+000720*----------------------------------------------------------------
+000730 01  WS-MAX-REASONABLE-BALANCE  PIC S9(11)V99 COMP-3
+000740                                 VALUE 99999999.99.
+000750 01  WS-MAX-REASONABLE-PAYMENT  PIC S9(11)V99 COMP-3
+000760                                 VALUE 9999999.99.
+
+000770 PROCEDURE DIVISION.
+000780*---------------------------------------------------------------*
+000790 0000-MAINLINE.
+000800*---------------------------------------------------------------*
+000810     PERFORM 1000-INITIALIZE
+000820          THRU 1000-INITIALIZE-EXIT.
+000830     PERFORM 2000-PROCESS-RECORD
+000840          THRU 2000-PROCESS-RECORD-EXIT
+000850          UNTIL MSEG-EOF.
+000860     PERFORM 9000-TERMINATE
+000870          THRU 9000-TERMINATE-EXIT.
+000880     GOBACK.
+
+000890*---------------------------------------------------------------*
+000900 1000-INITIALIZE.
+000910*---------------------------------------------------------------*
+000915     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000916     ACCEPT WS-RUN-TIME FROM TIME.
+000920     OPEN INPUT  MSEG-IN
+000930          OUTPUT MSEG-OUT
+000935                 REJECT-OUT.
+000940     READ MSEG-IN
+000950         AT END SET MSEG-EOF TO TRUE
+000960     END-READ.
+000970 1000-INITIALIZE-EXIT.
+000980     EXIT.
+
+000990*---------------------------------------------------------------*
+001000 2000-PROCESS-RECORD.
+001010*---------------------------------------------------------------*
+001020     ADD 1 TO WS-RECORDS-READ.
+001030     MOVE 'Y' TO WS-SEGMENT-VALID-SW.
+001032     MOVE SPACES TO WS-REJECT-REASON.
+001040     EVALUATE TRUE
+001050         WHEN SEGMENT-IS-CUSTOMER
+001060             PERFORM 2100-CHECK-CUSTOMER-SEGMENT
+001070                  THRU 2100-CHECK-CUSTOMER-SEGMENT-EXIT
+001080         WHEN SEGMENT-IS-ACCOUNT
+001090             PERFORM 2200-CHECK-ACCOUNT-SEGMENT
+001100                  THRU 2200-CHECK-ACCOUNT-SEGMENT-EXIT
+001110         WHEN SEGMENT-IS-PAYMENT
+001120             PERFORM 2300-CHECK-PAYMENT-SEGMENT
+001130                  THRU 2300-CHECK-PAYMENT-SEGMENT-EXIT
+001140         WHEN SEGMENT-IS-KYC
+001150             PERFORM 2400-CHECK-KYC-SEGMENT
+001160                  THRU 2400-CHECK-KYC-SEGMENT-EXIT
+001170         WHEN OTHER
+001180             MOVE 'N' TO WS-SEGMENT-VALID-SW
+001190             DISPLAY 'SEGCHECK - UNKNOWN SEGMENT-ID FOR KEY '
+001200                     COMMON-KEY
+001205             MOVE 'UNKNOWN SEGMENT-ID' TO WS-REJECT-REASON
+001210     END-EVALUATE.
+001220     IF WS-SEGMENT-VALID
+001230         ADD 1 TO WS-RECORDS-ACCEPTED
+001240         MOVE SPACES TO MSEG-OUT-RECORD
+001250         MOVE MULTI-SEGMENT-RECORD TO MSEG-OUT-RECORD
+001260         WRITE MSEG-OUT-RECORD
+001270     ELSE
+001280         ADD 1 TO WS-RECORDS-REJECTED
+001285         PERFORM 2500-LOG-REJECTED-SEGMENT
+001286              THRU 2500-LOG-REJECTED-SEGMENT-EXIT
+001290     END-IF.
+001300     READ MSEG-IN
+001310         AT END SET MSEG-EOF TO TRUE
+001320     END-READ.
+001330 2000-PROCESS-RECORD-EXIT.
+001340     EXIT.
+
+001350 2100-CHECK-CUSTOMER-SEGMENT.
+001360     IF CUST-NAME = SPACES
+001370         MOVE 'N' TO WS-SEGMENT-VALID-SW
+001380         DISPLAY 'SEGCHECK - CUSTOMER SEGMENT MISSING CUST-NAME '
+001390                 'FOR KEY ' COMMON-KEY
+001395         MOVE 'CUSTOMER SEGMENT MISSING CUST-NAME'
+001396                 TO WS-REJECT-REASON
+001400     END-IF.
+001410     IF CUST-ZIP = SPACES
+001420         MOVE 'N' TO WS-SEGMENT-VALID-SW
+001430         DISPLAY 'SEGCHECK - CUSTOMER SEGMENT MISSING CUST-ZIP '
+001440                 'FOR KEY ' COMMON-KEY
+001445         MOVE 'CUSTOMER SEGMENT MISSING CUST-ZIP'
+001446                 TO WS-REJECT-REASON
+001450     END-IF.
+001460 2100-CHECK-CUSTOMER-SEGMENT-EXIT.
+001470     EXIT.
+
+001480 2200-CHECK-ACCOUNT-SEGMENT.
+001490     IF ACCT-LIMIT NOT > ZERO
+001500         MOVE 'N' TO WS-SEGMENT-VALID-SW
+001510         DISPLAY 'SEGCHECK - ACCOUNT SEGMENT ACCT-LIMIT NOT '
+001520                 'POSITIVE FOR KEY ' COMMON-KEY
+001525         MOVE 'ACCOUNT SEGMENT ACCT-LIMIT NOT POSITIVE'
+001526                 TO WS-REJECT-REASON
+001530     END-IF.
+001540     IF ACCT-BALANCE > WS-MAX-REASONABLE-BALANCE
+001550         OR ACCT-BALANCE < ZERO - WS-MAX-REASONABLE-BALANCE
+001560         MOVE 'N' TO WS-SEGMENT-VALID-SW
+001570         DISPLAY 'SEGCHECK - ACCOUNT SEGMENT ACCT-BALANCE OUT '
+001580                 'OF BOUNDS FOR KEY ' COMMON-KEY
+001585         MOVE 'ACCT-BALANCE OUT OF BOUNDS'
+001586                 TO WS-REJECT-REASON
+001590     END-IF.
+001600 2200-CHECK-ACCOUNT-SEGMENT-EXIT.
+001610     EXIT.
+
+001620 2300-CHECK-PAYMENT-SEGMENT.
+001630     IF PAY-AMOUNT NOT > ZERO
+001640         MOVE 'N' TO WS-SEGMENT-VALID-SW
+001650         DISPLAY 'SEGCHECK - PAYMENT SEGMENT PAY-AMOUNT NOT '
+001660                 'POSITIVE FOR KEY ' COMMON-KEY
+001665         MOVE 'PAYMENT SEGMENT PAY-AMOUNT NOT POSITIVE'
+001666                 TO WS-REJECT-REASON
+001670     END-IF.
+001680     IF PAY-AMOUNT > WS-MAX-REASONABLE-PAYMENT
+001690         MOVE 'N' TO WS-SEGMENT-VALID-SW
+001700         DISPLAY 'SEGCHECK - PAYMENT SEGMENT PAY-AMOUNT OUT '
+001710                 'OF BOUNDS FOR KEY ' COMMON-KEY
+001715         MOVE 'PAYMENT SEGMENT PAY-AMOUNT OUT OF BOUNDS'
+001716                 TO WS-REJECT-REASON
+001720     END-IF.
+001730 2300-CHECK-PAYMENT-SEGMENT-EXIT.
+001740     EXIT.
+
+001750 2400-CHECK-KYC-SEGMENT.
+001760     IF KYC-REVIEW-DATE = ZERO
+001770         MOVE 'N' TO WS-SEGMENT-VALID-SW
+001780         DISPLAY 'SEGCHECK - KYC SEGMENT MISSING REVIEW DATE '
+001790                 'FOR KEY ' COMMON-KEY
+001795         MOVE 'KYC SEGMENT MISSING REVIEW DATE'
+001796                 TO WS-REJECT-REASON
+001800     END-IF.
+001810 2400-CHECK-KYC-SEGMENT-EXIT.
+001820     EXIT.
+
+001822*---------------------------------------------------------------*
+001824 2500-LOG-REJECTED-SEGMENT.
+001826*---------------------------------------------------------------*
+001828     MOVE SPACES          TO REJECT-RECORD.
+001830     MOVE 'SEGCHECK'      TO RJ-SOURCE-FILE.
+001832     MOVE COMMON-KEY      TO RJ-KEY-FIELD.
+001834     MOVE WS-REJECT-REASON TO RJ-RULE-VIOLATED.
+001836     MOVE WS-RUN-DATE     TO RJ-REJECT-DATE.
+001838     MOVE WS-RUN-TIME     TO RJ-REJECT-TIME.
+001840     WRITE REJECT-RECORD.
+001842 2500-LOG-REJECTED-SEGMENT-EXIT.
+001844     EXIT.
+
+001846*---------------------------------------------------------------*
+001848 9000-TERMINATE.
+001850*---------------------------------------------------------------*
+001860     DISPLAY 'SEGCHECK - RECORDS READ..........: ' WS-RECORDS-READ.
+001870     DISPLAY 'SEGCHECK - RECORDS ACCEPTED.......: '
+001880              WS-RECORDS-ACCEPTED.
+001890     DISPLAY 'SEGCHECK - RECORDS REJECTED.......: '
+001900              WS-RECORDS-REJECTED.
+001910     CLOSE MSEG-IN MSEG-OUT REJECT-OUT.
+001920 9000-TERMINATE-EXIT.
+001930     EXIT.
+
