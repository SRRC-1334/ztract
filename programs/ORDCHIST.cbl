@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    ORDCHIST.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ORDER PROCESSING SYSTEMS.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - CUSTOMER ORDER-HISTORY
+000210*                   LOOKUP OFF THE INDEXED ORDER MASTER.
+000220*****************************************************************
+000230*  REMARKS.
+000240*      FOR EACH CUSTOMER-NR ON THE REQUEST FILE, STARTS THE
+000250*      ORDER MASTER ON ITS CUSTOMER-NR ALTERNATE KEY AND LISTS
+000260*      EVERY ORDER FOR THAT CUSTOMER WITHOUT A FULL-FILE
+000270*      SEQUENTIAL PASS.
+000280*****************************************************************
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER.   IBM-370.
+000320 OBJECT-COMPUTER.   IBM-370.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT REQUEST-IN    ASSIGN TO REQIN
+000360            ORGANIZATION IS SEQUENTIAL.
+000370     SELECT ORDER-MASTER  ASSIGN TO ORDMSTR
+000380            ORGANIZATION IS INDEXED
+000390            ACCESS MODE IS DYNAMIC
+000400            RECORD KEY IS ORDER-ID
+000410            ALTERNATE RECORD KEY IS CUSTOMER-NR
+000420                WITH DUPLICATES
+000430            FILE STATUS IS WS-ORDMSTR-STATUS.
+000440     SELECT REPORT-OUT    ASSIGN TO RPTOUT
+000450            ORGANIZATION IS SEQUENTIAL.
+
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  REQUEST-IN
+000490     LABEL RECORDS ARE STANDARD.
+000500 COPY CUSTREQ.
+
+000510 FD  ORDER-MASTER
+000520     LABEL RECORDS ARE STANDARD.
+000530 COPY ORDREC.
+
+000540 FD  REPORT-OUT
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  REPORT-LINE              PIC X(80).
+
+000570 WORKING-STORAGE SECTION.
+000580 01  WS-ORDMSTR-STATUS         PIC X(02)  VALUE SPACES.
+
+000590 01  WS-SWITCHES.
+000600     05  WS-REQUEST-EOF        PIC X(01)  VALUE 'N'.
+000610         88  REQUEST-EOF                  VALUE 'Y'.
+000620     05  WS-SAME-CUSTOMER-SW   PIC X(01)  VALUE 'N'.
+000630         88  WS-SAME-CUSTOMER              VALUE 'Y'.
+
+000640 01  WS-COUNTERS                          COMP.
+000650     05  WS-REQUESTS-READ      PIC 9(09)  VALUE ZERO.
+000660     05  WS-ORDERS-LISTED      PIC 9(09)  VALUE ZERO.
+
+000670 01  WS-REQUEST-CUSTOMER       PIC 9(10)  VALUE ZERO.
+
+000680 01  WS-REPORT-DETAIL.
+000690     05  FILLER                 PIC X(05) VALUE SPACES.
+000700     05  RD-CUSTOMER-NR         PIC 9(10).
+000710     05  FILLER                 PIC X(03) VALUE SPACES.
+000720     05  RD-ORDER-ID            PIC 9(10).
+000730     05  FILLER                 PIC X(03) VALUE SPACES.
+000740     05  RD-ORDER-DATE          PIC 9(08).
+000750     05  FILLER                 PIC X(03) VALUE SPACES.
+000760     05  RD-ORDER-STATUS        PIC X(04).
+000770     05  FILLER                 PIC X(03) VALUE SPACES.
+000780     05  RD-ORDER-TOTAL         PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+000790 PROCEDURE DIVISION.
+000800*---------------------------------------------------------------*
+000810 0000-MAINLINE.
+000820*---------------------------------------------------------------*
+000830     PERFORM 1000-INITIALIZE
+000840          THRU 1000-INITIALIZE-EXIT.
+000850     PERFORM 2000-PROCESS-REQUEST
+000860          THRU 2000-PROCESS-REQUEST-EXIT
+000870          UNTIL REQUEST-EOF.
+000880     PERFORM 9000-TERMINATE
+000890          THRU 9000-TERMINATE-EXIT.
+000900     GOBACK.
+
+000910*---------------------------------------------------------------*
+000920 1000-INITIALIZE.
+000930*---------------------------------------------------------------*
+000940     OPEN INPUT  REQUEST-IN
+000950                 ORDER-MASTER
+000960          OUTPUT  REPORT-OUT.
+000970     READ REQUEST-IN
+000980         AT END SET REQUEST-EOF TO TRUE
+000990     END-READ.
+001000 1000-INITIALIZE-EXIT.
+001010     EXIT.
+
+001020*---------------------------------------------------------------*
+001030*    START THE MASTER ON THE REQUESTED CUSTOMER'S ALTERNATE      *
+001040*    KEY, THEN READ NEXT WHILE CUSTOMER-NR STILL MATCHES.        *
+001050*---------------------------------------------------------------*
+001060 2000-PROCESS-REQUEST.
+001070*---------------------------------------------------------------*
+001080     ADD 1 TO WS-REQUESTS-READ.
+001090     MOVE CLR-CUSTOMER-NR TO WS-REQUEST-CUSTOMER.
+001100     MOVE CLR-CUSTOMER-NR TO CUSTOMER-NR.
+001110     START ORDER-MASTER KEY IS >= CUSTOMER-NR
+001120         INVALID KEY
+001130             MOVE 'N' TO WS-SAME-CUSTOMER-SW
+001140         NOT INVALID KEY
+001150             PERFORM 2100-READ-NEXT-ORDER
+001160                  THRU 2100-READ-NEXT-ORDER-EXIT
+001170     END-START.
+001180     PERFORM 2200-LIST-CUSTOMER-ORDER
+001190          THRU 2200-LIST-CUSTOMER-ORDER-EXIT
+001200          UNTIL NOT WS-SAME-CUSTOMER.
+001210     READ REQUEST-IN
+001220         AT END SET REQUEST-EOF TO TRUE
+001230     END-READ.
+001240 2000-PROCESS-REQUEST-EXIT.
+001250     EXIT.
+
+001260 2100-READ-NEXT-ORDER.
+001270     READ ORDER-MASTER NEXT RECORD
+001280         AT END MOVE 'N' TO WS-SAME-CUSTOMER-SW
+001290         NOT AT END
+001300             IF CUSTOMER-NR = WS-REQUEST-CUSTOMER
+001310                 MOVE 'Y' TO WS-SAME-CUSTOMER-SW
+001320             ELSE
+001330                 MOVE 'N' TO WS-SAME-CUSTOMER-SW
+001340             END-IF
+001350     END-READ.
+001360 2100-READ-NEXT-ORDER-EXIT.
+001370     EXIT.
+
+001380 2200-LIST-CUSTOMER-ORDER.
+001390     ADD 1 TO WS-ORDERS-LISTED.
+001400     MOVE CUSTOMER-NR    TO RD-CUSTOMER-NR.
+001410     MOVE ORDER-ID       TO RD-ORDER-ID.
+001420     MOVE ORDER-DATE     TO RD-ORDER-DATE.
+001430     MOVE ORDER-STATUS   TO RD-ORDER-STATUS.
+001440     MOVE ORDER-TOTAL    TO RD-ORDER-TOTAL.
+001450     WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+001460     PERFORM 2100-READ-NEXT-ORDER
+001470          THRU 2100-READ-NEXT-ORDER-EXIT.
+001480 2200-LIST-CUSTOMER-ORDER-EXIT.
+001490     EXIT.
+
+001500*---------------------------------------------------------------*
+001510 9000-TERMINATE.
+001520*---------------------------------------------------------------*
+001530     DISPLAY 'ORDCHIST - REQUESTS READ.....: ' WS-REQUESTS-READ.
+001540     DISPLAY 'ORDCHIST - ORDERS LISTED.....: ' WS-ORDERS-LISTED.
+001550     CLOSE REQUEST-IN ORDER-MASTER REPORT-OUT.
+001560 9000-TERMINATE-EXIT.
+001570     EXIT.
+
