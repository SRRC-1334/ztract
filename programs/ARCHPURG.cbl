@@ -0,0 +1,294 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    ARCHPURG.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ACCOUNTS PAYABLE SYSTEMS.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-09 JLH   INITIAL VERSION - RETENTION-BASED ARCHIVAL
+000210*                   AND PURGE ACROSS THE INVOICE, ORDER, AND
+000220*                   MULTI-SEGMENT MASTER FILES.
+000225*  2026-08-10 JLH   CUTOFF DATES WERE COMPUTED BY SUBTRACTING
+000226*                   RETENTION DAYS DIRECTLY FROM THE YYYYMMDD
+000227*                   RUN DATE, WHICH IS NOT VALID CALENDAR
+000228*                   ARITHMETIC ACROSS A MONTH OR YEAR BOUNDARY.
+000229*                   NOW CONVERTED THROUGH THE INTEGER-OF-DATE/
+000230*                   DATE-OF-INTEGER INTRINSIC FUNCTIONS.
+000231*****************************************************************
+000240*  REMARKS.
+000250*      EACH OF THE THREE DATE-BEARING MASTER FILES IS READ IN
+000260*      FULL AND SPLIT INTO A REWRITTEN "KEPT" COPY AND AN
+000270*      ARCHIVE COPY, ACCORDING TO A PER-RECORD-TYPE RETENTION
+000280*      RULE READ FROM A CONTROL CARD (DEFAULTED IF THE CONTROL
+000290*      CARD IS MISSING OR SHORT):
+000300*
+000310*          INVOICE-RECORD  - ARCHIVED WHEN INVOICE-STATUS IS
+000320*                            PAID OR REJECTED (A CLOSED-OUT
+000330*                            INVOICE) AND INVOICE-DATE IS OLDER
+000340*                            THAN CC-INVOICE-RETEN-DAYS.
+000350*          ORDER-RECORD    - ARCHIVED WHEN ORDER-STATUS IS
+000360*                            CLOSED OR CANCELLED AND ORDER-DATE
+000370*                            IS OLDER THAN CC-ORDER-RETEN-DAYS.
+000380*          MULTI-SEGMENT-RECORD - NO SEGMENT TYPE CARRIES A
+000390*                            COMMON "CLOSED" INDICATOR, SO EVERY
+000400*                            SEGMENT IS ARCHIVED PURELY ON THE
+000410*                            AGE OF COMMON-DATE AGAINST
+000420*                            CC-MSEG-RETEN-DAYS.
+000430*
+000440*      THE OPERATOR THEN REPLACES EACH LIVE MASTER WITH ITS
+000450*      "KEPT" OUTPUT FOR THE NEXT RUN; THE ARCHIVE FILES ARE
+000460*      RETAINED OFFLINE FOR AS LONG AS LEGAL/COMPLIANCE
+000470*      REQUIRES.
+000480*****************************************************************
+000490 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000510 SOURCE-COMPUTER.   IBM-370.
+000520 OBJECT-COMPUTER.   IBM-370.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT CONTROL-CARD-IN   ASSIGN TO CTLCARD
+000560            ORGANIZATION IS SEQUENTIAL.
+000570     SELECT INVOICE-IN       ASSIGN TO INVIN
+000580            ORGANIZATION IS SEQUENTIAL.
+000590     SELECT INVOICE-KEPT     ASSIGN TO INVOUT
+000600            ORGANIZATION IS SEQUENTIAL.
+000610     SELECT INVOICE-ARCH     ASSIGN TO INVARCH
+000620            ORGANIZATION IS SEQUENTIAL.
+000630     SELECT ORDER-IN         ASSIGN TO ORDIN
+000640            ORGANIZATION IS SEQUENTIAL.
+000650     SELECT ORDER-KEPT       ASSIGN TO ORDOUT
+000660            ORGANIZATION IS SEQUENTIAL.
+000670     SELECT ORDER-ARCH       ASSIGN TO ORDARCH
+000680            ORGANIZATION IS SEQUENTIAL.
+000690     SELECT MSEG-IN          ASSIGN TO MSEGIN
+000700            ORGANIZATION IS SEQUENTIAL.
+000710     SELECT MSEG-KEPT        ASSIGN TO MSEGOUT
+000720            ORGANIZATION IS SEQUENTIAL.
+000730     SELECT MSEG-ARCH        ASSIGN TO MSEGARCH
+000740            ORGANIZATION IS SEQUENTIAL.
+
+000750 DATA DIVISION.
+000760 FILE SECTION.
+000770 FD  CONTROL-CARD-IN
+000780     LABEL RECORDS ARE STANDARD.
+000790 01  CONTROL-CARD-RECORD.
+000800     05  CC-INVOICE-RETEN-DAYS    PIC 9(05).
+000810     05  CC-ORDER-RETEN-DAYS      PIC 9(05).
+000820     05  CC-MSEG-RETEN-DAYS       PIC 9(05).
+
+000830 FD  INVOICE-IN
+000840     LABEL RECORDS ARE STANDARD.
+000850 COPY INVREC.
+
+000860 FD  INVOICE-KEPT
+000870     LABEL RECORDS ARE STANDARD.
+000880 01  INVOICE-KEPT-RECORD         PIC X(2000).
+
+000890 FD  INVOICE-ARCH
+000900     LABEL RECORDS ARE STANDARD.
+000910 01  INVOICE-ARCH-RECORD         PIC X(2000).
+
+000920 FD  ORDER-IN
+000930     LABEL RECORDS ARE STANDARD.
+000940 COPY ORDREC.
+
+000950 FD  ORDER-KEPT
+000960     LABEL RECORDS ARE STANDARD.
+000970 01  ORDER-KEPT-RECORD           PIC X(1000).
+
+000980 FD  ORDER-ARCH
+000990     LABEL RECORDS ARE STANDARD.
+001000 01  ORDER-ARCH-RECORD           PIC X(1000).
+
+001010 FD  MSEG-IN
+001020     LABEL RECORDS ARE STANDARD.
+001030 COPY MSEGREC.
+
+001040 FD  MSEG-KEPT
+001050     LABEL RECORDS ARE STANDARD.
+001060 01  MSEG-KEPT-RECORD            PIC X(300).
+
+001070 FD  MSEG-ARCH
+001080     LABEL RECORDS ARE STANDARD.
+001090 01  MSEG-ARCH-RECORD            PIC X(300).
+
+001100 WORKING-STORAGE SECTION.
+001110 01  WS-SWITCHES.
+001120     05  WS-INVOICE-EOF        PIC X(01)  VALUE 'N'.
+001130         88  INVOICE-EOF                  VALUE 'Y'.
+001140     05  WS-ORDER-EOF          PIC X(01)  VALUE 'N'.
+001150         88  ORDER-EOF                    VALUE 'Y'.
+001160     05  WS-MSEG-EOF           PIC X(01)  VALUE 'N'.
+001170         88  MSEG-EOF                     VALUE 'Y'.
+
+001180 01  WS-COUNTERS                          COMP.
+001190     05  WS-INVOICES-READ      PIC 9(09)  VALUE ZERO.
+001200     05  WS-INVOICES-ARCHIVED  PIC 9(09)  VALUE ZERO.
+001210     05  WS-ORDERS-READ        PIC 9(09)  VALUE ZERO.
+001220     05  WS-ORDERS-ARCHIVED    PIC 9(09)  VALUE ZERO.
+001230     05  WS-MSEGS-READ         PIC 9(09)  VALUE ZERO.
+001240     05  WS-MSEGS-ARCHIVED     PIC 9(09)  VALUE ZERO.
+
+001250 01  WS-RUN-DATE                PIC 9(08)  VALUE ZERO.
+001260 01  WS-INVOICE-RETEN-DAYS      PIC 9(05)  VALUE 01825.
+001270 01  WS-ORDER-RETEN-DAYS        PIC 9(05)  VALUE 01095.
+001280 01  WS-MSEG-RETEN-DAYS         PIC 9(05)  VALUE 02555.
+001290 01  WS-INVOICE-CUTOFF-DATE     PIC 9(08)  VALUE ZERO.
+001300 01  WS-ORDER-CUTOFF-DATE       PIC 9(08)  VALUE ZERO.
+001310 01  WS-MSEG-CUTOFF-DATE        PIC 9(08)  VALUE ZERO.
+
+001320 PROCEDURE DIVISION.
+001330*---------------------------------------------------------------*
+001340 0000-MAINLINE.
+001350*---------------------------------------------------------------*
+001360     PERFORM 1000-INITIALIZE
+001370          THRU 1000-INITIALIZE-EXIT.
+001380     PERFORM 2000-ARCHIVE-INVOICES
+001390          THRU 2000-ARCHIVE-INVOICES-EXIT.
+001400     PERFORM 3000-ARCHIVE-ORDERS
+001410          THRU 3000-ARCHIVE-ORDERS-EXIT.
+001420     PERFORM 4000-ARCHIVE-MSEG
+001430          THRU 4000-ARCHIVE-MSEG-EXIT.
+001440     PERFORM 9000-TERMINATE
+001450          THRU 9000-TERMINATE-EXIT.
+001460     GOBACK.
+
+001470*---------------------------------------------------------------*
+001480 1000-INITIALIZE.
+001490*---------------------------------------------------------------*
+001500     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001510     OPEN INPUT CONTROL-CARD-IN.
+001520     READ CONTROL-CARD-IN
+001530         AT END
+001540             DISPLAY 'ARCHPURG - NO CONTROL CARD, USING '
+001550                     'DEFAULT RETENTION PERIODS'
+001560         NOT AT END
+001570             MOVE CC-INVOICE-RETEN-DAYS TO WS-INVOICE-RETEN-DAYS
+001580             MOVE CC-ORDER-RETEN-DAYS   TO WS-ORDER-RETEN-DAYS
+001590             MOVE CC-MSEG-RETEN-DAYS    TO WS-MSEG-RETEN-DAYS
+001600     END-READ.
+001610     CLOSE CONTROL-CARD-IN.
+001620     COMPUTE WS-INVOICE-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER
+001622             (FUNCTION INTEGER-OF-DATE (WS-RUN-DATE)
+001624              - WS-INVOICE-RETEN-DAYS).
+001640     COMPUTE WS-ORDER-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER
+001642             (FUNCTION INTEGER-OF-DATE (WS-RUN-DATE)
+001644              - WS-ORDER-RETEN-DAYS).
+001660     COMPUTE WS-MSEG-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER
+001662             (FUNCTION INTEGER-OF-DATE (WS-RUN-DATE)
+001664              - WS-MSEG-RETEN-DAYS).
+001680 1000-INITIALIZE-EXIT.
+001690     EXIT.
+
+001700*---------------------------------------------------------------*
+001710 2000-ARCHIVE-INVOICES.
+001720*---------------------------------------------------------------*
+001730     OPEN INPUT  INVOICE-IN
+001740          OUTPUT INVOICE-KEPT
+001750                 INVOICE-ARCH.
+001760     READ INVOICE-IN
+001770         AT END SET INVOICE-EOF TO TRUE
+001780     END-READ.
+001790     PERFORM 2100-SPLIT-INVOICE
+001800          THRU 2100-SPLIT-INVOICE-EXIT
+001810          UNTIL INVOICE-EOF.
+001820     CLOSE INVOICE-IN INVOICE-KEPT INVOICE-ARCH.
+001830 2000-ARCHIVE-INVOICES-EXIT.
+001840     EXIT.
+
+001850 2100-SPLIT-INVOICE.
+001860     ADD 1 TO WS-INVOICES-READ.
+001870     IF (INV-PAID OR INV-REJECTED)
+001880        AND INVOICE-DATE < WS-INVOICE-CUTOFF-DATE
+001890         ADD 1 TO WS-INVOICES-ARCHIVED
+001900         WRITE INVOICE-ARCH-RECORD FROM INVOICE-RECORD
+001910     ELSE
+001920         WRITE INVOICE-KEPT-RECORD FROM INVOICE-RECORD
+001930     END-IF.
+001940     READ INVOICE-IN
+001950         AT END SET INVOICE-EOF TO TRUE
+001960     END-READ.
+001970 2100-SPLIT-INVOICE-EXIT.
+001980     EXIT.
+
+001990*---------------------------------------------------------------*
+002000 3000-ARCHIVE-ORDERS.
+002010*---------------------------------------------------------------*
+002020     OPEN INPUT  ORDER-IN
+002030          OUTPUT ORDER-KEPT
+002040                 ORDER-ARCH.
+002050     READ ORDER-IN
+002060         AT END SET ORDER-EOF TO TRUE
+002070     END-READ.
+002080     PERFORM 3100-SPLIT-ORDER
+002090          THRU 3100-SPLIT-ORDER-EXIT
+002100          UNTIL ORDER-EOF.
+002110     CLOSE ORDER-IN ORDER-KEPT ORDER-ARCH.
+002120 3000-ARCHIVE-ORDERS-EXIT.
+002130     EXIT.
+
+002140 3100-SPLIT-ORDER.
+002150     ADD 1 TO WS-ORDERS-READ.
+002160     IF (ORD-CLOSED OR ORD-CANCELLED)
+002170        AND ORDER-DATE < WS-ORDER-CUTOFF-DATE
+002180         ADD 1 TO WS-ORDERS-ARCHIVED
+002190         WRITE ORDER-ARCH-RECORD FROM ORDER-RECORD
+002200     ELSE
+002210         WRITE ORDER-KEPT-RECORD FROM ORDER-RECORD
+002220     END-IF.
+002230     READ ORDER-IN
+002240         AT END SET ORDER-EOF TO TRUE
+002250     END-READ.
+002260 3100-SPLIT-ORDER-EXIT.
+002270     EXIT.
+
+002280*---------------------------------------------------------------*
+002290 4000-ARCHIVE-MSEG.
+002300*---------------------------------------------------------------*
+002310     OPEN INPUT  MSEG-IN
+002320          OUTPUT MSEG-KEPT
+002330                 MSEG-ARCH.
+002340     READ MSEG-IN
+002350         AT END SET MSEG-EOF TO TRUE
+002360     END-READ.
+002370     PERFORM 4100-SPLIT-MSEG
+002380          THRU 4100-SPLIT-MSEG-EXIT
+002390          UNTIL MSEG-EOF.
+002400     CLOSE MSEG-IN MSEG-KEPT MSEG-ARCH.
+002410 4000-ARCHIVE-MSEG-EXIT.
+002420     EXIT.
+
+002430 4100-SPLIT-MSEG.
+002440     ADD 1 TO WS-MSEGS-READ.
+002450     IF COMMON-DATE < WS-MSEG-CUTOFF-DATE
+002460         ADD 1 TO WS-MSEGS-ARCHIVED
+002470         WRITE MSEG-ARCH-RECORD FROM MULTI-SEGMENT-RECORD
+002480     ELSE
+002490         WRITE MSEG-KEPT-RECORD FROM MULTI-SEGMENT-RECORD
+002500     END-IF.
+002510     READ MSEG-IN
+002520         AT END SET MSEG-EOF TO TRUE
+002530     END-READ.
+002540 4100-SPLIT-MSEG-EXIT.
+002550     EXIT.
+
+002560*---------------------------------------------------------------*
+002570 9000-TERMINATE.
+002580*---------------------------------------------------------------*
+002590     DISPLAY 'ARCHPURG - INVOICES READ..........: '
+002600              WS-INVOICES-READ.
+002610     DISPLAY 'ARCHPURG - INVOICES ARCHIVED.......: '
+002620              WS-INVOICES-ARCHIVED.
+002630     DISPLAY 'ARCHPURG - ORDERS READ.............: '
+002640              WS-ORDERS-READ.
+002650     DISPLAY 'ARCHPURG - ORDERS ARCHIVED.........: '
+002660              WS-ORDERS-ARCHIVED.
+002670     DISPLAY 'ARCHPURG - MULTI-SEGMENT RECS READ.: '
+002680              WS-MSEGS-READ.
+002690     DISPLAY 'ARCHPURG - MULTI-SEGMENT RECS ARCH.: '
+002700              WS-MSEGS-ARCHIVED.
+002710 9000-TERMINATE-EXIT.
+002720     EXIT.
