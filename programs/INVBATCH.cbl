@@ -0,0 +1,249 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    INVBATCH.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ACCOUNTS PAYABLE SYSTEMS.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - INVOICE POSTING BATCH WITH
+000210*                   CHECKPOINT/RESTART SUPPORT.
+000215*  2026-08-11 JLH   INVOICE-OUT-RECORD WAS ONLY PIC X(600),
+000216*                   SMALLER THAN INVOICE-RECORD'S TRUE MAXIMUM
+000217*                   LENGTH AT FULL OCCURS DEPTH - WIDENED TO
+000218*                   PIC X(957) SO A FULLY-POPULATED INVOICE NO
+000219*                   LONGER GETS TRUNCATED ON THE WAY OUT.
+000220*****************************************************************
+000230*  REMARKS.
+000240*      THIS IS THE MAIN OVERNIGHT INVOICE POSTING STEP.  ON
+000250*      ENTRY IT READS THE CHECKPOINT LOG FOR THE LAST INVOICE-ID
+000260*      FULLY COMMITTED BY A PRIOR RUN (IF ANY) AND SKIPS PAST
+000270*      THOSE ALREADY-POSTED INVOICES ON THE MASTER FILE.  A NEW
+000280*      CHECKPOINT ENTRY IS APPENDED TO THE LOG EVERY
+000290*      WS-CKPT-INTERVAL INVOICES AND AGAIN AT END OF FILE, SO AN
+000300*      ABENDED RUN CAN BE RESTARTED JUST PAST THE LAST COMMITTED
+000310*      INVOICE RATHER THAN FROM THE TOP OF THE FILE.  THE
+000320*      CHECKPOINT INTERVAL IS SUPPLIED ON THE CONTROL CARD.
+000330*****************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.   IBM-370.
+000370 OBJECT-COMPUTER.   IBM-370.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT CONTROL-CARD-IN   ASSIGN TO CTLCARD
+000410            ORGANIZATION IS SEQUENTIAL.
+000420     SELECT OPTIONAL
+000430            CHECKPOINT-IN     ASSIGN TO CKPTLOG
+000440            ORGANIZATION IS SEQUENTIAL
+000450            FILE STATUS IS WS-CKPT-IN-STATUS.
+000460     SELECT CHECKPOINT-OUT    ASSIGN TO CKPTLOG
+000470            ORGANIZATION IS SEQUENTIAL
+000480            FILE STATUS IS WS-CKPT-OUT-STATUS.
+000490     SELECT INVOICE-IN        ASSIGN TO INVIN
+000500            ORGANIZATION IS SEQUENTIAL.
+000510     SELECT INVOICE-OUT       ASSIGN TO INVOUT
+000520            ORGANIZATION IS SEQUENTIAL.
+
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  CONTROL-CARD-IN
+000560     LABEL RECORDS ARE STANDARD.
+000570 01  CONTROL-CARD-RECORD.
+000580     05  CC-CHECKPOINT-INTERVAL    PIC 9(06).
+000590     05  CC-JOB-NAME               PIC X(08).
+
+000600 FD  CHECKPOINT-IN
+000610     LABEL RECORDS ARE STANDARD.
+000620 COPY CKPTREC.
+
+000630 FD  CHECKPOINT-OUT
+000640     LABEL RECORDS ARE STANDARD.
+000650 COPY CKPTREC REPLACING ==CHECKPOINT-RECORD==
+000660                     BY ==CHECKPOINT-OUT-RECORD==
+000670                        ==CKPT-JOB-NAME==
+000680                     BY ==CKPO-JOB-NAME==
+000690                        ==CKPT-LAST-INVOICE-ID==
+000700                     BY ==CKPO-LAST-INVOICE-ID==
+000710                        ==CKPT-RECORDS-PROCESSED==
+000720                     BY ==CKPO-RECORDS-PROCESSED==
+000730                        ==CKPT-RUN-DATE==
+000740                     BY ==CKPO-RUN-DATE==
+000750                        ==CKPT-RUN-TIME==
+000760                     BY ==CKPO-RUN-TIME==.
+
+000770 FD  INVOICE-IN
+000780     LABEL RECORDS ARE STANDARD.
+000790 COPY INVREC.
+
+000800 FD  INVOICE-OUT
+000810     LABEL RECORDS ARE STANDARD.
+000820 01  INVOICE-OUT-RECORD    PIC X(957).
+
+000830 WORKING-STORAGE SECTION.
+000840 01  WS-FILE-STATUSES.
+000850     05  WS-CKPT-IN-STATUS     PIC X(02)  VALUE SPACES.
+000860     05  WS-CKPT-OUT-STATUS    PIC X(02)  VALUE SPACES.
+
+000870 01  WS-SWITCHES.
+000880     05  WS-INVOICE-EOF        PIC X(01)  VALUE 'N'.
+000890         88  INVOICE-EOF                  VALUE 'Y'.
+000900     05  WS-CKPT-IN-EOF        PIC X(01)  VALUE 'N'.
+000910         88  CKPT-IN-EOF                  VALUE 'Y'.
+000920     05  WS-CKPT-LOG-PRESENT   PIC X(01)  VALUE 'N'.
+000930         88  CKPT-LOG-PRESENT             VALUE 'Y'.
+
+000940 01  WS-COUNTERS                          COMP.
+000950     05  WS-INVOICES-READ      PIC 9(09)  VALUE ZERO.
+000960     05  WS-INVOICES-SKIPPED   PIC 9(09)  VALUE ZERO.
+000970     05  WS-INVOICES-POSTED    PIC 9(09)  VALUE ZERO.
+000980     05  WS-SINCE-LAST-CKPT    PIC 9(09)  VALUE ZERO.
+000990     05  WS-CKPT-INTERVAL      PIC 9(06)  VALUE 1000.
+
+001000 01  WS-RESTART-FROM-ID        PIC 9(10)  VALUE ZERO.
+001010 01  WS-JOB-NAME                PIC X(08)  VALUE 'INVBATCH'.
+001020 01  WS-RUN-DATE                PIC 9(08)  VALUE ZERO.
+001030 01  WS-RUN-TIME                PIC 9(06)  VALUE ZERO.
+
+001040 PROCEDURE DIVISION.
+001050*---------------------------------------------------------------*
+001060 0000-MAINLINE.
+001070*---------------------------------------------------------------*
+001080     PERFORM 1000-INITIALIZE
+001090          THRU 1000-INITIALIZE-EXIT.
+001100     PERFORM 2000-PROCESS-INVOICE
+001110          THRU 2000-PROCESS-INVOICE-EXIT
+001120          UNTIL INVOICE-EOF.
+001130     PERFORM 7000-WRITE-CHECKPOINT
+001140          THRU 7000-WRITE-CHECKPOINT-EXIT.
+001150     PERFORM 9000-TERMINATE
+001160          THRU 9000-TERMINATE-EXIT.
+001170     GOBACK.
+
+001180*---------------------------------------------------------------*
+001190 1000-INITIALIZE.
+001200*---------------------------------------------------------------*
+001210     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001220     ACCEPT WS-RUN-TIME FROM TIME.
+001230     OPEN INPUT CONTROL-CARD-IN.
+001240     READ CONTROL-CARD-IN
+001250         AT END
+001260             DISPLAY 'INVBATCH - NO CONTROL CARD, USING '
+001270                     'DEFAULT CHECKPOINT INTERVAL'
+001280         NOT AT END
+001290             MOVE CC-CHECKPOINT-INTERVAL TO WS-CKPT-INTERVAL
+001300             MOVE CC-JOB-NAME            TO WS-JOB-NAME
+001310     END-READ.
+001320     CLOSE CONTROL-CARD-IN.
+001330     PERFORM 1100-READ-LAST-CHECKPOINT
+001340          THRU 1100-READ-LAST-CHECKPOINT-EXIT.
+001350     OPEN INPUT  INVOICE-IN
+001360          OUTPUT INVOICE-OUT.
+001370     IF CKPT-LOG-PRESENT
+001380         OPEN EXTEND CHECKPOINT-OUT
+001390     ELSE
+001400         OPEN OUTPUT CHECKPOINT-OUT
+001410     END-IF.
+001420     READ INVOICE-IN
+001430         AT END SET INVOICE-EOF TO TRUE
+001440     END-READ.
+001450     IF WS-RESTART-FROM-ID > ZERO
+001460         PERFORM 1200-SKIP-COMMITTED-INVOICE
+001470              THRU 1200-SKIP-COMMITTED-INVOICE-EXIT
+001480              UNTIL INVOICE-EOF
+001490                 OR INVOICE-ID > WS-RESTART-FROM-ID
+001500     END-IF.
+001510 1000-INITIALIZE-EXIT.
+001520     EXIT.
+
+001530*---------------------------------------------------------------*
+001540*    OPEN THE CHECKPOINT LOG (IF IT EXISTS FROM A PRIOR RUN)    *
+001550*    AND READ TO THE LAST RECORD - THAT IS THE RESTART POINT.   *
+001560*---------------------------------------------------------------*
+001570 1100-READ-LAST-CHECKPOINT.
+001580*---------------------------------------------------------------*
+001590     OPEN INPUT CHECKPOINT-IN.
+001600     IF WS-CKPT-IN-STATUS = '00'
+001610         SET CKPT-LOG-PRESENT TO TRUE
+001620         PERFORM 1110-READ-CHECKPOINT-ENTRY
+001630              THRU 1110-READ-CHECKPOINT-ENTRY-EXIT
+001640              UNTIL CKPT-IN-EOF
+001650         CLOSE CHECKPOINT-IN
+001660     END-IF.
+001670 1100-READ-LAST-CHECKPOINT-EXIT.
+001680     EXIT.
+
+001690 1110-READ-CHECKPOINT-ENTRY.
+001700     READ CHECKPOINT-IN
+001710         AT END SET CKPT-IN-EOF TO TRUE
+001720         NOT AT END
+001730             MOVE CKPT-LAST-INVOICE-ID TO WS-RESTART-FROM-ID
+001740     END-READ.
+001750 1110-READ-CHECKPOINT-ENTRY-EXIT.
+001760     EXIT.
+
+001770 1200-SKIP-COMMITTED-INVOICE.
+001780     ADD 1 TO WS-INVOICES-SKIPPED.
+001790     READ INVOICE-IN
+001800         AT END SET INVOICE-EOF TO TRUE
+001810     END-READ.
+001820 1200-SKIP-COMMITTED-INVOICE-EXIT.
+001830     EXIT.
+
+001840*---------------------------------------------------------------*
+001850 2000-PROCESS-INVOICE.
+001860*---------------------------------------------------------------*
+001870     ADD 1 TO WS-INVOICES-READ.
+001880     PERFORM 2500-POST-INVOICE
+001890          THRU 2500-POST-INVOICE-EXIT.
+001900     ADD 1 TO WS-INVOICES-POSTED.
+001910     ADD 1 TO WS-SINCE-LAST-CKPT.
+001920     IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+001930         PERFORM 7000-WRITE-CHECKPOINT
+001940              THRU 7000-WRITE-CHECKPOINT-EXIT
+001950         MOVE ZERO TO WS-SINCE-LAST-CKPT
+001960     END-IF.
+001970     READ INVOICE-IN
+001980         AT END SET INVOICE-EOF TO TRUE
+001990     END-READ.
+002000 2000-PROCESS-INVOICE-EXIT.
+002010     EXIT.
+
+002020*---------------------------------------------------------------*
+002030*    PLACEHOLDER FOR THE ACTUAL INVOICE POSTING LOGIC.  KEPT    *
+002040*    SEPARATE SO THE CHECKPOINT/RESTART SKELETON CAN BE REUSED  *
+002050*    BY OTHER INVOICE BATCH STEPS.                              *
+002060*---------------------------------------------------------------*
+002070 2500-POST-INVOICE.
+002080*---------------------------------------------------------------*
+002090     MOVE SPACES TO INVOICE-OUT-RECORD.
+002100     MOVE INVOICE-RECORD TO INVOICE-OUT-RECORD.
+002110     WRITE INVOICE-OUT-RECORD.
+002120 2500-POST-INVOICE-EXIT.
+002130     EXIT.
+
+002140*---------------------------------------------------------------*
+002150 7000-WRITE-CHECKPOINT.
+002160*---------------------------------------------------------------*
+002170     MOVE WS-JOB-NAME            TO CKPO-JOB-NAME.
+002180     MOVE INVOICE-ID             TO CKPO-LAST-INVOICE-ID.
+002190     MOVE WS-INVOICES-POSTED     TO CKPO-RECORDS-PROCESSED.
+002200     MOVE WS-RUN-DATE            TO CKPO-RUN-DATE.
+002210     MOVE WS-RUN-TIME            TO CKPO-RUN-TIME.
+002220     WRITE CHECKPOINT-OUT-RECORD.
+002230 7000-WRITE-CHECKPOINT-EXIT.
+002240     EXIT.
+
+002250*---------------------------------------------------------------*
+002260 9000-TERMINATE.
+002270*---------------------------------------------------------------*
+002280     DISPLAY 'INVBATCH - INVOICES SKIPPED (RESTART): '
+002290              WS-INVOICES-SKIPPED.
+002300     DISPLAY 'INVBATCH - INVOICES POSTED THIS RUN..: '
+002310              WS-INVOICES-POSTED.
+002320     CLOSE INVOICE-IN INVOICE-OUT CHECKPOINT-OUT.
+002330 9000-TERMINATE-EXIT.
+002340     EXIT.
+
