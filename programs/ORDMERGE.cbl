@@ -0,0 +1,133 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    ORDMERGE.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ORDER PROCESSING SYSTEMS.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-09 JLH   INITIAL VERSION - CONSOLIDATES THE UP TO
+000210*                   FOUR ORDSPLIT JOB STREAM FILES BACK INTO ONE
+000220*                   ORDER-ID SEQUENCED ORDER FILE.
+000225*  2026-08-10 JLH   ORDSPLIT ROUTES ORDERS TO A STREAM BY
+000226*                   CUSTOMER-NR RANGE BUT DOES NOT ITSELF SORT A
+000227*                   STREAM'S CONTENTS, SO THE STREAM FILES ARE
+000228*                   NOT GUARANTEED TO BE IN SEQUENCE - A MERGE
+000229*                   STATEMENT REQUIRES SEQUENCED INPUT AND
+000230*                   CANNOT BE RELIED ON HERE.  REPLACED WITH A
+000231*                   SORT OF THE FOUR STREAM FILES TAKEN
+000232*                   TOGETHER, WHICH SORTS REGARDLESS OF THE
+000233*                   INCOMING SEQUENCE.
+000235*  2026-08-11 JLH   THE SORT KEY WAS CUSTOMER-NR, BUT THE ONLY
+000236*                   DOCUMENTED DOWNSTREAM CONSUMER OF A SINGLE
+000237*                   SEQUENCED ORDER FILE IN THIS SHOP, ORDSTUPD,
+000238*                   REQUIRES ITS ORDER MASTER PRESORTED ASCENDING
+000239*                   ON ORDER-ID, NOT CUSTOMER-NR - CHANGED THE
+000240*                   SORT KEY TO ORDER-ID TO MATCH.
+000241*****************************************************************
+000250*  REMARKS.
+000260*      RUN AFTER ALL OVERNIGHT ORDER BATCH JOB STREAMS PRODUCED
+000270*      BY ORDSPLIT HAVE COMPLETED.  ORDSPLIT ROUTES EACH ORDER TO
+000280*      A STREAM BY CUSTOMER-NR RANGE BUT PRESERVES THE ORIGINAL
+000290*      READ ORDER WITHIN THAT STREAM, SO THE FOUR STREAM FILES
+000300*      ARE NOT THEMSELVES IN ANY USEFUL SEQUENCE.  A SORT OF ALL
+000310*      FOUR STREAM FILES TAKEN TOGETHER RESTORES ONE ORDER-ID
+000320*      SEQUENCED ORDER FILE, MATCHING THE PRESORT ORDSTUPD
+000330*      REQUIRES OF ITS ORDER MASTER INPUT, SO ORDOUT CAN FEED
+000340*      STRAIGHT BACK INTO THE NORMAL ORDER-UPDATE PIPELINE.  A
+000345*      STREAM THAT DID NOT RUN (NO ORDERS FELL IN ITS RANGE)
+000346*      SIMPLY CONTRIBUTES NO RECORDS - THE SORT HANDLES AN EMPTY
+000347*      INPUT FILE THE SAME AS ANY OTHER.
+000348*****************************************************************
+000349 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER.   IBM-370.
+000380 OBJECT-COMPUTER.   IBM-370.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT ORDER-STREAM-1   ASSIGN TO ORDSTRM1
+000420            ORGANIZATION IS SEQUENTIAL.
+000430     SELECT ORDER-STREAM-2   ASSIGN TO ORDSTRM2
+000440            ORGANIZATION IS SEQUENTIAL.
+000450     SELECT ORDER-STREAM-3   ASSIGN TO ORDSTRM3
+000460            ORGANIZATION IS SEQUENTIAL.
+000470     SELECT ORDER-STREAM-4   ASSIGN TO ORDSTRM4
+000480            ORGANIZATION IS SEQUENTIAL.
+000490     SELECT ORDER-MERGE-WORK ASSIGN TO ORDMRGWK
+000500            ORGANIZATION IS SEQUENTIAL.
+000510     SELECT ORDER-OUT        ASSIGN TO ORDOUT
+000520            ORGANIZATION IS SEQUENTIAL.
+
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 SD  ORDER-MERGE-WORK.
+000560 COPY ORDREC.
+
+000570 FD  ORDER-STREAM-1
+000580     LABEL RECORDS ARE STANDARD.
+000590 01  ORDER-STREAM-1-RECORD    PIC X(1000).
+
+000600 FD  ORDER-STREAM-2
+000610     LABEL RECORDS ARE STANDARD.
+000620 01  ORDER-STREAM-2-RECORD    PIC X(1000).
+
+000630 FD  ORDER-STREAM-3
+000640     LABEL RECORDS ARE STANDARD.
+000650 01  ORDER-STREAM-3-RECORD    PIC X(1000).
+
+000660 FD  ORDER-STREAM-4
+000670     LABEL RECORDS ARE STANDARD.
+000680 01  ORDER-STREAM-4-RECORD    PIC X(1000).
+
+000690 FD  ORDER-OUT
+000700     LABEL RECORDS ARE STANDARD.
+000710 01  ORDER-OUT-RECORD         PIC X(1000).
+
+000720 WORKING-STORAGE SECTION.
+000730 01  WS-SWITCHES.
+000731     05  WS-ORDER-OUT-EOF-SW   PIC X(01)  VALUE 'N'.
+000732         88  WS-ORDER-OUT-EOF             VALUE 'Y'.
+
+000740 01  WS-COUNTERS                          COMP.
+000745     05  WS-ORDERS-MERGED      PIC 9(09)  VALUE ZERO.
+
+000748 PROCEDURE DIVISION.
+000760*---------------------------------------------------------------*
+000770 0000-MAINLINE.
+000780*---------------------------------------------------------------*
+000790     SORT ORDER-MERGE-WORK
+000800         ON ASCENDING KEY ORDER-ID
+000810         USING ORDER-STREAM-1 ORDER-STREAM-2
+000820               ORDER-STREAM-3 ORDER-STREAM-4
+000830         GIVING ORDER-OUT.
+000840     PERFORM 9000-REPORT-COUNT
+000850          THRU 9000-REPORT-COUNT-EXIT.
+000860     GOBACK.
+
+000870*---------------------------------------------------------------*
+000880*    THE SORT STATEMENT ABOVE OPENS AND CLOSES ALL OF THE        *
+000890*    STREAM, WORK, AND OUTPUT FILES ITSELF.  THE OUTPUT FILE IS  *
+000900*    REOPENED HERE ONLY LONG ENOUGH TO COUNT THE SORTED RECORDS  *
+000910*    FOR THE RUN REPORT.                                        *
+000920*---------------------------------------------------------------*
+000930 9000-REPORT-COUNT.
+000940*---------------------------------------------------------------*
+000950     OPEN INPUT ORDER-OUT.
+000960     PERFORM 9100-COUNT-RECORD
+000970          THRU 9100-COUNT-RECORD-EXIT
+000980          UNTIL WS-ORDER-OUT-EOF.
+000990     CLOSE ORDER-OUT.
+001000     DISPLAY 'ORDMERGE - ORDERS MERGED............: '
+001010              WS-ORDERS-MERGED.
+001020 9000-REPORT-COUNT-EXIT.
+001030     EXIT.
+
+001040 9100-COUNT-RECORD.
+001050     READ ORDER-OUT
+001060         AT END MOVE 'Y' TO WS-ORDER-OUT-EOF-SW
+001070         NOT AT END ADD 1 TO WS-ORDERS-MERGED
+001080     END-READ.
+001090 9100-COUNT-RECORD-EXIT.
+001100     EXIT.
