@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    DEPTRPT.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ACCOUNTS PAYABLE SYSTEMS.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - DEPARTMENTAL COST
+000210*                   ALLOCATION REPORT OFF THE NESTED INVOICE
+000220*                   DEPARTMENTS/ITEMS TABLES.
+000230*****************************************************************
+000240*  REMARKS.
+000250*      ACCUMULATES ITEM-COST BY DEPT-CODE ACROSS EVERY INVOICE
+000260*      AND EVERY DEPARTMENT/ITEM LINE IN THE RUN, THEN PRINTS
+000270*      ONE LINE PER DEPARTMENT WITH ITS RUN TOTAL.  DEPARTMENTS
+000280*      ARE ACCUMULATED IN FIRST-SEEN ORDER - THE NUMBER OF
+000290*      DISTINCT DEPARTMENTS IN A RUN IS SMALL SO A LINEAR TABLE
+000300*      SCAN IS ACCEPTABLE HERE.
+000310*****************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER.   IBM-370.
+000350 OBJECT-COMPUTER.   IBM-370.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT INVOICE-IN    ASSIGN TO INVIN
+000390            ORGANIZATION IS SEQUENTIAL.
+000400     SELECT REPORT-OUT    ASSIGN TO RPTOUT
+000410            ORGANIZATION IS SEQUENTIAL.
+
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  INVOICE-IN
+000450     LABEL RECORDS ARE STANDARD.
+000460 COPY INVREC.
+
+000470 FD  REPORT-OUT
+000480     LABEL RECORDS ARE STANDARD.
+000490 01  REPORT-LINE               PIC X(80).
+
+000500 WORKING-STORAGE SECTION.
+000510 01  WS-SWITCHES.
+000520     05  WS-INVOICE-EOF        PIC X(01)  VALUE 'N'.
+000530         88  INVOICE-EOF                  VALUE 'Y'.
+
+000540 01  WS-COUNTERS                          COMP.
+000550     05  WS-INVOICES-READ      PIC 9(09)  VALUE ZERO.
+000560     05  WS-DEPT-IX            PIC 9(02)  VALUE ZERO.
+000570     05  WS-ITEM-IX            PIC 9(02)  VALUE ZERO.
+000580     05  WS-TAB-IX             PIC 9(04)  VALUE ZERO.
+000590     05  WS-DEPT-TOTAL-COUNT   PIC 9(04)  VALUE ZERO.
+000600     05  WS-DEPT-MAX           PIC 9(04)  VALUE 500.
+
+000610 01  WS-DEPT-FOUND-SW           PIC X(01)  VALUE 'N'.
+000620     88  WS-DEPT-FOUND                     VALUE 'Y'.
+
+000630 01  WS-DEPT-TOTALS.
+000640     05  WS-DEPT-ENTRY OCCURS 500 TIMES
+000650                       DEPENDING ON WS-DEPT-TOTAL-COUNT.
+000660         10  WS-DT-CODE         PIC X(04).
+000670         10  WS-DT-NAME         PIC X(20).
+000680         10  WS-DT-AMOUNT       PIC S9(11)V99 COMP-3.
+
+000690 01  WS-REPORT-DETAIL.
+000700     05  FILLER                 PIC X(05) VALUE SPACES.
+000710     05  RD-CODE                PIC X(04).
+000720     05  FILLER                 PIC X(03) VALUE SPACES.
+000730     05  RD-NAME                PIC X(20).
+000740     05  FILLER                 PIC X(03) VALUE SPACES.
+000750     05  RD-AMOUNT              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+000760     05  FILLER                 PIC X(27) VALUE SPACES.
+
+000770 01  WS-REPORT-HEADING.
+000780     05  FILLER                 PIC X(05) VALUE SPACES.
+000790     05  FILLER                 PIC X(04) VALUE 'CODE'.
+000800     05  FILLER                 PIC X(03) VALUE SPACES.
+000810     05  FILLER                 PIC X(20) VALUE 'DEPARTMENT NAME'.
+000820     05  FILLER                 PIC X(03) VALUE SPACES.
+000830     05  FILLER                 PIC X(15) VALUE 'TOTAL COST'.
+000840     05  FILLER                 PIC X(27) VALUE SPACES.
+
+000850 PROCEDURE DIVISION.
+000860*---------------------------------------------------------------*
+000870 0000-MAINLINE.
+000880*---------------------------------------------------------------*
+000890     PERFORM 1000-INITIALIZE
+000900          THRU 1000-INITIALIZE-EXIT.
+000910     PERFORM 2000-PROCESS-INVOICE
+000920          THRU 2000-PROCESS-INVOICE-EXIT
+000930          UNTIL INVOICE-EOF.
+000940     PERFORM 8000-PRINT-REPORT
+000950          THRU 8000-PRINT-REPORT-EXIT.
+000960     PERFORM 9000-TERMINATE
+000970          THRU 9000-TERMINATE-EXIT.
+000980     GOBACK.
+
+000990*---------------------------------------------------------------*
+001000 1000-INITIALIZE.
+001010*---------------------------------------------------------------*
+001020     OPEN INPUT  INVOICE-IN
+001030          OUTPUT REPORT-OUT.
+001040     MOVE ZERO TO WS-DEPT-TOTAL-COUNT.
+001050     READ INVOICE-IN
+001060         AT END SET INVOICE-EOF TO TRUE
+001070     END-READ.
+001080 1000-INITIALIZE-EXIT.
+001090     EXIT.
+
+001100*---------------------------------------------------------------*
+001110 2000-PROCESS-INVOICE.
+001120*---------------------------------------------------------------*
+001130     ADD 1 TO WS-INVOICES-READ.
+001140     PERFORM 2100-PROCESS-DEPARTMENT
+001150          THRU 2100-PROCESS-DEPARTMENT-EXIT
+001160          VARYING WS-DEPT-IX FROM 1 BY 1
+001170          UNTIL WS-DEPT-IX > DEPT-COUNT.
+001180     READ INVOICE-IN
+001190         AT END SET INVOICE-EOF TO TRUE
+001200     END-READ.
+001210 2000-PROCESS-INVOICE-EXIT.
+001220     EXIT.
+
+001230 2100-PROCESS-DEPARTMENT.
+001240     PERFORM 2200-PROCESS-ITEM
+001250          THRU 2200-PROCESS-ITEM-EXIT
+001260          VARYING WS-ITEM-IX FROM 1 BY 1
+001270          UNTIL WS-ITEM-IX > ITEM-COUNT (WS-DEPT-IX).
+001280 2100-PROCESS-DEPARTMENT-EXIT.
+001290     EXIT.
+
+001300 2200-PROCESS-ITEM.
+001310     PERFORM 3000-FIND-OR-ADD-DEPT
+001320          THRU 3000-FIND-OR-ADD-DEPT-EXIT.
+001330     ADD ITEM-COST (WS-DEPT-IX, WS-ITEM-IX)
+001340         TO WS-DT-AMOUNT (WS-TAB-IX).
+001350 2200-PROCESS-ITEM-EXIT.
+001360     EXIT.
+
+001370*---------------------------------------------------------------*
+001380*    LOCATE THE ACCUMULATOR ENTRY FOR THE CURRENT DEPT-CODE,    *
+001390*    ADDING A NEW ENTRY IF THIS IS THE FIRST TIME IT IS SEEN.   *
+001400*    SETS WS-TAB-IX TO THE ENTRY SUBSCRIPT TO UPDATE.           *
+001410*---------------------------------------------------------------*
+001420 3000-FIND-OR-ADD-DEPT.
+001430     MOVE 'N' TO WS-DEPT-FOUND-SW.
+001440     MOVE ZERO TO WS-TAB-IX.
+001450     PERFORM 3100-SCAN-DEPT-ENTRY
+001460          THRU 3100-SCAN-DEPT-ENTRY-EXIT
+001470          VARYING WS-TAB-IX FROM 1 BY 1
+001480          UNTIL WS-TAB-IX > WS-DEPT-TOTAL-COUNT
+001490             OR WS-DEPT-FOUND.
+001500     IF NOT WS-DEPT-FOUND
+001510         IF WS-DEPT-TOTAL-COUNT < WS-DEPT-MAX
+001520             ADD 1 TO WS-DEPT-TOTAL-COUNT
+001530             MOVE WS-DEPT-TOTAL-COUNT        TO WS-TAB-IX
+001540             MOVE DEPT-CODE (WS-DEPT-IX)
+001550               TO WS-DT-CODE (WS-TAB-IX)
+001560             MOVE DEPT-NAME (WS-DEPT-IX)
+001570               TO WS-DT-NAME (WS-TAB-IX)
+001580             MOVE ZERO TO WS-DT-AMOUNT (WS-TAB-IX)
+001590         END-IF
+001600     END-IF.
+001610 3000-FIND-OR-ADD-DEPT-EXIT.
+001620     EXIT.
+
+001630 3100-SCAN-DEPT-ENTRY.
+001640     IF WS-DT-CODE (WS-TAB-IX) = DEPT-CODE (WS-DEPT-IX)
+001650         SET WS-DEPT-FOUND TO TRUE
+001660     END-IF.
+001670 3100-SCAN-DEPT-ENTRY-EXIT.
+001680     EXIT.
+
+001690*---------------------------------------------------------------*
+001700 8000-PRINT-REPORT.
+001710*---------------------------------------------------------------*
+001720     WRITE REPORT-LINE FROM WS-REPORT-HEADING.
+001730     PERFORM 8100-PRINT-DEPT-LINE
+001740          THRU 8100-PRINT-DEPT-LINE-EXIT
+001750          VARYING WS-TAB-IX FROM 1 BY 1
+001760          UNTIL WS-TAB-IX > WS-DEPT-TOTAL-COUNT.
+001770 8000-PRINT-REPORT-EXIT.
+001780     EXIT.
+
+001790 8100-PRINT-DEPT-LINE.
+001800     MOVE WS-DT-CODE (WS-TAB-IX)   TO RD-CODE.
+001810     MOVE WS-DT-NAME (WS-TAB-IX)   TO RD-NAME.
+001820     MOVE WS-DT-AMOUNT (WS-TAB-IX) TO RD-AMOUNT.
+001830     WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+001840 8100-PRINT-DEPT-LINE-EXIT.
+001850     EXIT.
+
+001860*---------------------------------------------------------------*
+001870 9000-TERMINATE.
+001880*---------------------------------------------------------------*
+001890     DISPLAY 'DEPTRPT - INVOICES READ.......: ' WS-INVOICES-READ.
+001900     DISPLAY 'DEPTRPT - DEPARTMENTS REPORTED: '
+001910              WS-DEPT-TOTAL-COUNT.
+001920     CLOSE INVOICE-IN REPORT-OUT.
+001930 9000-TERMINATE-EXIT.
+001940     EXIT.
+
