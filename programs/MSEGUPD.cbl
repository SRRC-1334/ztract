@@ -0,0 +1,283 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    MSEGUPD.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ACCOUNT SERVICES.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-09 JLH   INITIAL VERSION - APPLIES FIELD-CHANGE
+000210*                   TRANSACTIONS TO THE MULTI-SEGMENT MASTER AND
+000220*                   WRITES A BEFORE/AFTER AUDIT IMAGE FOR EVERY
+000230*                   FIELD ACTUALLY CHANGED.
+000235*  2026-08-10 JLH   MSEG-OUT-RECORD WAS ONLY PIC X(200), WHICH
+000236*                   TRUNCATED EVERY MULTI-SEGMENT-RECORD WRITTEN
+000237*                   SINCE THE TRUE RECORD LENGTH IS LARGER - NOW
+000238*                   RESIZED TO MATCH MULTI-SEGMENT-RECORD.
+000241*  2026-08-11 JLH   2000-PROCESS-MASTER ONLY STOPPED APPLYING
+000242*                   TRANSACTIONS ON A COMMON-KEY/SEGMENT-ID KEY
+000243*                   MISMATCH, SO A TRANSACTION MATCHING NO MASTER
+000244*                   SEGMENT AT ALL PERMANENTLY BLOCKED THE
+000245*                   TRANSACTION CURSOR AND STARVED EVERY MASTER
+000246*                   SEGMENT AFTER IT.  NOW SKIPS AND REJECTS ANY
+000247*                   TRANSACTION WHOSE COMPOUND KEY SORTS BELOW
+000248*                   THE CURRENT MASTER'S BEFORE ATTEMPTING TO
+000249*                   MATCH.
+000251*****************************************************************
+000250*  REMARKS.
+000260*      CLASSIC SEQUENTIAL MASTER/TRANSACTION UPDATE, THE SAME
+000270*      SHAPE AS INVHUPD.  BOTH FILES MUST BE PRESORTED ASCENDING
+000280*      ON COMMON-KEY, AND WITHIN COMMON-KEY ON SEGMENT-ID (THE
+000290*      TRANSACTION FILE SECONDARILY ON CHANGE-DATE/CHANGE-TIME).
+000300*      EACH SEGMENT TYPE EXPOSES EXACTLY ONE FIELD TO THIS
+000310*      UPDATE, THE SAME WAY INVHUPD ONLY EVER CHANGES
+000320*      INVOICE-STATUS - THE FIELD MOST LIKELY TO BE MAINTAINED
+000330*      AFTER THE ORIGINAL LOAD:
+000340*          CU  CUST-PHONE
+000350*          AC  ACCT-STATUS
+000360*          PY  PAY-STATUS
+000370*          KY  KYC-REVIEW-STATUS
+000380*      A TRANSACTION WHOSE NEW VALUE MATCHES THE CURRENT FIELD
+000390*      VALUE IS APPLIED BUT NO AUDIT RECORD IS WRITTEN, SINCE
+000400*      NOTHING CHANGED.  A TRANSACTION WITH NO MATCHING MASTER
+000410*      SEGMENT IS WRITTEN TO THE COMMON REJECT LOG AND SKIPPED
+000420*      RATHER THAN ABENDING THE RUN.
+000430*****************************************************************
+000440 ENVIRONMENT DIVISION.
+000450 CONFIGURATION SECTION.
+000460 SOURCE-COMPUTER.   IBM-370.
+000470 OBJECT-COMPUTER.   IBM-370.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT MSEG-IN       ASSIGN TO MSEGIN
+000510            ORGANIZATION IS SEQUENTIAL.
+000520     SELECT MSEG-CHG-IN   ASSIGN TO MCHGIN
+000530            ORGANIZATION IS SEQUENTIAL.
+000540     SELECT MSEG-OUT      ASSIGN TO MSEGOUT
+000550            ORGANIZATION IS SEQUENTIAL.
+000560     SELECT AUDIT-OUT     ASSIGN TO AUDOUT
+000570            ORGANIZATION IS SEQUENTIAL.
+000580     SELECT REJECT-OUT    ASSIGN TO REJOUT
+000590            ORGANIZATION IS SEQUENTIAL.
+
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  MSEG-IN
+000630     LABEL RECORDS ARE STANDARD.
+000640 COPY MSEGREC.
+
+000650 FD  MSEG-CHG-IN
+000660     LABEL RECORDS ARE STANDARD.
+000670 COPY MSEGCHG.
+
+000680 FD  MSEG-OUT
+000690     LABEL RECORDS ARE STANDARD.
+000700 01  MSEG-OUT-RECORD          PIC X(225).
+
+000710 FD  AUDIT-OUT
+000720     LABEL RECORDS ARE STANDARD.
+000730 COPY AUDTREC.
+
+000740 FD  REJECT-OUT
+000750     LABEL RECORDS ARE STANDARD.
+000760 COPY REJCREC.
+
+000770 WORKING-STORAGE SECTION.
+000780 01  WS-SWITCHES.
+000790     05  WS-MASTER-EOF         PIC X(01)  VALUE 'N'.
+000800         88  MASTER-EOF                   VALUE 'Y'.
+000810     05  WS-TRAN-EOF           PIC X(01)  VALUE 'N'.
+000820         88  TRAN-EOF                     VALUE 'Y'.
+000830     05  WS-FIELD-CHANGED-SW   PIC X(01)  VALUE 'N'.
+000840         88  WS-FIELD-CHANGED             VALUE 'Y'.
+
+000850 01  WS-COUNTERS                          COMP.
+000860     05  WS-MASTERS-READ       PIC 9(09)  VALUE ZERO.
+000870     05  WS-TRANS-READ         PIC 9(09)  VALUE ZERO.
+000880     05  WS-TRANS-APPLIED      PIC 9(09)  VALUE ZERO.
+000890     05  WS-TRANS-REJECTED     PIC 9(09)  VALUE ZERO.
+000900     05  WS-FIELDS-AUDITED     PIC 9(09)  VALUE ZERO.
+
+000910 01  WS-BEFORE-VALUE           PIC X(60)  VALUE SPACES.
+000920 01  WS-AFTER-VALUE            PIC X(60)  VALUE SPACES.
+000930 01  WS-FIELD-NAME             PIC X(20)  VALUE SPACES.
+000940 01  WS-RUN-DATE               PIC 9(08)  VALUE ZERO.
+000950 01  WS-RUN-TIME               PIC 9(06)  VALUE ZERO.
+
+000960 PROCEDURE DIVISION.
+000970*---------------------------------------------------------------*
+000980 0000-MAINLINE.
+000990*---------------------------------------------------------------*
+001000     PERFORM 1000-INITIALIZE
+001010          THRU 1000-INITIALIZE-EXIT.
+001020     PERFORM 2000-PROCESS-MASTER
+001030          THRU 2000-PROCESS-MASTER-EXIT
+001040          UNTIL MASTER-EOF.
+001050     PERFORM 8000-FLUSH-UNMATCHED-TRANS
+001060          THRU 8000-FLUSH-UNMATCHED-TRANS-EXIT
+001070          UNTIL TRAN-EOF.
+001080     PERFORM 9000-TERMINATE
+001090          THRU 9000-TERMINATE-EXIT.
+001100     GOBACK.
+
+001110*---------------------------------------------------------------*
+001120 1000-INITIALIZE.
+001130*---------------------------------------------------------------*
+001140     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001150     ACCEPT WS-RUN-TIME FROM TIME.
+001160     OPEN INPUT  MSEG-IN
+001170                 MSEG-CHG-IN
+001180          OUTPUT MSEG-OUT
+001190                 AUDIT-OUT
+001200                 REJECT-OUT.
+001210     READ MSEG-IN
+001220         AT END SET MASTER-EOF TO TRUE
+001230     END-READ.
+001240     READ MSEG-CHG-IN
+001250         AT END SET TRAN-EOF TO TRUE
+001260     END-READ.
+001270 1000-INITIALIZE-EXIT.
+001280     EXIT.
+
+001290*---------------------------------------------------------------*
+001300*    FOR THE CURRENT MASTER SEGMENT, APPLY EVERY TRANSACTION     *
+001310*    THAT MATCHES ITS COMMON-KEY AND SEGMENT-ID (THERE MAY BE    *
+001320*    SEVERAL, APPLIED IN ARRIVAL ORDER), THEN WRITE THE          *
+001330*    (POSSIBLY UPDATED) MASTER SEGMENT.                          *
+001340*---------------------------------------------------------------*
+001350 2000-PROCESS-MASTER.
+001360*---------------------------------------------------------------*
+001370     ADD 1 TO WS-MASTERS-READ.
+001372     PERFORM 8000-FLUSH-UNMATCHED-TRANS
+001374          THRU 8000-FLUSH-UNMATCHED-TRANS-EXIT
+001376          UNTIL TRAN-EOF
+001378             OR MC-COMMON-KEY > COMMON-KEY
+001380             OR (MC-COMMON-KEY = COMMON-KEY
+001382                 AND MC-SEGMENT-ID NOT < SEGMENT-ID).
+001384     PERFORM 2100-APPLY-MATCHING-TRANS
+001390          THRU 2100-APPLY-MATCHING-TRANS-EXIT
+001400          UNTIL TRAN-EOF
+001410             OR MC-COMMON-KEY NOT = COMMON-KEY
+001420             OR MC-SEGMENT-ID NOT = SEGMENT-ID.
+001430     MOVE SPACES TO MSEG-OUT-RECORD.
+001440     MOVE MULTI-SEGMENT-RECORD TO MSEG-OUT-RECORD.
+001450     WRITE MSEG-OUT-RECORD.
+001460     READ MSEG-IN
+001470         AT END SET MASTER-EOF TO TRUE
+001480     END-READ.
+001490 2000-PROCESS-MASTER-EXIT.
+001500     EXIT.
+
+001510 2100-APPLY-MATCHING-TRANS.
+001520     ADD 1 TO WS-TRANS-READ.
+001530     PERFORM 2200-APPLY-ONE-FIELD
+001540          THRU 2200-APPLY-ONE-FIELD-EXIT.
+001550     IF WS-FIELD-CHANGED
+001560         PERFORM 2300-WRITE-AUDIT-RECORD
+001570              THRU 2300-WRITE-AUDIT-RECORD-EXIT
+001580         ADD 1 TO WS-FIELDS-AUDITED
+001590     END-IF.
+001600     ADD 1 TO WS-TRANS-APPLIED.
+001610     READ MSEG-CHG-IN
+001620         AT END SET TRAN-EOF TO TRUE
+001630     END-READ.
+001640 2100-APPLY-MATCHING-TRANS-EXIT.
+001650     EXIT.
+
+001660*---------------------------------------------------------------*
+001670*    MOVE THE SEGMENT'S ONE UPDATABLE FIELD TO WS-BEFORE-VALUE,  *
+001680*    APPLY THE TRANSACTION, THEN MOVE THE RESULT TO              *
+001690*    WS-AFTER-VALUE.  WS-FIELD-CHANGED-SW IS SET ONLY WHEN THE   *
+001700*    TWO DIFFER.                                                 *
+001710*---------------------------------------------------------------*
+001720 2200-APPLY-ONE-FIELD.
+001730*---------------------------------------------------------------*
+001740     MOVE 'N' TO WS-FIELD-CHANGED-SW.
+001750     MOVE SPACES TO WS-BEFORE-VALUE WS-AFTER-VALUE WS-FIELD-NAME.
+001760     EVALUATE TRUE
+001770         WHEN SEGMENT-IS-CUSTOMER
+001780             MOVE 'CUST-PHONE'     TO WS-FIELD-NAME
+001790             MOVE CUST-PHONE       TO WS-BEFORE-VALUE
+001800             MOVE MC-NEW-VALUE     TO CUST-PHONE
+001810             MOVE CUST-PHONE       TO WS-AFTER-VALUE
+001820         WHEN SEGMENT-IS-ACCOUNT
+001830             MOVE 'ACCT-STATUS'    TO WS-FIELD-NAME
+001840             MOVE ACCT-STATUS      TO WS-BEFORE-VALUE
+001850             MOVE MC-NEW-VALUE     TO ACCT-STATUS
+001860             MOVE ACCT-STATUS      TO WS-AFTER-VALUE
+001870         WHEN SEGMENT-IS-PAYMENT
+001880             MOVE 'PAY-STATUS'     TO WS-FIELD-NAME
+001890             MOVE PAY-STATUS       TO WS-BEFORE-VALUE
+001900             MOVE MC-NEW-VALUE     TO PAY-STATUS
+001910             MOVE PAY-STATUS       TO WS-AFTER-VALUE
+001920         WHEN SEGMENT-IS-KYC
+001930             MOVE 'KYC-REVIEW-STATUS' TO WS-FIELD-NAME
+001940             MOVE KYC-REVIEW-STATUS   TO WS-BEFORE-VALUE
+001950             MOVE MC-NEW-VALUE        TO KYC-REVIEW-STATUS
+001960             MOVE KYC-REVIEW-STATUS   TO WS-AFTER-VALUE
+001970         WHEN OTHER
+001980             DISPLAY 'MSEGUPD - UNKNOWN SEGMENT-ID FOR KEY '
+001990                     MC-COMMON-KEY
+002000     END-EVALUATE.
+002010     IF WS-BEFORE-VALUE NOT = WS-AFTER-VALUE
+002020         SET WS-FIELD-CHANGED TO TRUE
+002030     END-IF.
+002040 2200-APPLY-ONE-FIELD-EXIT.
+002050     EXIT.
+
+002060 2300-WRITE-AUDIT-RECORD.
+002070     MOVE SPACES             TO AUDIT-LOG-RECORD.
+002080     MOVE SEGMENT-ID         TO AU-SEGMENT-ID.
+002090     MOVE COMMON-KEY         TO AU-COMMON-KEY.
+002100     MOVE WS-FIELD-NAME      TO AU-FIELD-NAME.
+002110     MOVE WS-BEFORE-VALUE    TO AU-BEFORE-VALUE.
+002120     MOVE WS-AFTER-VALUE     TO AU-AFTER-VALUE.
+002130     MOVE MC-CHANGE-DATE     TO AU-CHANGE-DATE.
+002140     MOVE MC-CHANGE-TIME     TO AU-CHANGE-TIME.
+002150     MOVE MC-CHANGED-BY      TO AU-CHANGED-BY.
+002160     WRITE AUDIT-LOG-RECORD.
+002170 2300-WRITE-AUDIT-RECORD-EXIT.
+002180     EXIT.
+
+002190*---------------------------------------------------------------*
+002200*    ANY TRANSACTIONS LEFT AFTER THE MASTER FILE IS EXHAUSTED    *
+002210*    HAVE NO MATCHING MASTER SEGMENT AND ARE LOGGED AS REJECTS.  *
+002220*---------------------------------------------------------------*
+002230 8000-FLUSH-UNMATCHED-TRANS.
+002240*---------------------------------------------------------------*
+002250     ADD 1 TO WS-TRANS-READ.
+002260     ADD 1 TO WS-TRANS-REJECTED.
+002270     DISPLAY 'MSEGUPD - NO MATCHING SEGMENT FOR KEY '
+002280              MC-COMMON-KEY ' SEGMENT-ID ' MC-SEGMENT-ID.
+002290     MOVE SPACES              TO REJECT-RECORD.
+002300     MOVE 'MSEGUPD'           TO RJ-SOURCE-FILE.
+002310     MOVE MC-COMMON-KEY       TO RJ-KEY-FIELD.
+002320     MOVE 'NO MATCHING MULTI-SEGMENT MASTER'
+002330                              TO RJ-RULE-VIOLATED.
+002340     MOVE WS-RUN-DATE         TO RJ-REJECT-DATE.
+002350     MOVE WS-RUN-TIME         TO RJ-REJECT-TIME.
+002360     WRITE REJECT-RECORD.
+002370     READ MSEG-CHG-IN
+002380         AT END SET TRAN-EOF TO TRUE
+002390     END-READ.
+002400 8000-FLUSH-UNMATCHED-TRANS-EXIT.
+002410     EXIT.
+
+002420*---------------------------------------------------------------*
+002430 9000-TERMINATE.
+002440*---------------------------------------------------------------*
+002450     DISPLAY 'MSEGUPD - MASTERS READ...........: '
+002460              WS-MASTERS-READ.
+002470     DISPLAY 'MSEGUPD - TRANSACTIONS READ.......: '
+002480              WS-TRANS-READ.
+002490     DISPLAY 'MSEGUPD - TRANSACTIONS APPLIED....: '
+002500              WS-TRANS-APPLIED.
+002510     DISPLAY 'MSEGUPD - TRANSACTIONS REJECTED...: '
+002520              WS-TRANS-REJECTED.
+002530     DISPLAY 'MSEGUPD - FIELDS AUDITED..........: '
+002540              WS-FIELDS-AUDITED.
+002550     CLOSE MSEG-IN MSEG-CHG-IN MSEG-OUT AUDIT-OUT REJECT-OUT.
+002560 9000-TERMINATE-EXIT.
+002570     EXIT.
