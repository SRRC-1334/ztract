@@ -0,0 +1,168 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    XREFBLD.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ENTERPRISE DATA SERVICES.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-09 JLH   INITIAL VERSION - BUILDS THE INDEXED PARTY
+000210*                   CROSS-REFERENCE MASTER FROM THE MAINTENANCE
+000220*                   TRANSACTION FILE.
+000225*  2026-08-10 JLH   A DUPLICATE/INVALID PARTY-ID WAS ONLY BEING
+000226*                   REPORTED TO THE CONSOLE.  NOW ALSO WRITES A
+000227*                   REJECT-RECORD TO THE COMMON REJECT LOG, ON
+000228*                   TOP OF THE EXISTING CONSOLE DISPLAY.
+000229*****************************************************************
+000240*  REMARKS.
+000250*      EACH TRANSACTION CARRIES A PARTY-ID AND AS MANY OF
+000260*      CUSTOMER-NR, VENDOR-ID, AND COMMON-KEY AS APPLY TO THAT
+000270*      PARTY (A PARTY CAN BE A CUSTOMER, A VENDOR, HOLD AN
+000280*      ACCOUNT, OR ANY COMBINATION).  A KEY NOT SUPPLIED ON THE
+000290*      TRANSACTION IS LEFT ZERO/SPACE WITH ITS PRESENCE SWITCH
+000300*      SET TO 'N' SO A LOOKUP PROGRAM DOES NOT MISTAKE A ZERO
+000310*      CUSTOMER-NR FOR A REAL ONE.  THE INDEXED MASTER IS KEYED
+000320*      BY XREF-PARTY-ID WITH ALTERNATE KEYS ON EACH OF THE THREE
+000330*      MAPPED KEY FIELDS SO A "GIVE ME EVERYTHING ABOUT THIS
+000340*      PARTY" JOB CAN START FROM ANY ONE OF THEM.
+000350*****************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER.   IBM-370.
+000390 OBJECT-COMPUTER.   IBM-370.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT XREF-TXN-IN    ASSIGN TO XREFTXN
+000430            ORGANIZATION IS SEQUENTIAL.
+000440     SELECT XREF-MASTER    ASSIGN TO XREFMSTR
+000450            ORGANIZATION IS INDEXED
+000460            ACCESS MODE IS SEQUENTIAL
+000470            RECORD KEY IS XRFM-PARTY-ID
+000480            ALTERNATE RECORD KEY IS XRFM-CUSTOMER-NR
+000490                WITH DUPLICATES
+000500            ALTERNATE RECORD KEY IS XRFM-VENDOR-ID
+000510                WITH DUPLICATES
+000520            ALTERNATE RECORD KEY IS XRFM-COMMON-KEY
+000530                WITH DUPLICATES
+000540            FILE STATUS IS WS-XREFMSTR-STATUS.
+000545     SELECT REJECT-OUT     ASSIGN TO REJOUT
+000546            ORGANIZATION IS SEQUENTIAL.
+
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  XREF-TXN-IN
+000580     LABEL RECORDS ARE STANDARD.
+000590 COPY XREFREC.
+
+000600 FD  XREF-MASTER
+000610     LABEL RECORDS ARE STANDARD.
+000620 COPY XREFREC REPLACING ==PARTY-XREF-RECORD==
+000630                     BY ==XREF-MASTER-RECORD==
+000640                        ==XREF-PARTY-ID==
+000650                     BY ==XRFM-PARTY-ID==
+000660                        ==XREF-PARTY-NAME==
+000670                     BY ==XRFM-PARTY-NAME==
+000680                        ==XREF-CUSTOMER-NR-SW==
+000690                     BY ==XRFM-CUSTOMER-NR-SW==
+000700                        ==XREF-CUSTOMER-NR==
+000710                     BY ==XRFM-CUSTOMER-NR==
+000720                        ==XREF-VENDOR-ID-SW==
+000730                     BY ==XRFM-VENDOR-ID-SW==
+000740                        ==XREF-VENDOR-ID==
+000750                     BY ==XRFM-VENDOR-ID==
+000760                        ==XREF-COMMON-KEY-SW==
+000770                     BY ==XRFM-COMMON-KEY-SW==
+000780                        ==XREF-COMMON-KEY==
+000790                     BY ==XRFM-COMMON-KEY==.
+
+000795 FD  REJECT-OUT
+000796     LABEL RECORDS ARE STANDARD.
+000797 COPY REJCREC.
+
+000800 WORKING-STORAGE SECTION.
+000810 01  WS-XREFMSTR-STATUS        PIC X(02)  VALUE SPACES.
+
+000820 01  WS-SWITCHES.
+000830     05  WS-TXN-EOF            PIC X(01)  VALUE 'N'.
+000840         88  TXN-EOF                      VALUE 'Y'.
+
+000850 01  WS-COUNTERS                          COMP.
+000860     05  WS-TXNS-READ          PIC 9(09)  VALUE ZERO.
+000870     05  WS-PARTIES-LOADED     PIC 9(09)  VALUE ZERO.
+000880     05  WS-TXNS-REJECTED      PIC 9(09)  VALUE ZERO.
+
+000890 01  WS-RUN-DATE                PIC 9(08)  VALUE ZERO.
+000900 01  WS-RUN-TIME                PIC 9(06)  VALUE ZERO.
+
+000910 PROCEDURE DIVISION.
+000920*---------------------------------------------------------------*
+000930 0000-MAINLINE.
+000940*---------------------------------------------------------------*
+000950     PERFORM 1000-INITIALIZE
+000960          THRU 1000-INITIALIZE-EXIT.
+000970     PERFORM 2000-LOAD-PARTY
+000980          THRU 2000-LOAD-PARTY-EXIT
+000990          UNTIL TXN-EOF.
+001000     PERFORM 9000-TERMINATE
+001010          THRU 9000-TERMINATE-EXIT.
+001020     GOBACK.
+
+001030*---------------------------------------------------------------*
+001040 1000-INITIALIZE.
+001050*---------------------------------------------------------------*
+001060     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001070     ACCEPT WS-RUN-TIME FROM TIME.
+001080     OPEN INPUT  XREF-TXN-IN.
+001090     OPEN OUTPUT XREF-MASTER
+001100                 REJECT-OUT.
+001110     READ XREF-TXN-IN
+001120         AT END SET TXN-EOF TO TRUE
+001130     END-READ.
+001140 1000-INITIALIZE-EXIT.
+001150     EXIT.
+
+001160*---------------------------------------------------------------*
+001170 2000-LOAD-PARTY.
+001180*---------------------------------------------------------------*
+001190     ADD 1 TO WS-TXNS-READ.
+001200     MOVE PARTY-XREF-RECORD TO XREF-MASTER-RECORD.
+001210     WRITE XREF-MASTER-RECORD
+001220         INVALID KEY
+001230             ADD 1 TO WS-TXNS-REJECTED
+001240             DISPLAY 'XREFBLD - DUPLICATE OR INVALID PARTY-ID: '
+001250                     XREF-PARTY-ID
+001260             PERFORM 2010-LOG-REJECT
+001270                  THRU 2010-LOG-REJECT-EXIT
+001280         NOT INVALID KEY
+001290             ADD 1 TO WS-PARTIES-LOADED
+001300     END-WRITE.
+001310     READ XREF-TXN-IN
+001320         AT END SET TXN-EOF TO TRUE
+001330     END-READ.
+001340 2000-LOAD-PARTY-EXIT.
+001350     EXIT.
+
+001360 2010-LOG-REJECT.
+001370     MOVE SPACES                       TO REJECT-RECORD.
+001380     MOVE 'XREFBLD'                    TO RJ-SOURCE-FILE.
+001390     MOVE XREF-PARTY-ID                TO RJ-KEY-FIELD.
+001400     MOVE 'DUPLICATE OR INVALID PARTY-ID' TO RJ-RULE-VIOLATED.
+001410     MOVE WS-RUN-DATE                  TO RJ-REJECT-DATE.
+001420     MOVE WS-RUN-TIME                  TO RJ-REJECT-TIME.
+001430     WRITE REJECT-RECORD.
+001440 2010-LOG-REJECT-EXIT.
+001450     EXIT.
+
+001460*---------------------------------------------------------------*
+001470 9000-TERMINATE.
+001480*---------------------------------------------------------------*
+001490     DISPLAY 'XREFBLD - TRANSACTIONS READ........: ' WS-TXNS-READ.
+001500     DISPLAY 'XREFBLD - PARTIES LOADED............: '
+001510              WS-PARTIES-LOADED.
+001520     DISPLAY 'XREFBLD - TRANSACTIONS REJECTED.....: '
+001530              WS-TXNS-REJECTED.
+001540     CLOSE XREF-TXN-IN XREF-MASTER REJECT-OUT.
+001550 9000-TERMINATE-EXIT.
+001560     EXIT.
