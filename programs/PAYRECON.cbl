@@ -0,0 +1,280 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    PAYRECON.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ACCOUNT SERVICES.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - PAYMENT SETTLEMENT
+000210*                   RECONCILIATION AGAINST THE PAYMENT-SEGMENT.
+000212*  2026-08-10 JLH   WS-OLDEST-ALLOWED-DATE WAS COMPUTED BY
+000213*                   SUBTRACTING THE GRACE PERIOD DIRECTLY FROM
+000214*                   THE YYYYMMDD RUN DATE, WHICH IS NOT VALID
+000215*                   CALENDAR ARITHMETIC ACROSS A MONTH OR YEAR
+000216*                   BOUNDARY.  NOW CONVERTED THROUGH THE
+000217*                   INTEGER-OF-DATE/DATE-OF-INTEGER INTRINSIC
+000218*                   FUNCTIONS.  PAY-REF IS ALSO NOW CLASS-TESTED
+000219*                   NUMERIC BEFORE BEING REINTERPRETED AS A
+000220*                   NUMERIC KEY, SINCE IT IS A GENERIC ALPHA-
+000221*                   NUMERIC FIELD WITH NO GUARANTEED NUMERIC
+000222*                   CONTENT; A NON-NUMERIC REFERENCE NOW FALLS
+000223*                   STRAIGHT THROUGH TO THE UNMATCHED-PAYMENT
+000224*                   EXCEPTION PATH.
+000225*****************************************************************
+000230*  REMARKS.
+000240*      LOADS THE INVOICE-ID KEYS FROM THE INVOICE MASTER AND THE
+000250*      ORDER-ID KEYS FROM THE ORDER MASTER INTO WORKING-STORAGE
+000260*      TABLES, THEN READS THE MULTI-SEGMENT FILE AND, FOR EVERY
+000270*      RECORD WHERE SEGMENT-ID SELECTS THE PAYMENT SEGMENT,
+000280*      REINTERPRETS PAY-REF AS A ZERO-PADDED NUMERIC KEY AND
+000290*      LOOKS IT UP AGAINST BOTH TABLES.  A PAYMENT THAT TIES TO
+000300*      NEITHER AN INVOICE NOR AN ORDER, AND WHOSE PAY-VALUE-DATE
+000310*      IS OLDER THAN THE CONTROL-CARD GRACE PERIOD, IS WRITTEN TO
+000320*      THE UNMATCHED-PAYMENT EXCEPTION REPORT.
+000330*****************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.   IBM-370.
+000370 OBJECT-COMPUTER.   IBM-370.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT CONTROL-CARD-IN   ASSIGN TO CTLCARD
+000410            ORGANIZATION IS SEQUENTIAL.
+000420     SELECT INVOICE-IN        ASSIGN TO INVIN
+000430            ORGANIZATION IS SEQUENTIAL.
+000440     SELECT ORDER-IN          ASSIGN TO ORDIN
+000450            ORGANIZATION IS SEQUENTIAL.
+000460     SELECT MSEG-IN           ASSIGN TO MSEGIN
+000470            ORGANIZATION IS SEQUENTIAL.
+000480     SELECT REPORT-OUT        ASSIGN TO RPTOUT
+000490            ORGANIZATION IS SEQUENTIAL.
+
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  CONTROL-CARD-IN
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  CONTROL-CARD-RECORD.
+000550     05  CC-GRACE-PERIOD-DAYS      PIC 9(04).
+
+000560 FD  INVOICE-IN
+000570     LABEL RECORDS ARE STANDARD.
+000580 COPY INVREC.
+
+000590 FD  ORDER-IN
+000600     LABEL RECORDS ARE STANDARD.
+000610 COPY ORDREC.
+
+000620 FD  MSEG-IN
+000630     LABEL RECORDS ARE STANDARD.
+000640 COPY MSEGREC.
+
+000650 FD  REPORT-OUT
+000660     LABEL RECORDS ARE STANDARD.
+000670 01  REPORT-LINE              PIC X(80).
+
+000680 WORKING-STORAGE SECTION.
+000690 01  WS-SWITCHES.
+000700     05  WS-INVOICE-EOF        PIC X(01)  VALUE 'N'.
+000710         88  INVOICE-EOF                  VALUE 'Y'.
+000720     05  WS-ORDER-EOF          PIC X(01)  VALUE 'N'.
+000730         88  ORDER-EOF                    VALUE 'Y'.
+000740     05  WS-MSEG-EOF           PIC X(01)  VALUE 'N'.
+000750         88  MSEG-EOF                     VALUE 'Y'.
+000760     05  WS-KEY-FOUND-SW       PIC X(01)  VALUE 'N'.
+000770         88  WS-KEY-FOUND                 VALUE 'Y'.
+
+000780 01  WS-COUNTERS                          COMP.
+000790     05  WS-RECORDS-READ       PIC 9(09)  VALUE ZERO.
+000800     05  WS-PAYMENT-RECORDS    PIC 9(09)  VALUE ZERO.
+000810     05  WS-PAYMENTS-MATCHED   PIC 9(09)  VALUE ZERO.
+000820     05  WS-PAYMENTS-UNMATCHED PIC 9(09)  VALUE ZERO.
+000830     05  WS-TABLE-INDEX        PIC 9(09)  VALUE ZERO.
+
+000840 01  WS-RUN-DATE                PIC 9(08)  VALUE ZERO.
+000850 01  WS-GRACE-PERIOD-DAYS       PIC 9(04)  VALUE 10.
+000860 01  WS-OLDEST-ALLOWED-DATE     PIC 9(08)  VALUE ZERO.
+
+000870 01  WS-PAY-REF-ALPHA           PIC X(10)  VALUE SPACES.
+000880 01  WS-PAY-REF-NUMERIC  REDEFINES WS-PAY-REF-ALPHA
+000890                                   PIC 9(10).
+
+000900 01  WS-INVOICE-TABLE.
+000910     05  WS-IT-ENTRY OCCURS 1 TO 50000 TIMES
+000920                     DEPENDING ON WS-IT-COUNT
+000930                     INDEXED BY WS-IT-INDEX.
+000940         10  WS-IT-INVOICE-ID   PIC 9(10).
+000950 01  WS-IT-COUNT                PIC 9(09) COMP VALUE ZERO.
+
+000960 01  WS-ORDER-TABLE.
+000970     05  WS-OT-ENTRY OCCURS 1 TO 50000 TIMES
+000980                     DEPENDING ON WS-OT-COUNT
+000990                     INDEXED BY WS-OT-INDEX.
+001000         10  WS-OT-ORDER-ID     PIC 9(10).
+001010 01  WS-OT-COUNT                PIC 9(09) COMP VALUE ZERO.
+
+001020 01  WS-REPORT-DETAIL.
+001030     05  FILLER                 PIC X(05) VALUE SPACES.
+001040     05  RD-PAY-REF             PIC X(20).
+001050     05  FILLER                 PIC X(03) VALUE SPACES.
+001060     05  RD-PAY-AMOUNT          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001070     05  FILLER                 PIC X(03) VALUE SPACES.
+001080     05  RD-PAY-CURRENCY        PIC X(03).
+001090     05  FILLER                 PIC X(03) VALUE SPACES.
+001100     05  RD-PAY-VALUE-DATE      PIC 9(08).
+001110     05  FILLER                 PIC X(03) VALUE SPACES.
+001120     05  RD-EXCEPTION           PIC X(20).
+
+001130 PROCEDURE DIVISION.
+001140*---------------------------------------------------------------*
+001150 0000-MAINLINE.
+001160*---------------------------------------------------------------*
+001170     PERFORM 1000-INITIALIZE
+001180          THRU 1000-INITIALIZE-EXIT.
+001190     PERFORM 2000-PROCESS-RECORD
+001200          THRU 2000-PROCESS-RECORD-EXIT
+001210          UNTIL MSEG-EOF.
+001220     PERFORM 9000-TERMINATE
+001230          THRU 9000-TERMINATE-EXIT.
+001240     GOBACK.
+
+001250*---------------------------------------------------------------*
+001260 1000-INITIALIZE.
+001270*---------------------------------------------------------------*
+001280     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001290     OPEN INPUT CONTROL-CARD-IN.
+001300     READ CONTROL-CARD-IN
+001310         AT END
+001320             DISPLAY 'PAYRECON - NO CONTROL CARD, USING '
+001330                     'DEFAULT GRACE PERIOD'
+001340         NOT AT END
+001350             MOVE CC-GRACE-PERIOD-DAYS TO WS-GRACE-PERIOD-DAYS
+001360     END-READ.
+001370     CLOSE CONTROL-CARD-IN.
+001380     COMPUTE WS-OLDEST-ALLOWED-DATE = FUNCTION DATE-OF-INTEGER
+001385             (FUNCTION INTEGER-OF-DATE (WS-RUN-DATE)
+001390              - WS-GRACE-PERIOD-DAYS).
+001400     OPEN INPUT  INVOICE-IN
+001410                 ORDER-IN
+001420                 MSEG-IN
+001430          OUTPUT  REPORT-OUT.
+001440     PERFORM 1100-LOAD-INVOICE-TABLE
+001450          THRU 1100-LOAD-INVOICE-TABLE-EXIT
+001460          UNTIL INVOICE-EOF.
+001470     PERFORM 1200-LOAD-ORDER-TABLE
+001480          THRU 1200-LOAD-ORDER-TABLE-EXIT
+001490          UNTIL ORDER-EOF.
+001500     CLOSE INVOICE-IN ORDER-IN.
+001510     READ MSEG-IN
+001520         AT END SET MSEG-EOF TO TRUE
+001530     END-READ.
+001540 1000-INITIALIZE-EXIT.
+001550     EXIT.
+
+001560 1100-LOAD-INVOICE-TABLE.
+001570     READ INVOICE-IN
+001580         AT END SET INVOICE-EOF TO TRUE
+001590         NOT AT END
+001600             ADD 1 TO WS-IT-COUNT
+001610             MOVE INVOICE-ID TO WS-IT-INVOICE-ID (WS-IT-COUNT)
+001620     END-READ.
+001630 1100-LOAD-INVOICE-TABLE-EXIT.
+001640     EXIT.
+
+001650 1200-LOAD-ORDER-TABLE.
+001660     READ ORDER-IN
+001670         AT END SET ORDER-EOF TO TRUE
+001680         NOT AT END
+001690             ADD 1 TO WS-OT-COUNT
+001700             MOVE ORDER-ID TO WS-OT-ORDER-ID (WS-OT-COUNT)
+001710     END-READ.
+001720 1200-LOAD-ORDER-TABLE-EXIT.
+001730     EXIT.
+
+001740*---------------------------------------------------------------*
+001750 2000-PROCESS-RECORD.
+001760*---------------------------------------------------------------*
+001770     ADD 1 TO WS-RECORDS-READ.
+001780     IF SEGMENT-IS-PAYMENT
+001790         PERFORM 2100-RECONCILE-PAYMENT
+001800              THRU 2100-RECONCILE-PAYMENT-EXIT
+001810     END-IF.
+001820     READ MSEG-IN
+001830         AT END SET MSEG-EOF TO TRUE
+001840     END-READ.
+001850 2000-PROCESS-RECORD-EXIT.
+001860     EXIT.
+
+001870 2100-RECONCILE-PAYMENT.
+001880     ADD 1 TO WS-PAYMENT-RECORDS.
+001890     MOVE PAY-REF (1:10)  TO WS-PAY-REF-ALPHA.
+001900     MOVE 'N'             TO WS-KEY-FOUND-SW.
+001901     IF WS-PAY-REF-ALPHA NUMERIC
+001910         SET WS-IT-INDEX TO 1
+001920         PERFORM 2110-SCAN-INVOICE-TABLE
+001930              THRU 2110-SCAN-INVOICE-TABLE-EXIT
+001940              VARYING WS-IT-INDEX FROM 1 BY 1
+001950              UNTIL WS-IT-INDEX > WS-IT-COUNT
+001960                 OR WS-KEY-FOUND
+001970         IF NOT WS-KEY-FOUND
+001980             SET WS-OT-INDEX TO 1
+001990             PERFORM 2120-SCAN-ORDER-TABLE
+002000                  THRU 2120-SCAN-ORDER-TABLE-EXIT
+002010                  VARYING WS-OT-INDEX FROM 1 BY 1
+002020                  UNTIL WS-OT-INDEX > WS-OT-COUNT
+002030                     OR WS-KEY-FOUND
+002040         END-IF
+002041     END-IF.
+002050     IF WS-KEY-FOUND
+002060         ADD 1 TO WS-PAYMENTS-MATCHED
+002070     ELSE
+002080         IF PAY-VALUE-DATE < WS-OLDEST-ALLOWED-DATE
+002090             PERFORM 2200-LIST-UNMATCHED-PAYMENT
+002100                  THRU 2200-LIST-UNMATCHED-PAYMENT-EXIT
+002110         END-IF
+002120     END-IF.
+002130 2100-RECONCILE-PAYMENT-EXIT.
+002140     EXIT.
+
+002150 2110-SCAN-INVOICE-TABLE.
+002160     IF WS-IT-INVOICE-ID (WS-IT-INDEX) = WS-PAY-REF-NUMERIC
+002170         SET WS-KEY-FOUND TO TRUE
+002180     END-IF.
+002190 2110-SCAN-INVOICE-TABLE-EXIT.
+002200     EXIT.
+
+002210 2120-SCAN-ORDER-TABLE.
+002220     IF WS-OT-ORDER-ID (WS-OT-INDEX) = WS-PAY-REF-NUMERIC
+002230         SET WS-KEY-FOUND TO TRUE
+002240     END-IF.
+002250 2120-SCAN-ORDER-TABLE-EXIT.
+002260     EXIT.
+
+002270 2200-LIST-UNMATCHED-PAYMENT.
+002280     ADD 1 TO WS-PAYMENTS-UNMATCHED.
+002290     MOVE SPACES              TO WS-REPORT-DETAIL.
+002300     MOVE PAY-REF             TO RD-PAY-REF.
+002310     MOVE PAY-AMOUNT          TO RD-PAY-AMOUNT.
+002320     MOVE PAY-CURRENCY        TO RD-PAY-CURRENCY.
+002330     MOVE PAY-VALUE-DATE      TO RD-PAY-VALUE-DATE.
+002340     MOVE 'UNMATCHED PAYMENT' TO RD-EXCEPTION.
+002350     WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+002360 2200-LIST-UNMATCHED-PAYMENT-EXIT.
+002370     EXIT.
+
+002380*---------------------------------------------------------------*
+002390 9000-TERMINATE.
+002400*---------------------------------------------------------------*
+002410     DISPLAY 'PAYRECON - RECORDS READ..........: ' WS-RECORDS-READ.
+002420     DISPLAY 'PAYRECON - PAYMENT SEGMENTS.......: '
+002430              WS-PAYMENT-RECORDS.
+002440     DISPLAY 'PAYRECON - PAYMENTS MATCHED.......: '
+002450              WS-PAYMENTS-MATCHED.
+002460     DISPLAY 'PAYRECON - PAYMENTS UNMATCHED.....: '
+002470              WS-PAYMENTS-UNMATCHED.
+002480     CLOSE MSEG-IN REPORT-OUT.
+002490 9000-TERMINATE-EXIT.
+002500     EXIT.
+
