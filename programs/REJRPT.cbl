@@ -0,0 +1,177 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    REJRPT.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  TECHNICAL SERVICES.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - COMMON REJECT-RECORD
+000210*                   REPORTING PROGRAM FOR ALL VALIDATION STEPS.
+000220*****************************************************************
+000230*  REMARKS.
+000240*      EVERY VALIDATION STEP THAT REJECTS A RECORD WRITES ONE
+000250*      REJECT-RECORD (COPY REJCREC) TO A COMMON REJECT LOG.
+000260*      THIS PROGRAM IS THE SINGLE REPORTING PASS OVER THAT LOG -
+000270*      IT LISTS EVERY REJECT IN DETAIL AND ACCUMULATES A COUNT
+000280*      BY SOURCE FILE, SO NO VALIDATION STEP NEEDS ITS OWN
+000290*      REJECT REPORT PROGRAM.
+000300*****************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER.   IBM-370.
+000340 OBJECT-COMPUTER.   IBM-370.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT REJECT-IN    ASSIGN TO REJIN
+000380            ORGANIZATION IS SEQUENTIAL.
+000390     SELECT REPORT-OUT   ASSIGN TO RPTOUT
+000400            ORGANIZATION IS SEQUENTIAL.
+
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  REJECT-IN
+000440     LABEL RECORDS ARE STANDARD.
+000450 COPY REJCREC.
+
+000460 FD  REPORT-OUT
+000470     LABEL RECORDS ARE STANDARD.
+000480 01  REPORT-LINE              PIC X(80).
+
+000490 WORKING-STORAGE SECTION.
+000500 01  WS-SWITCHES.
+000510     05  WS-REJECT-EOF         PIC X(01)  VALUE 'N'.
+000520         88  REJECT-EOF                   VALUE 'Y'.
+
+000530 01  WS-COUNTERS                          COMP.
+000540     05  WS-REJECTS-READ       PIC 9(09)  VALUE ZERO.
+
+000550 01  WS-SOURCE-TOTALS.
+000560     05  WS-SOURCE-ENTRY OCCURS 20 TIMES
+000570                         INDEXED BY WS-SOURCE-INDEX.
+000580         10  WS-SOURCE-FILE     PIC X(08).
+000590         10  WS-SOURCE-COUNT    PIC 9(09) COMP.
+000600 01  WS-SOURCE-TOTAL-COUNT       PIC 9(04) COMP VALUE ZERO.
+
+000610 01  WS-FOUND-SW                 PIC X(01)  VALUE 'N'.
+000620     88  WS-SOURCE-FOUND                     VALUE 'Y'.
+
+000630 01  WS-REPORT-DETAIL.
+000640     05  FILLER                 PIC X(05) VALUE SPACES.
+000650     05  RD-SOURCE-FILE         PIC X(08).
+000660     05  FILLER                 PIC X(03) VALUE SPACES.
+000670     05  RD-KEY-FIELD           PIC X(20).
+000680     05  FILLER                 PIC X(03) VALUE SPACES.
+000690     05  RD-RULE-VIOLATED       PIC X(40).
+
+000700 01  WS-SUMMARY-LINE.
+000710     05  FILLER                 PIC X(05) VALUE SPACES.
+000720     05  SL-SOURCE-FILE         PIC X(08).
+000730     05  FILLER                 PIC X(03) VALUE SPACES.
+000740     05  SL-CAPTION             PIC X(15) VALUE 'REJECT COUNT: '.
+000750     05  SL-REJECT-COUNT        PIC ZZZ,ZZZ,ZZ9.
+
+000760 PROCEDURE DIVISION.
+000770*---------------------------------------------------------------*
+000780 0000-MAINLINE.
+000790*---------------------------------------------------------------*
+000800     PERFORM 1000-INITIALIZE
+000810          THRU 1000-INITIALIZE-EXIT.
+000820     PERFORM 2000-PROCESS-REJECT
+000830          THRU 2000-PROCESS-REJECT-EXIT
+000840          UNTIL REJECT-EOF.
+000850     PERFORM 3000-WRITE-SOURCE-SUMMARY
+000860          THRU 3000-WRITE-SOURCE-SUMMARY-EXIT.
+000870     PERFORM 9000-TERMINATE
+000880          THRU 9000-TERMINATE-EXIT.
+000890     GOBACK.
+
+000900*---------------------------------------------------------------*
+000910 1000-INITIALIZE.
+000920*---------------------------------------------------------------*
+000930     OPEN INPUT  REJECT-IN
+000940          OUTPUT REPORT-OUT.
+000950     READ REJECT-IN
+000960         AT END SET REJECT-EOF TO TRUE
+000970     END-READ.
+000980 1000-INITIALIZE-EXIT.
+000990     EXIT.
+
+001000*---------------------------------------------------------------*
+001010 2000-PROCESS-REJECT.
+001020*---------------------------------------------------------------*
+001030     ADD 1 TO WS-REJECTS-READ.
+001040     MOVE SPACES              TO WS-REPORT-DETAIL.
+001050     MOVE RJ-SOURCE-FILE      TO RD-SOURCE-FILE.
+001060     MOVE RJ-KEY-FIELD        TO RD-KEY-FIELD.
+001070     MOVE RJ-RULE-VIOLATED    TO RD-RULE-VIOLATED.
+001080     WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+001090     PERFORM 2100-TALLY-SOURCE-FILE
+001100          THRU 2100-TALLY-SOURCE-FILE-EXIT.
+001110     READ REJECT-IN
+001120         AT END SET REJECT-EOF TO TRUE
+001130     END-READ.
+001140 2000-PROCESS-REJECT-EXIT.
+001150     EXIT.
+
+001160*---------------------------------------------------------------*
+001170*    FIND THIS SOURCE FILE'S RUNNING TOTAL, ADDING A NEW TABLE   *
+001180*    ENTRY THE FIRST TIME A SOURCE FILE IS SEEN.                 *
+001190*---------------------------------------------------------------*
+001200 2100-TALLY-SOURCE-FILE.
+001210*---------------------------------------------------------------*
+001220     MOVE 'N' TO WS-FOUND-SW.
+001230     SET WS-SOURCE-INDEX TO 1.
+001240     PERFORM 2110-SCAN-SOURCE-TABLE
+001250          THRU 2110-SCAN-SOURCE-TABLE-EXIT
+001260          VARYING WS-SOURCE-INDEX FROM 1 BY 1
+001270          UNTIL WS-SOURCE-INDEX > WS-SOURCE-TOTAL-COUNT
+001280             OR WS-SOURCE-FOUND.
+001290     IF NOT WS-SOURCE-FOUND
+001300         ADD 1 TO WS-SOURCE-TOTAL-COUNT
+001310         SET WS-SOURCE-INDEX TO WS-SOURCE-TOTAL-COUNT
+001320         MOVE RJ-SOURCE-FILE TO WS-SOURCE-FILE (WS-SOURCE-INDEX)
+001330         MOVE ZERO           TO WS-SOURCE-COUNT (WS-SOURCE-INDEX)
+001340     END-IF.
+001350     ADD 1 TO WS-SOURCE-COUNT (WS-SOURCE-INDEX).
+001360 2100-TALLY-SOURCE-FILE-EXIT.
+001370     EXIT.
+
+001380 2110-SCAN-SOURCE-TABLE.
+001390     IF WS-SOURCE-FILE (WS-SOURCE-INDEX) = RJ-SOURCE-FILE
+001400         SET WS-SOURCE-FOUND TO TRUE
+001410     END-IF.
+001420 2110-SCAN-SOURCE-TABLE-EXIT.
+001430     EXIT.
+
+001440*---------------------------------------------------------------*
+001450 3000-WRITE-SOURCE-SUMMARY.
+001460*---------------------------------------------------------------*
+001470     SET WS-SOURCE-INDEX TO 1.
+001480     PERFORM 3100-WRITE-ONE-SUMMARY-LINE
+001490          THRU 3100-WRITE-ONE-SUMMARY-LINE-EXIT
+001500          VARYING WS-SOURCE-INDEX FROM 1 BY 1
+001510          UNTIL WS-SOURCE-INDEX > WS-SOURCE-TOTAL-COUNT.
+001520 3000-WRITE-SOURCE-SUMMARY-EXIT.
+001530     EXIT.
+
+001540 3100-WRITE-ONE-SUMMARY-LINE.
+001550     MOVE SPACES TO WS-SUMMARY-LINE.
+001560     MOVE WS-SOURCE-FILE (WS-SOURCE-INDEX)  TO SL-SOURCE-FILE.
+001570     MOVE WS-SOURCE-COUNT (WS-SOURCE-INDEX) TO SL-REJECT-COUNT.
+001580     WRITE REPORT-LINE FROM WS-SUMMARY-LINE.
+001590 3100-WRITE-ONE-SUMMARY-LINE-EXIT.
+001600     EXIT.
+
+001610*---------------------------------------------------------------*
+001620 9000-TERMINATE.
+001630*---------------------------------------------------------------*
+001640     DISPLAY 'REJRPT - REJECTS READ............: ' WS-REJECTS-READ.
+001650     DISPLAY 'REJRPT - DISTINCT SOURCE FILES...: '
+001660              WS-SOURCE-TOTAL-COUNT.
+001670     CLOSE REJECT-IN REPORT-OUT.
+001680 9000-TERMINATE-EXIT.
+001690     EXIT.
+
