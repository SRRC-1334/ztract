@@ -0,0 +1,131 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    KYCRPT.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  COMPLIANCE SYSTEMS.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - KYC REVIEW STATUS REPORT
+000210*                   OFF THE FOURTH MULTI-SEGMENT-RECORD SEGMENT.
+000220*****************************************************************
+000230*  REMARKS.
+000240*      READS THE MULTI-SEGMENT FILE AND, FOR EVERY RECORD WHERE
+000250*      SEGMENT-ID SELECTS THE KYC SEGMENT, LISTS THE PARTY'S
+000260*      DOCUMENT TYPE, REVIEW STATUS, AND REVIEW DATE SO
+000270*      COMPLIANCE HAS A STANDING REPORT INSTEAD OF HAVING TO
+000280*      BOLT THIS DATA ONTO AN UNRELATED SEGMENT'S REPORTING.
+000290*      ANY RECORD WHOSE REVIEW IS FAILED OR STILL PENDING IS
+000300*      FLAGGED IN THE EXCEPTION COLUMN.
+000310*****************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER.   IBM-370.
+000350 OBJECT-COMPUTER.   IBM-370.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT MSEG-IN      ASSIGN TO MSEGIN
+000390            ORGANIZATION IS SEQUENTIAL.
+000400     SELECT REPORT-OUT   ASSIGN TO RPTOUT
+000410            ORGANIZATION IS SEQUENTIAL.
+
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  MSEG-IN
+000450     LABEL RECORDS ARE STANDARD.
+000460 COPY MSEGREC.
+
+000470 FD  REPORT-OUT
+000480     LABEL RECORDS ARE STANDARD.
+000490 01  REPORT-LINE              PIC X(80).
+
+000500 WORKING-STORAGE SECTION.
+000510 01  WS-SWITCHES.
+000520     05  WS-MSEG-EOF           PIC X(01)  VALUE 'N'.
+000530         88  MSEG-EOF                     VALUE 'Y'.
+
+000540 01  WS-COUNTERS                          COMP.
+000550     05  WS-RECORDS-READ       PIC 9(09)  VALUE ZERO.
+000560     05  WS-KYC-RECORDS        PIC 9(09)  VALUE ZERO.
+000570     05  WS-KYC-EXCEPTIONS     PIC 9(09)  VALUE ZERO.
+
+000580 01  WS-REPORT-DETAIL.
+000590     05  FILLER                 PIC X(05) VALUE SPACES.
+000600     05  RD-PARTY-KEY           PIC 9(10).
+000610     05  FILLER                 PIC X(03) VALUE SPACES.
+000620     05  RD-DOC-TYPE            PIC X(03).
+000630     05  FILLER                 PIC X(03) VALUE SPACES.
+000640     05  RD-REVIEW-DATE         PIC 9(08).
+000650     05  FILLER                 PIC X(03) VALUE SPACES.
+000660     05  RD-REVIEW-STATUS       PIC X(01).
+000670     05  FILLER                 PIC X(03) VALUE SPACES.
+000680     05  RD-EXCEPTION           PIC X(20).
+
+000690 PROCEDURE DIVISION.
+000700*---------------------------------------------------------------*
+000710 0000-MAINLINE.
+000720*---------------------------------------------------------------*
+000730     PERFORM 1000-INITIALIZE
+000740          THRU 1000-INITIALIZE-EXIT.
+000750     PERFORM 2000-PROCESS-RECORD
+000760          THRU 2000-PROCESS-RECORD-EXIT
+000770          UNTIL MSEG-EOF.
+000780     PERFORM 9000-TERMINATE
+000790          THRU 9000-TERMINATE-EXIT.
+000800     GOBACK.
+
+000810*---------------------------------------------------------------*
+000820 1000-INITIALIZE.
+000830*---------------------------------------------------------------*
+000840     OPEN INPUT  MSEG-IN
+000850          OUTPUT REPORT-OUT.
+000860     READ MSEG-IN
+000870         AT END SET MSEG-EOF TO TRUE
+000880     END-READ.
+000890 1000-INITIALIZE-EXIT.
+000900     EXIT.
+
+000910*---------------------------------------------------------------*
+000920 2000-PROCESS-RECORD.
+000930*---------------------------------------------------------------*
+000940     ADD 1 TO WS-RECORDS-READ.
+000950     IF SEGMENT-IS-KYC
+000960         PERFORM 2100-LIST-KYC-SEGMENT
+000970              THRU 2100-LIST-KYC-SEGMENT-EXIT
+000980     END-IF.
+000990     READ MSEG-IN
+001000         AT END SET MSEG-EOF TO TRUE
+001010     END-READ.
+001020 2000-PROCESS-RECORD-EXIT.
+001030     EXIT.
+
+001040 2100-LIST-KYC-SEGMENT.
+001050     ADD 1 TO WS-KYC-RECORDS.
+001060     MOVE SPACES              TO WS-REPORT-DETAIL.
+001070     MOVE COMMON-KEY          TO RD-PARTY-KEY.
+001080     MOVE KYC-ID-DOC-TYPE     TO RD-DOC-TYPE.
+001090     MOVE KYC-REVIEW-DATE     TO RD-REVIEW-DATE.
+001100     MOVE KYC-REVIEW-STATUS   TO RD-REVIEW-STATUS.
+001110     IF KYC-REVIEW-FAILED OR KYC-REVIEW-PENDING
+001120         ADD 1 TO WS-KYC-EXCEPTIONS
+001130         MOVE 'REVIEW INCOMPLETE'  TO RD-EXCEPTION
+001140     ELSE
+001150         MOVE SPACES               TO RD-EXCEPTION
+001160     END-IF.
+001170     WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+001180 2100-LIST-KYC-SEGMENT-EXIT.
+001190     EXIT.
+
+001200*---------------------------------------------------------------*
+001210 9000-TERMINATE.
+001220*---------------------------------------------------------------*
+001230     DISPLAY 'KYCRPT - RECORDS READ..........: ' WS-RECORDS-READ.
+001240     DISPLAY 'KYCRPT - KYC SEGMENTS LISTED....: ' WS-KYC-RECORDS.
+001250     DISPLAY 'KYCRPT - REVIEW EXCEPTIONS......: '
+001260              WS-KYC-EXCEPTIONS.
+001270     CLOSE MSEG-IN REPORT-OUT.
+001280 9000-TERMINATE-EXIT.
+001290     EXIT.
+
