@@ -0,0 +1,162 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    OVRLIMIT.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ACCOUNT SERVICES.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - DAILY OVERLIMIT EXCEPTION
+000210*                   REPORT OFF THE ACCOUNT-SEGMENT.
+000212*  2026-08-12 JLH   THE REMARKS CLAIMED THE EXCEPTION REPORT WAS
+000213*                   SEQUENCED BY ACCT-BRANCH, BUT MSEG-IN WAS
+000214*                   READ STRAIGHT THROUGH IN ITS OWN PHYSICAL
+000215*                   ORDER - NO SORT WAS EVER PERFORMED.  ADDED A
+000216*                   SORT STEP (MSEG-IN TO MSEG-SORTED, KEYED ON
+000217*                   THE ACCT-BRANCH POSITION) SO THE REPORT NOW
+000218*                   ACTUALLY COMES OUT IN ACCT-BRANCH SEQUENCE
+000219*                   AS DOCUMENTED.
+000220*****************************************************************
+000230*  REMARKS.
+000240*      READS THE MULTI-SEGMENT FILE AND, FOR EVERY RECORD WHERE
+000250*      SEGMENT-ID SELECTS THE ACCOUNT SEGMENT, COMPARES
+000260*      ACCT-BALANCE TO ACCT-LIMIT.  ANY ACCOUNT WHOSE BALANCE
+000270*      EXCEEDS ITS LIMIT IS LISTED ON THE EXCEPTION REPORT.  THE
+000271*      INPUT IS PRESORTED BY ACCT-BRANCH BEFORE IT IS SCANNED SO
+000272*      THE REPORT COMES OUT SEQUENCED BY BRANCH AND BRANCH
+000273*      MANAGEMENT CAN WORK THE LIST DIRECTLY.
+000300*****************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER.   IBM-370.
+000340 OBJECT-COMPUTER.   IBM-370.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT MSEG-IN      ASSIGN TO MSEGIN
+000380            ORGANIZATION IS SEQUENTIAL.
+000381     SELECT MSEG-SORT-WORK ASSIGN TO MSEGSWK
+000382            ORGANIZATION IS SEQUENTIAL.
+000383     SELECT MSEG-SORTED  ASSIGN TO MSEGSRT
+000384            ORGANIZATION IS SEQUENTIAL.
+000390     SELECT REPORT-OUT   ASSIGN TO RPTOUT
+000400            ORGANIZATION IS SEQUENTIAL.
+
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  MSEG-IN
+000440     LABEL RECORDS ARE STANDARD.
+000442 01  MSEG-IN-RECORD           PIC X(225).
+
+000444 SD  MSEG-SORT-WORK.
+000446 01  MSEG-SORT-RECORD.
+000448     05  FILLER               PIC X(46).
+000450     05  MS-SORT-ACCT-BRANCH  PIC X(10).
+000452     05  FILLER               PIC X(169).
+
+000454 FD  MSEG-SORTED
+000456     LABEL RECORDS ARE STANDARD.
+000458 COPY MSEGREC.
+
+000460 FD  REPORT-OUT
+000470     LABEL RECORDS ARE STANDARD.
+000480 01  REPORT-LINE              PIC X(80).
+
+000490 WORKING-STORAGE SECTION.
+000500 01  WS-SWITCHES.
+000510     05  WS-MSEG-EOF           PIC X(01)  VALUE 'N'.
+000520         88  MSEG-EOF                     VALUE 'Y'.
+
+000530 01  WS-COUNTERS                          COMP.
+000540     05  WS-RECORDS-READ       PIC 9(09)  VALUE ZERO.
+000550     05  WS-ACCOUNT-RECORDS    PIC 9(09)  VALUE ZERO.
+000560     05  WS-OVERLIMIT-COUNT    PIC 9(09)  VALUE ZERO.
+
+000570 01  WS-OVER-AMOUNT            PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+000580 01  WS-REPORT-DETAIL.
+000590     05  FILLER                 PIC X(05) VALUE SPACES.
+000600     05  RD-ACCT-BRANCH         PIC X(10).
+000610     05  FILLER                 PIC X(03) VALUE SPACES.
+000620     05  RD-PARTY-KEY           PIC 9(10).
+000630     05  FILLER                 PIC X(03) VALUE SPACES.
+000640     05  RD-ACCT-TYPE           PIC X(03).
+000650     05  FILLER                 PIC X(03) VALUE SPACES.
+000660     05  RD-ACCT-BALANCE        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+000670     05  FILLER                 PIC X(03) VALUE SPACES.
+000680     05  RD-ACCT-LIMIT          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+000690     05  FILLER                 PIC X(03) VALUE SPACES.
+000700     05  RD-OVER-AMOUNT         PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+000710 PROCEDURE DIVISION.
+000720*---------------------------------------------------------------*
+000730 0000-MAINLINE.
+000740*---------------------------------------------------------------*
+000750     PERFORM 1000-INITIALIZE
+000760          THRU 1000-INITIALIZE-EXIT.
+000770     PERFORM 2000-PROCESS-RECORD
+000780          THRU 2000-PROCESS-RECORD-EXIT
+000790          UNTIL MSEG-EOF.
+000800     PERFORM 9000-TERMINATE
+000810          THRU 9000-TERMINATE-EXIT.
+000820     GOBACK.
+
+000830*---------------------------------------------------------------*
+000840 1000-INITIALIZE.
+000850*---------------------------------------------------------------*
+000851     SORT MSEG-SORT-WORK
+000852         ON ASCENDING KEY MS-SORT-ACCT-BRANCH
+000853         USING MSEG-IN
+000854         GIVING MSEG-SORTED.
+000860     OPEN INPUT  MSEG-SORTED
+000870          OUTPUT REPORT-OUT.
+000880     READ MSEG-SORTED
+000890         AT END SET MSEG-EOF TO TRUE
+000900     END-READ.
+000910 1000-INITIALIZE-EXIT.
+000920     EXIT.
+
+000930*---------------------------------------------------------------*
+000940 2000-PROCESS-RECORD.
+000950*---------------------------------------------------------------*
+000960     ADD 1 TO WS-RECORDS-READ.
+000970     IF SEGMENT-IS-ACCOUNT
+000980         ADD 1 TO WS-ACCOUNT-RECORDS
+000990         IF ACCT-BALANCE > ACCT-LIMIT
+001000             PERFORM 2100-LIST-OVERLIMIT-ACCOUNT
+001010                  THRU 2100-LIST-OVERLIMIT-ACCOUNT-EXIT
+001020         END-IF
+001030     END-IF.
+001040     READ MSEG-SORTED
+001050         AT END SET MSEG-EOF TO TRUE
+001060     END-READ.
+001070 2000-PROCESS-RECORD-EXIT.
+001080     EXIT.
+
+001090 2100-LIST-OVERLIMIT-ACCOUNT.
+001100     ADD 1 TO WS-OVERLIMIT-COUNT.
+001110     COMPUTE WS-OVER-AMOUNT = ACCT-BALANCE - ACCT-LIMIT.
+001120     MOVE SPACES              TO WS-REPORT-DETAIL.
+001130     MOVE ACCT-BRANCH         TO RD-ACCT-BRANCH.
+001140     MOVE COMMON-KEY          TO RD-PARTY-KEY.
+001150     MOVE ACCT-TYPE           TO RD-ACCT-TYPE.
+001160     MOVE ACCT-BALANCE        TO RD-ACCT-BALANCE.
+001170     MOVE ACCT-LIMIT          TO RD-ACCT-LIMIT.
+001180     MOVE WS-OVER-AMOUNT      TO RD-OVER-AMOUNT.
+001190     WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+001200 2100-LIST-OVERLIMIT-ACCOUNT-EXIT.
+001210     EXIT.
+
+001220*---------------------------------------------------------------*
+001230 9000-TERMINATE.
+001240*---------------------------------------------------------------*
+001250     DISPLAY 'OVRLIMIT - RECORDS READ.........: ' WS-RECORDS-READ.
+001260     DISPLAY 'OVRLIMIT - ACCOUNT SEGMENTS......: '
+001270              WS-ACCOUNT-RECORDS.
+001280     DISPLAY 'OVRLIMIT - OVERLIMIT EXCEPTIONS..: '
+001290              WS-OVERLIMIT-COUNT.
+001300     CLOSE MSEG-SORTED REPORT-OUT.
+001310 9000-TERMINATE-EXIT.
+001320     EXIT.
+
