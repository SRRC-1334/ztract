@@ -0,0 +1,218 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    CURRCNV.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ACCOUNTS PAYABLE SYSTEMS.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - MULTI-CURRENCY SETTLEMENT
+000210*                   CONVERSION PASS FOR VENDOR INVOICES.
+000215*  2026-08-11 JLH   INVOICE-OUT-RECORD WAS ONLY PIC X(600),
+000216*                   SMALLER THAN INVOICE-RECORD'S TRUE MAXIMUM
+000217*                   LENGTH AT FULL OCCURS DEPTH - WIDENED TO
+000218*                   PIC X(957) SO A FULLY-POPULATED INVOICE NO
+000219*                   LONGER GETS TRUNCATED ON THE WAY OUT.
+000220*****************************************************************
+000230*  REMARKS.
+000240*      READS THE VENDOR INVOICE FILE AND THE DAILY EXCHANGE RATE
+000250*      TABLE, LOOKS UP THE RATE KEYED BY CURRENCY AND INVOICE-
+000260*      DATE, AND STAMPS EACH INVOICE WITH THE HOME-CURRENCY
+000270*      EQUIVALENT OF INVOICE-TOTAL.  WHEN NO RATE CAN BE FOUND
+000280*      THE INVOICE IS PASSED THROUGH UNCONVERTED AND FLAGGED
+000290*      SO AP CAN RESEARCH IT RATHER THAN ROLL UP A BAD NUMBER.
+000300*****************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER.   IBM-370.
+000340 OBJECT-COMPUTER.   IBM-370.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT INVOICE-IN   ASSIGN TO INVIN
+000400            ORGANIZATION IS SEQUENTIAL.
+000410     SELECT RATE-TABLE   ASSIGN TO RATEIN
+000420            ORGANIZATION IS SEQUENTIAL.
+000430     SELECT INVOICE-OUT  ASSIGN TO INVOUT
+000440            ORGANIZATION IS SEQUENTIAL.
+
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  INVOICE-IN
+000480     LABEL RECORDS ARE STANDARD.
+000490 COPY INVREC.
+
+000500 FD  RATE-TABLE
+000510     LABEL RECORDS ARE STANDARD.
+000530     COPY RATETAB.
+
+000540 FD  INVOICE-OUT
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  INVOICE-OUT-RECORD    PIC X(957).
+
+000570 WORKING-STORAGE SECTION.
+000580 01  WS-SWITCHES.
+000590     05  WS-INVOICE-EOF        PIC X(01)  VALUE 'N'.
+000600         88  INVOICE-EOF                  VALUE 'Y'.
+000610     05  WS-RATE-TABLE-LOADED  PIC X(01)  VALUE 'N'.
+000620         88  RATE-TABLE-LOADED             VALUE 'Y'.
+
+000630 01  WS-COUNTERS                          COMP.
+000640     05  WS-INVOICES-READ      PIC 9(09)  VALUE ZERO.
+000650     05  WS-INVOICES-CONVERTED PIC 9(09)  VALUE ZERO.
+000660     05  WS-INVOICES-NO-RATE   PIC 9(09)  VALUE ZERO.
+000670     05  WS-RATE-TABLE-COUNT   PIC 9(05)  VALUE ZERO.
+000680     05  WS-RATE-NDX           PIC 9(05)  VALUE ZERO.
+
+000690 01  WS-CONSTANTS.
+000700     05  WS-HOME-CURRENCY      PIC X(03)  VALUE 'USD'.
+
+000710*---------------------------------------------------------------*
+000720*    RATE TABLE IS LOADED INTO MEMORY, NEWEST EFFECTIVE DATE    *
+000730*    PER CURRENCY LAST SO THE LOOKUP PARAGRAPH CAN WALK IT      *
+000740*    BACKWARDS TO FIND THE NEAREST RATE ON OR BEFORE THE        *
+000750*    INVOICE DATE.                                              *
+000760*---------------------------------------------------------------*
+000770 01  WS-RATE-TABLE-MAX         PIC 9(05)  VALUE 2000.
+000780 01  WS-RATE-TABLE-ENTRIES.
+000790     05  WS-RATE-ENTRY OCCURS 2000 TIMES
+000800                       DEPENDING ON WS-RATE-TABLE-COUNT.
+000810         10  WS-RT-CURRENCY     PIC X(03).
+000820         10  WS-RT-EFF-DATE     PIC 9(08).
+000830         10  WS-RT-RATE         PIC S9(03)V9(06) COMP-3.
+
+000840 01  WS-BEST-RATE               PIC S9(03)V9(06) COMP-3.
+000850 01  WS-BEST-DATE                PIC 9(08).
+000860 01  WS-RATE-FOUND-SW             PIC X(01).
+000870     88  WS-RATE-FOUND                       VALUE 'Y'.
+
+000880 PROCEDURE DIVISION.
+000890*---------------------------------------------------------------*
+000900 0000-MAINLINE.
+000910*---------------------------------------------------------------*
+000920     PERFORM 1000-INITIALIZE
+000930          THRU 1000-INITIALIZE-EXIT.
+000940     PERFORM 2000-PROCESS-INVOICE
+000950          THRU 2000-PROCESS-INVOICE-EXIT
+000960          UNTIL INVOICE-EOF.
+000970     PERFORM 9000-TERMINATE
+000980          THRU 9000-TERMINATE-EXIT.
+000990     GOBACK.
+
+001000*---------------------------------------------------------------*
+001010 1000-INITIALIZE.
+001020*---------------------------------------------------------------*
+001030     OPEN INPUT  INVOICE-IN
+001040                 RATE-TABLE
+001050          OUTPUT INVOICE-OUT.
+001060     PERFORM 1100-LOAD-RATE-TABLE
+001070          THRU 1100-LOAD-RATE-TABLE-EXIT.
+001080     READ INVOICE-IN
+001090         AT END SET INVOICE-EOF TO TRUE
+001100     END-READ.
+001110 1000-INITIALIZE-EXIT.
+001120     EXIT.
+
+001130*---------------------------------------------------------------*
+001140 1100-LOAD-RATE-TABLE.
+001150*---------------------------------------------------------------*
+001160     MOVE ZERO TO WS-RATE-TABLE-COUNT.
+001170     PERFORM 1110-READ-RATE-RECORD
+001180          THRU 1110-READ-RATE-RECORD-EXIT
+001190          UNTIL RATE-TABLE-LOADED.
+001200 1100-LOAD-RATE-TABLE-EXIT.
+001210     EXIT.
+
+001220 1110-READ-RATE-RECORD.
+001230     READ RATE-TABLE
+001240         AT END SET RATE-TABLE-LOADED TO TRUE
+001250         NOT AT END
+001260             IF WS-RATE-TABLE-COUNT < WS-RATE-TABLE-MAX
+001270                 ADD 1 TO WS-RATE-TABLE-COUNT
+001280                 MOVE RATE-CURRENCY
+001290                   TO WS-RT-CURRENCY (WS-RATE-TABLE-COUNT)
+001300                 MOVE RATE-EFF-DATE
+001310                   TO WS-RT-EFF-DATE (WS-RATE-TABLE-COUNT)
+001320                 MOVE EXCH-RATE
+001330                   TO WS-RT-RATE (WS-RATE-TABLE-COUNT)
+001340             END-IF
+001350     END-READ.
+001360 1110-READ-RATE-RECORD-EXIT.
+001370     EXIT.
+
+001380*---------------------------------------------------------------*
+001390 2000-PROCESS-INVOICE.
+001400*---------------------------------------------------------------*
+001410     ADD 1 TO WS-INVOICES-READ.
+001420     IF INV-CURRENCY = WS-HOME-CURRENCY
+001430         MOVE INVOICE-TOTAL     TO INVOICE-TOTAL-HOME
+001440         MOVE WS-HOME-CURRENCY  TO HOME-CURRENCY
+001450         MOVE 1                 TO EXCH-RATE-USED
+001460         SET CONV-NOT-NEEDED    TO TRUE
+001470     ELSE
+001480         PERFORM 2100-FIND-RATE
+001490              THRU 2100-FIND-RATE-EXIT
+001500         IF WS-RATE-FOUND
+001510             COMPUTE INVOICE-TOTAL-HOME ROUNDED =
+001520                     INVOICE-TOTAL * WS-BEST-RATE
+001530             MOVE WS-BEST-RATE      TO EXCH-RATE-USED
+001540             MOVE WS-HOME-CURRENCY  TO HOME-CURRENCY
+001550             SET CONV-DONE          TO TRUE
+001560             ADD 1 TO WS-INVOICES-CONVERTED
+001570         ELSE
+001580             MOVE ZERO              TO INVOICE-TOTAL-HOME
+001590                                       EXCH-RATE-USED
+001600             MOVE WS-HOME-CURRENCY  TO HOME-CURRENCY
+001610             SET CONV-RATE-NOT-FOUND TO TRUE
+001620             ADD 1 TO WS-INVOICES-NO-RATE
+001630         END-IF
+001640     END-IF.
+001650     MOVE SPACES TO INVOICE-OUT-RECORD.
+001660     MOVE INVOICE-RECORD TO INVOICE-OUT-RECORD.
+001670     WRITE INVOICE-OUT-RECORD.
+001680     READ INVOICE-IN
+001690         AT END SET INVOICE-EOF TO TRUE
+001700     END-READ.
+001710 2000-PROCESS-INVOICE-EXIT.
+001720     EXIT.
+
+001730*---------------------------------------------------------------*
+001740*    LOCATE THE MOST RECENT RATE FOR CURRENCY THAT IS EFFECTIVE *
+001750*    ON OR BEFORE THE INVOICE DATE.  TABLE IS SMALL ENOUGH THAT *
+001760*    A SEQUENTIAL SCAN IS ACCEPTABLE HERE.                      *
+001770*---------------------------------------------------------------*
+001780 2100-FIND-RATE.
+001790     MOVE 'N' TO WS-RATE-FOUND-SW.
+001800     MOVE ZERO TO WS-BEST-DATE.
+001810     MOVE ZERO TO WS-BEST-RATE.
+001820     PERFORM 2110-SCAN-RATE-ENTRY
+001830          THRU 2110-SCAN-RATE-ENTRY-EXIT
+001840          VARYING WS-RATE-NDX FROM 1 BY 1
+001850          UNTIL WS-RATE-NDX > WS-RATE-TABLE-COUNT.
+001860 2100-FIND-RATE-EXIT.
+001870     EXIT.
+
+001880 2110-SCAN-RATE-ENTRY.
+001890     IF WS-RT-CURRENCY (WS-RATE-NDX) = INV-CURRENCY
+001900         AND WS-RT-EFF-DATE (WS-RATE-NDX) <= INVOICE-DATE
+001910         AND WS-RT-EFF-DATE (WS-RATE-NDX) >= WS-BEST-DATE
+001920             MOVE WS-RT-EFF-DATE (WS-RATE-NDX) TO WS-BEST-DATE
+001930             MOVE WS-RT-RATE (WS-RATE-NDX)     TO WS-BEST-RATE
+001940             SET WS-RATE-FOUND                  TO TRUE
+001950     END-IF.
+001960 2110-SCAN-RATE-ENTRY-EXIT.
+001970     EXIT.
+
+001980*---------------------------------------------------------------*
+001990 9000-TERMINATE.
+002000*---------------------------------------------------------------*
+002010     DISPLAY 'CURRCNV - INVOICES READ.......: ' WS-INVOICES-READ.
+002020     DISPLAY 'CURRCNV - INVOICES CONVERTED..: '
+002030              WS-INVOICES-CONVERTED.
+002040     DISPLAY 'CURRCNV - INVOICES NO RATE....: '
+002050              WS-INVOICES-NO-RATE.
+002060     CLOSE INVOICE-IN RATE-TABLE INVOICE-OUT.
+002070 9000-TERMINATE-EXIT.
+002080     EXIT.
+
