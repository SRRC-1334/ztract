@@ -0,0 +1,155 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    BACKORD.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ORDER PROCESSING SYSTEMS.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - BACKORDER EXCEPTION REPORT.
+000210*****************************************************************
+000220*  REMARKS.
+000230*      READS ORDER-RECORD AND LISTS ANY ORDER LINE WHERE
+000240*      LINE-SHIPPED-QTY IS LESS THAN LINE-QTY, SO WAREHOUSE AND
+000250*      CUSTOMER SERVICE CAN SEE OPEN BACKORDERS BY ORDER-ID AND
+000260*      CUSTOMER-NR WITHOUT WAITING FOR THE CUSTOMER TO CALL.
+000270*****************************************************************
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.   IBM-370.
+000310 OBJECT-COMPUTER.   IBM-370.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT ORDER-IN     ASSIGN TO ORDIN
+000350            ORGANIZATION IS SEQUENTIAL.
+000360     SELECT REPORT-OUT   ASSIGN TO RPTOUT
+000370            ORGANIZATION IS SEQUENTIAL.
+
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  ORDER-IN
+000410     LABEL RECORDS ARE STANDARD.
+000420 COPY ORDREC.
+
+000430 FD  REPORT-OUT
+000440     LABEL RECORDS ARE STANDARD.
+000450 01  REPORT-LINE               PIC X(80).
+
+000460 WORKING-STORAGE SECTION.
+000470 01  WS-SWITCHES.
+000480     05  WS-ORDER-EOF          PIC X(01)  VALUE 'N'.
+000490         88  ORDER-EOF                    VALUE 'Y'.
+
+000500 01  WS-COUNTERS                          COMP.
+000510     05  WS-ORDERS-READ        PIC 9(09)  VALUE ZERO.
+000520     05  WS-LINES-BACKORDERED  PIC 9(09)  VALUE ZERO.
+000530     05  WS-LINE-IX            PIC 9(04)  VALUE ZERO.
+
+000540 01  WS-OPEN-QTY                PIC S9(05) VALUE ZERO.
+
+000550 01  WS-REPORT-HEADING.
+000560     05  FILLER                 PIC X(05) VALUE SPACES.
+000570     05  FILLER                 PIC X(10) VALUE 'ORDER-ID'.
+000580     05  FILLER                 PIC X(03) VALUE SPACES.
+000590     05  FILLER                 PIC X(10) VALUE 'CUSTOMER'.
+000600     05  FILLER                 PIC X(03) VALUE SPACES.
+000610     05  FILLER                 PIC X(05) VALUE 'ITEM'.
+000620     05  FILLER                 PIC X(03) VALUE SPACES.
+000630     05  FILLER                 PIC X(20) VALUE 'PRODUCT'.
+000640     05  FILLER                 PIC X(03) VALUE SPACES.
+000650     05  FILLER                 PIC X(06) VALUE 'ORDER'.
+000660     05  FILLER                 PIC X(03) VALUE SPACES.
+000670     05  FILLER                 PIC X(07) VALUE 'SHIPPED'.
+000680     05  FILLER                 PIC X(02) VALUE SPACES.
+000690     05  FILLER                 PIC X(04) VALUE 'OPEN'.
+
+000700 01  WS-REPORT-DETAIL.
+000710     05  FILLER                 PIC X(05) VALUE SPACES.
+000720     05  RD-ORDER-ID            PIC 9(10).
+000730     05  FILLER                 PIC X(03) VALUE SPACES.
+000740     05  RD-CUSTOMER-NR         PIC 9(10).
+000750     05  FILLER                 PIC X(03) VALUE SPACES.
+000760     05  RD-ITEM-NR             PIC 9(05).
+000770     05  FILLER                 PIC X(03) VALUE SPACES.
+000780     05  RD-PRODUCT             PIC X(20).
+000790     05  FILLER                 PIC X(03) VALUE SPACES.
+000800     05  RD-ORDER-QTY           PIC ZZZZ9.
+000810     05  FILLER                 PIC X(03) VALUE SPACES.
+000820     05  RD-SHIPPED-QTY         PIC ZZZZ9.
+000830     05  FILLER                 PIC X(02) VALUE SPACES.
+000840     05  RD-OPEN-QTY            PIC ZZZZ9.
+
+000850 PROCEDURE DIVISION.
+000860*---------------------------------------------------------------*
+000870 0000-MAINLINE.
+000880*---------------------------------------------------------------*
+000890     PERFORM 1000-INITIALIZE
+000900          THRU 1000-INITIALIZE-EXIT.
+000910     PERFORM 2000-PROCESS-ORDER
+000920          THRU 2000-PROCESS-ORDER-EXIT
+000930          UNTIL ORDER-EOF.
+000940     PERFORM 9000-TERMINATE
+000950          THRU 9000-TERMINATE-EXIT.
+000960     GOBACK.
+
+000970*---------------------------------------------------------------*
+000980 1000-INITIALIZE.
+000990*---------------------------------------------------------------*
+001000     OPEN INPUT  ORDER-IN
+001010          OUTPUT REPORT-OUT.
+001020     WRITE REPORT-LINE FROM WS-REPORT-HEADING.
+001030     READ ORDER-IN
+001040         AT END SET ORDER-EOF TO TRUE
+001050     END-READ.
+001060 1000-INITIALIZE-EXIT.
+001070     EXIT.
+
+001080*---------------------------------------------------------------*
+001090 2000-PROCESS-ORDER.
+001100*---------------------------------------------------------------*
+001110     ADD 1 TO WS-ORDERS-READ.
+001120     PERFORM 2100-CHECK-LINE
+001130          THRU 2100-CHECK-LINE-EXIT
+001140          VARYING WS-LINE-IX FROM 1 BY 1
+001150          UNTIL WS-LINE-IX > LINE-COUNT.
+001160     READ ORDER-IN
+001170         AT END SET ORDER-EOF TO TRUE
+001180     END-READ.
+001190 2000-PROCESS-ORDER-EXIT.
+001200     EXIT.
+
+001210*---------------------------------------------------------------*
+001220*    A LINE IS A BACKORDER WHENEVER LESS WAS SHIPPED THAN WAS    *
+001230*    ORDERED.  THE OPEN QUANTITY IS THE DIFFERENCE.              *
+001240*---------------------------------------------------------------*
+001250 2100-CHECK-LINE.
+001260*---------------------------------------------------------------*
+001270     IF LINE-SHIPPED-QTY (WS-LINE-IX) < LINE-QTY (WS-LINE-IX)
+001280         ADD 1 TO WS-LINES-BACKORDERED
+001290         COMPUTE WS-OPEN-QTY =
+001300                 LINE-QTY (WS-LINE-IX)
+001310               - LINE-SHIPPED-QTY (WS-LINE-IX)
+001320         MOVE ORDER-ID                    TO RD-ORDER-ID
+001330         MOVE CUSTOMER-NR                 TO RD-CUSTOMER-NR
+001340         MOVE LINE-ITEM-NR (WS-LINE-IX)    TO RD-ITEM-NR
+001350         MOVE LINE-PRODUCT (WS-LINE-IX)    TO RD-PRODUCT
+001360         MOVE LINE-QTY (WS-LINE-IX)        TO RD-ORDER-QTY
+001370         MOVE LINE-SHIPPED-QTY (WS-LINE-IX) TO RD-SHIPPED-QTY
+001380         MOVE WS-OPEN-QTY                 TO RD-OPEN-QTY
+001390         WRITE REPORT-LINE FROM WS-REPORT-DETAIL
+001400     END-IF.
+001410 2100-CHECK-LINE-EXIT.
+001420     EXIT.
+
+001430*---------------------------------------------------------------*
+001440 9000-TERMINATE.
+001450*---------------------------------------------------------------*
+001460     DISPLAY 'BACKORD - ORDERS READ..........: ' WS-ORDERS-READ.
+001470     DISPLAY 'BACKORD - LINES BACKORDERED....: '
+001480              WS-LINES-BACKORDERED.
+001490     CLOSE ORDER-IN REPORT-OUT.
+001500 9000-TERMINATE-EXIT.
+001510     EXIT.
+
