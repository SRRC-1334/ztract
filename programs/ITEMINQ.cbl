@@ -0,0 +1,208 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    ITEMINQ.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ACCOUNTS PAYABLE SYSTEMS.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-09 JLH   INITIAL VERSION - DEPARTMENT/ITEM INQUIRY OFF
+000210*                   THE NESTED INVOICE TABLES, USING SEARCH ALL
+000220*                   AGAINST THEIR ASCENDING-KEY INDEXES RATHER
+000230*                   THAN A LINEAR SCAN OF EVERY DEPARTMENT AND
+000240*                   ITEM ON THE INVOICE.
+000250*****************************************************************
+000260*  REMARKS.
+000270*      BOTH FILES MUST BE PRESORTED ASCENDING ON INVOICE-ID (THE
+000280*      CLASSIC SEQUENTIAL MASTER/TRANSACTION MATCH USED
+000290*      ELSEWHERE IN THIS SHOP - SEE INVHUPD).  ONCE THE MATCHING
+000300*      INVOICE IS FOUND, THE REQUESTED DEPT-CODE IS LOCATED WITH
+000310*      A SEARCH ALL OF DEPARTMENTS (ASCENDING ON DEPT-CODE), AND
+000320*      THE REQUESTED ITEM-ID WITH A SEARCH ALL OF THAT
+000330*      DEPARTMENT'S ITEMS (ASCENDING ON ITEM-ID) - REPLACING THE
+000340*      SEQUENTIAL TABLE SCANS THAT REPORTING AND RECONCILIATION
+000350*      JOBS HAVE HAD TO PAY FOR UNTIL NOW.  A REQUEST THAT TIES
+000360*      TO NO INVOICE, NO SUCH DEPARTMENT, OR NO SUCH ITEM IS
+000370*      REPORTED AS NOT FOUND RATHER THAN ABENDING THE RUN.
+000380*****************************************************************
+000390 ENVIRONMENT DIVISION.
+000400 CONFIGURATION SECTION.
+000410 SOURCE-COMPUTER.   IBM-370.
+000420 OBJECT-COMPUTER.   IBM-370.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT REQUEST-IN    ASSIGN TO REQIN
+000460            ORGANIZATION IS SEQUENTIAL.
+000470     SELECT INVOICE-IN    ASSIGN TO INVIN
+000480            ORGANIZATION IS SEQUENTIAL.
+000490     SELECT REPORT-OUT    ASSIGN TO RPTOUT
+000500            ORGANIZATION IS SEQUENTIAL.
+
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  REQUEST-IN
+000540     LABEL RECORDS ARE STANDARD.
+000550 COPY ITEMLKUP.
+
+000560 FD  INVOICE-IN
+000570     LABEL RECORDS ARE STANDARD.
+000580 COPY INVREC.
+
+000590 FD  REPORT-OUT
+000600     LABEL RECORDS ARE STANDARD.
+000610 01  REPORT-LINE               PIC X(90).
+
+000620 WORKING-STORAGE SECTION.
+000630 01  WS-SWITCHES.
+000640     05  WS-REQUEST-EOF        PIC X(01)  VALUE 'N'.
+000650         88  REQUEST-EOF                  VALUE 'Y'.
+000660     05  WS-INVOICE-EOF        PIC X(01)  VALUE 'N'.
+000670         88  INVOICE-EOF                  VALUE 'Y'.
+000680     05  WS-INVOICE-FOUND-SW   PIC X(01)  VALUE 'N'.
+000690         88  WS-INVOICE-FOUND             VALUE 'Y'.
+000700     05  WS-DEPT-FOUND-SW      PIC X(01)  VALUE 'N'.
+000710         88  WS-DEPT-FOUND                VALUE 'Y'.
+000720     05  WS-ITEM-FOUND-SW      PIC X(01)  VALUE 'N'.
+000730         88  WS-ITEM-FOUND                VALUE 'Y'.
+
+000740 01  WS-COUNTERS                          COMP.
+000750     05  WS-REQUESTS-READ      PIC 9(09)  VALUE ZERO.
+000760     05  WS-ITEMS-FOUND        PIC 9(09)  VALUE ZERO.
+000770     05  WS-ITEMS-NOT-FOUND    PIC 9(09)  VALUE ZERO.
+
+000780 01  WS-REPORT-DETAIL.
+000790     05  FILLER                 PIC X(03) VALUE SPACES.
+000800     05  RD-INVOICE-ID          PIC 9(10).
+000810     05  FILLER                 PIC X(02) VALUE SPACES.
+000820     05  RD-DEPT-CODE           PIC X(04).
+000830     05  FILLER                 PIC X(02) VALUE SPACES.
+000840     05  RD-ITEM-ID             PIC X(08).
+000850     05  FILLER                 PIC X(02) VALUE SPACES.
+000860     05  RD-ITEM-DESC           PIC X(20).
+000870     05  FILLER                 PIC X(02) VALUE SPACES.
+000880     05  RD-ITEM-COST           PIC Z,ZZZ,ZZ9.99-.
+000890     05  FILLER                 PIC X(02) VALUE SPACES.
+000900     05  RD-RESULT              PIC X(12).
+
+000910 PROCEDURE DIVISION.
+000920*---------------------------------------------------------------*
+000930 0000-MAINLINE.
+000940*---------------------------------------------------------------*
+000950     PERFORM 1000-INITIALIZE
+000960          THRU 1000-INITIALIZE-EXIT.
+000970     PERFORM 2000-PROCESS-REQUEST
+000980          THRU 2000-PROCESS-REQUEST-EXIT
+000990          UNTIL REQUEST-EOF.
+001000     PERFORM 9000-TERMINATE
+001010          THRU 9000-TERMINATE-EXIT.
+001020     GOBACK.
+
+001030*---------------------------------------------------------------*
+001040 1000-INITIALIZE.
+001050*---------------------------------------------------------------*
+001060     OPEN INPUT  REQUEST-IN
+001070                 INVOICE-IN
+001080          OUTPUT REPORT-OUT.
+001090     READ REQUEST-IN
+001100         AT END SET REQUEST-EOF TO TRUE
+001110     END-READ.
+001120     READ INVOICE-IN
+001130         AT END SET INVOICE-EOF TO TRUE
+001140     END-READ.
+001150 1000-INITIALIZE-EXIT.
+001160     EXIT.
+
+001170*---------------------------------------------------------------*
+001180 2000-PROCESS-REQUEST.
+001190*---------------------------------------------------------------*
+001200     ADD 1 TO WS-REQUESTS-READ.
+001210     PERFORM 2100-FIND-INVOICE
+001220          THRU 2100-FIND-INVOICE-EXIT
+001230          UNTIL INVOICE-EOF
+001240             OR INVOICE-ID >= ILR-INVOICE-ID.
+001250     IF (NOT INVOICE-EOF) AND INVOICE-ID = ILR-INVOICE-ID
+001260         MOVE 'Y' TO WS-INVOICE-FOUND-SW
+001270     ELSE
+001280         MOVE 'N' TO WS-INVOICE-FOUND-SW
+001290     END-IF.
+001300     PERFORM 3000-LOOKUP-ITEM
+001310          THRU 3000-LOOKUP-ITEM-EXIT.
+001320     READ REQUEST-IN
+001330         AT END SET REQUEST-EOF TO TRUE
+001340     END-READ.
+001350 2000-PROCESS-REQUEST-EXIT.
+001360     EXIT.
+
+001370 2100-FIND-INVOICE.
+001380     READ INVOICE-IN
+001390         AT END SET INVOICE-EOF TO TRUE
+001400     END-READ.
+001410 2100-FIND-INVOICE-EXIT.
+001420     EXIT.
+
+001430*---------------------------------------------------------------*
+001440*    SEARCH ALL THE MATCHED INVOICE'S DEPARTMENTS FOR THE        *
+001450*    REQUESTED DEPT-CODE, THEN SEARCH ALL THAT DEPARTMENT'S      *
+001460*    ITEMS FOR THE REQUESTED ITEM-ID.                            *
+001470*---------------------------------------------------------------*
+001480 3000-LOOKUP-ITEM.
+001490*---------------------------------------------------------------*
+001500     MOVE 'N' TO WS-ITEM-FOUND-SW.
+001510     IF WS-INVOICE-FOUND
+001520         MOVE 'N' TO WS-DEPT-FOUND-SW
+001530         SET DEPT-IDX TO 1
+001540         SEARCH ALL DEPARTMENTS
+001550             AT END
+001560                 MOVE 'N' TO WS-DEPT-FOUND-SW
+001570             WHEN DEPT-CODE (DEPT-IDX) = ILR-DEPT-CODE
+001580                 SET WS-DEPT-FOUND TO TRUE
+001590         END-SEARCH
+001600         IF WS-DEPT-FOUND
+001610             SET ITEM-IDX TO 1
+001620             SEARCH ALL ITEMS
+001630                 AT END
+001640                     MOVE 'N' TO WS-ITEM-FOUND-SW
+001650                 WHEN ITEM-ID (DEPT-IDX, ITEM-IDX) = ILR-ITEM-ID
+001660                     SET WS-ITEM-FOUND TO TRUE
+001670             END-SEARCH
+001680         END-IF
+001690     END-IF.
+001700     PERFORM 3100-LIST-RESULT
+001710          THRU 3100-LIST-RESULT-EXIT.
+001720 3000-LOOKUP-ITEM-EXIT.
+001730     EXIT.
+
+001740 3100-LIST-RESULT.
+001750     MOVE SPACES            TO WS-REPORT-DETAIL.
+001760     MOVE ILR-INVOICE-ID    TO RD-INVOICE-ID.
+001770     MOVE ILR-DEPT-CODE     TO RD-DEPT-CODE.
+001780     MOVE ILR-ITEM-ID       TO RD-ITEM-ID.
+001790     IF WS-ITEM-FOUND
+001800         ADD 1 TO WS-ITEMS-FOUND
+001810         MOVE ITEM-DESC (DEPT-IDX, ITEM-IDX) TO RD-ITEM-DESC
+001820         MOVE ITEM-COST (DEPT-IDX, ITEM-IDX) TO RD-ITEM-COST
+001830         MOVE 'FOUND'        TO RD-RESULT
+001840     ELSE
+001850         ADD 1 TO WS-ITEMS-NOT-FOUND
+001860         MOVE SPACES         TO RD-ITEM-DESC
+001870         MOVE ZERO           TO RD-ITEM-COST
+001880         MOVE 'NOT FOUND'    TO RD-RESULT
+001890     END-IF.
+001900     WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+001910 3100-LIST-RESULT-EXIT.
+001920     EXIT.
+
+001930*---------------------------------------------------------------*
+001940 9000-TERMINATE.
+001950*---------------------------------------------------------------*
+001960     DISPLAY 'ITEMINQ - REQUESTS READ............: '
+001970              WS-REQUESTS-READ.
+001980     DISPLAY 'ITEMINQ - ITEMS FOUND...............: '
+001990              WS-ITEMS-FOUND.
+002000     DISPLAY 'ITEMINQ - ITEMS NOT FOUND...........: '
+002010              WS-ITEMS-NOT-FOUND.
+002020     CLOSE REQUEST-IN INVOICE-IN REPORT-OUT.
+002030 9000-TERMINATE-EXIT.
+002040     EXIT.
