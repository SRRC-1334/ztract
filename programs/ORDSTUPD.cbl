@@ -0,0 +1,243 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    ORDSTUPD.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ORDER PROCESSING SYSTEMS.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - APPLIES ORDER-STATUS-CHANGE
+000210*                   TRANSACTIONS TO THE ORDER MASTER, ENFORCING
+000220*                   THE LEGAL STATUS TRANSITION LIST.
+000225*  2026-08-08 JLH   REJECTED TRANSACTIONS NOW ALSO WRITE A
+000226*                   REJECT-RECORD TO THE COMMON REJECT LOG, ON
+000227*                   TOP OF THE EXISTING CONSOLE DISPLAY.
+000228*  2026-08-11 JLH   2000-PROCESS-MASTER ONLY STOPPED APPLYING
+000229*                   TRANSACTIONS ON A KEY MISMATCH, SO A
+000230*                   TRANSACTION WHOSE ORDER-ID MATCHED NO MASTER
+000231*                   AT ALL PERMANENTLY BLOCKED THE TRANSACTION
+000232*                   CURSOR AND STARVED EVERY MASTER AFTER IT.
+000233*                   NOW SKIPS AND REJECTS ANY TRANSACTION WHOSE
+000234*                   ORDER-ID IS LOWER THAN THE CURRENT MASTER'S
+000235*                   BEFORE ATTEMPTING TO MATCH.
+000236*****************************************************************
+000240*  REMARKS.
+000250*      CLASSIC SEQUENTIAL MASTER/TRANSACTION UPDATE, PATTERNED
+000260*      AFTER INVHUPD.  BOTH FILES MUST BE PRESORTED ASCENDING ON
+000270*      ORDER-ID (THE TRANSACTION FILE SECONDARILY ON
+000280*      CHANGE-DATE/CHANGE-TIME).  THE ONLY LEGAL ORDER-STATUS
+000290*      TRANSITIONS ARE OPEN TO SHIPPED, SHIPPED TO CLOSED, AND
+000300*      OPEN TO CANCELLED - ANY OTHER REQUESTED TRANSITION
+000310*      (INCLUDING AN UNRECOGNIZED NEW-STATUS CODE OR A TRANSITION
+000320*      THAT SKIPS A STATE) IS REJECTED RATHER THAN APPLIED, SO A
+000330*      FAT-FINGERED STATUS UPDATE DOES NOT CORRUPT ORDER
+000340*      TRACKING FOR EVERYONE DOWNSTREAM.
+000350*****************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER.   IBM-370.
+000390 OBJECT-COMPUTER.   IBM-370.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT ORDER-IN      ASSIGN TO ORDIN
+000430            ORGANIZATION IS SEQUENTIAL.
+000440     SELECT ORDER-CHG-IN  ASSIGN TO OCHGIN
+000450            ORGANIZATION IS SEQUENTIAL.
+000460     SELECT ORDER-OUT     ASSIGN TO ORDOUT
+000470            ORGANIZATION IS SEQUENTIAL.
+000475     SELECT REJECT-OUT    ASSIGN TO REJOUT
+000476            ORGANIZATION IS SEQUENTIAL.
+
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  ORDER-IN
+000510     LABEL RECORDS ARE STANDARD.
+000520 COPY ORDREC.
+
+000530 FD  ORDER-CHG-IN
+000540     LABEL RECORDS ARE STANDARD.
+000550 COPY ORDSCHG.
+
+000560 FD  ORDER-OUT
+000570     LABEL RECORDS ARE STANDARD.
+000580 01  ORDER-OUT-RECORD     PIC X(600).
+
+000585 FD  REJECT-OUT
+000586     LABEL RECORDS ARE STANDARD.
+000587 COPY REJCREC.
+
+000590 WORKING-STORAGE SECTION.
+000600 01  WS-SWITCHES.
+000610     05  WS-MASTER-EOF         PIC X(01)  VALUE 'N'.
+000620         88  MASTER-EOF                   VALUE 'Y'.
+000630     05  WS-TRAN-EOF           PIC X(01)  VALUE 'N'.
+000640         88  TRAN-EOF                     VALUE 'Y'.
+000650     05  WS-TRANS-LEGAL-SW     PIC X(01)  VALUE 'N'.
+000660         88  WS-TRANS-LEGAL                VALUE 'Y'.
+
+000670 01  WS-COUNTERS                          COMP.
+000680     05  WS-MASTERS-READ       PIC 9(09)  VALUE ZERO.
+000690     05  WS-TRANS-READ         PIC 9(09)  VALUE ZERO.
+000700     05  WS-TRANS-APPLIED      PIC 9(09)  VALUE ZERO.
+000710     05  WS-TRANS-REJECTED     PIC 9(09)  VALUE ZERO.
+
+000715 01  WS-RUN-DATE                PIC 9(08)  VALUE ZERO.
+000716 01  WS-RUN-TIME                PIC 9(06)  VALUE ZERO.
+
+000720 PROCEDURE DIVISION.
+000730*---------------------------------------------------------------*
+000740 0000-MAINLINE.
+000750*---------------------------------------------------------------*
+000760     PERFORM 1000-INITIALIZE
+000770          THRU 1000-INITIALIZE-EXIT.
+000780     PERFORM 2000-PROCESS-MASTER
+000790          THRU 2000-PROCESS-MASTER-EXIT
+000800          UNTIL MASTER-EOF.
+000810     PERFORM 8000-FLUSH-UNMATCHED-TRANS
+000820          THRU 8000-FLUSH-UNMATCHED-TRANS-EXIT
+000830          UNTIL TRAN-EOF.
+000840     PERFORM 9000-TERMINATE
+000850          THRU 9000-TERMINATE-EXIT.
+000860     GOBACK.
+
+000870*---------------------------------------------------------------*
+000880 1000-INITIALIZE.
+000890*---------------------------------------------------------------*
+000895     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000896     ACCEPT WS-RUN-TIME FROM TIME.
+000900     OPEN INPUT  ORDER-IN
+000910                  ORDER-CHG-IN
+000920          OUTPUT  ORDER-OUT
+000921                  REJECT-OUT.
+000930     READ ORDER-IN
+000940         AT END SET MASTER-EOF TO TRUE
+000950     END-READ.
+000960     READ ORDER-CHG-IN
+000970         AT END SET TRAN-EOF TO TRUE
+000980     END-READ.
+000990 1000-INITIALIZE-EXIT.
+001000     EXIT.
+
+001010*---------------------------------------------------------------*
+001020*    FOR THE CURRENT MASTER, APPLY EVERY TRANSACTION THAT        *
+001030*    MATCHES ITS ORDER-ID (THERE MAY BE SEVERAL, APPLIED IN      *
+001040*    ARRIVAL ORDER), THEN WRITE THE (POSSIBLY UPDATED) MASTER.   *
+001050*---------------------------------------------------------------*
+001060 2000-PROCESS-MASTER.
+001070*---------------------------------------------------------------*
+001080     ADD 1 TO WS-MASTERS-READ.
+001085     PERFORM 8000-FLUSH-UNMATCHED-TRANS
+001086          THRU 8000-FLUSH-UNMATCHED-TRANS-EXIT
+001087          UNTIL TRAN-EOF
+001088             OR OSC-ORDER-ID >= ORDER-ID.
+001090     PERFORM 2100-APPLY-MATCHING-TRANS
+001100          THRU 2100-APPLY-MATCHING-TRANS-EXIT
+001110          UNTIL TRAN-EOF
+001120             OR OSC-ORDER-ID NOT = ORDER-ID.
+001130     MOVE SPACES TO ORDER-OUT-RECORD.
+001140     MOVE ORDER-RECORD TO ORDER-OUT-RECORD.
+001150     WRITE ORDER-OUT-RECORD.
+001160     READ ORDER-IN
+001170         AT END SET MASTER-EOF TO TRUE
+001180     END-READ.
+001190 2000-PROCESS-MASTER-EXIT.
+001200     EXIT.
+
+001210 2100-APPLY-MATCHING-TRANS.
+001220     ADD 1 TO WS-TRANS-READ.
+001230     PERFORM 2150-VALIDATE-TRANSITION
+001240          THRU 2150-VALIDATE-TRANSITION-EXIT.
+001250     IF WS-TRANS-LEGAL
+001260         MOVE OSC-NEW-STATUS TO ORDER-STATUS
+001270         ADD 1 TO WS-TRANS-APPLIED
+001280     ELSE
+001290         ADD 1 TO WS-TRANS-REJECTED
+001300         DISPLAY 'ORDSTUPD - ILLEGAL STATUS TRANSITION FOR '
+001310                 'ORDER ' OSC-ORDER-ID ' FROM ' ORDER-STATUS
+001320                 ' TO ' OSC-NEW-STATUS
+001325         PERFORM 2160-LOG-ILLEGAL-TRANSITION
+001326              THRU 2160-LOG-ILLEGAL-TRANSITION-EXIT
+001330     END-IF.
+001340     READ ORDER-CHG-IN
+001350         AT END SET TRAN-EOF TO TRUE
+001360     END-READ.
+001370 2100-APPLY-MATCHING-TRANS-EXIT.
+001380     EXIT.
+
+001382*---------------------------------------------------------------*
+001384 2160-LOG-ILLEGAL-TRANSITION.
+001386*---------------------------------------------------------------*
+001388     MOVE SPACES           TO REJECT-RECORD.
+001390     MOVE 'ORDSTUPD'       TO RJ-SOURCE-FILE.
+001392     MOVE OSC-ORDER-ID     TO RJ-KEY-FIELD.
+001394     STRING 'ILLEGAL TRANSITION FROM ' ORDER-STATUS
+001396             ' TO ' OSC-NEW-STATUS
+001398             DELIMITED BY SIZE INTO RJ-RULE-VIOLATED.
+001400     MOVE WS-RUN-DATE      TO RJ-REJECT-DATE.
+001402     MOVE WS-RUN-TIME      TO RJ-REJECT-TIME.
+001404     WRITE REJECT-RECORD.
+001406 2160-LOG-ILLEGAL-TRANSITION-EXIT.
+001408     EXIT.
+
+001411*---------------------------------------------------------------*
+001413*    THE ONLY LEGAL ORDER-STATUS TRANSITIONS ARE:                *
+001414*        OPEN      TO  SHIPPED                                  *
+001415*        SHIPPED   TO  CLOSED                                   *
+001416*        OPEN      TO  CANCELLED                                *
+001417*    ANYTHING ELSE - INCLUDING AN UNRECOGNIZED NEW-STATUS CODE - *
+001418*    IS ILLEGAL.  SETS WS-TRANS-LEGAL-SW ACCORDINGLY.            *
+001419*---------------------------------------------------------------*
+001470 2150-VALIDATE-TRANSITION.
+001480*---------------------------------------------------------------*
+001490     MOVE 'N' TO WS-TRANS-LEGAL-SW.
+001500     EVALUATE TRUE
+001510         WHEN ORD-OPEN AND OSC-NEW-STATUS = 'SHIP'
+001520             SET WS-TRANS-LEGAL TO TRUE
+001530         WHEN ORD-SHIPPED AND OSC-NEW-STATUS = 'CLSD'
+001540             SET WS-TRANS-LEGAL TO TRUE
+001550         WHEN ORD-OPEN AND OSC-NEW-STATUS = 'CANC'
+001560             SET WS-TRANS-LEGAL TO TRUE
+001570         WHEN OTHER
+001580             MOVE 'N' TO WS-TRANS-LEGAL-SW
+001590     END-EVALUATE.
+001600 2150-VALIDATE-TRANSITION-EXIT.
+001610     EXIT.
+
+001620*---------------------------------------------------------------*
+001630*    ANY TRANSACTIONS LEFT AFTER THE MASTER FILE IS EXHAUSTED    *
+001640*    HAVE NO MATCHING ORDER AND ARE REPORTED AS REJECTS.         *
+001650*---------------------------------------------------------------*
+001660 8000-FLUSH-UNMATCHED-TRANS.
+001670*---------------------------------------------------------------*
+001680     ADD 1 TO WS-TRANS-READ.
+001690     ADD 1 TO WS-TRANS-REJECTED.
+001700     DISPLAY 'ORDSTUPD - NO MATCHING ORDER FOR ID '
+001710              OSC-ORDER-ID.
+001712     MOVE SPACES             TO REJECT-RECORD.
+001714     MOVE 'ORDSTUPD'         TO RJ-SOURCE-FILE.
+001716     MOVE OSC-ORDER-ID       TO RJ-KEY-FIELD.
+001718     MOVE 'NO MATCHING ORDER' TO RJ-RULE-VIOLATED.
+001720     MOVE WS-RUN-DATE        TO RJ-REJECT-DATE.
+001721     MOVE WS-RUN-TIME        TO RJ-REJECT-TIME.
+001722     WRITE REJECT-RECORD.
+001723     READ ORDER-CHG-IN
+001730         AT END SET TRAN-EOF TO TRUE
+001740     END-READ.
+001750 8000-FLUSH-UNMATCHED-TRANS-EXIT.
+001760     EXIT.
+
+001770*---------------------------------------------------------------*
+001780 9000-TERMINATE.
+001790*---------------------------------------------------------------*
+001800     DISPLAY 'ORDSTUPD - MASTERS READ........: ' WS-MASTERS-READ.
+001810     DISPLAY 'ORDSTUPD - TRANSACTIONS READ...: ' WS-TRANS-READ.
+001820     DISPLAY 'ORDSTUPD - TRANSACTIONS APPLIED: '
+001830              WS-TRANS-APPLIED.
+001840     DISPLAY 'ORDSTUPD - TRANSACTIONS REJECT.: '
+001850              WS-TRANS-REJECTED.
+001860     CLOSE ORDER-IN ORDER-CHG-IN ORDER-OUT REJECT-OUT.
+001870 9000-TERMINATE-EXIT.
+001880     EXIT.
+
