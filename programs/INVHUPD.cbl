@@ -0,0 +1,230 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    INVHUPD.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ACCOUNTS PAYABLE SYSTEMS.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-08 JLH   INITIAL VERSION - APPLIES STATUS-CHANGE
+000210*                   TRANSACTIONS TO THE INVOICE MASTER AND
+000220*                   LOGS EACH TRANSITION TO THE INVOICE
+000230*                   HISTORY FILE.
+000232*  2026-08-10 JLH   AN UNMATCHED TRANSACTION WAS ONLY REPORTED
+000233*                   TO THE CONSOLE.  NOW ALSO WRITES A REJECT-
+000234*                   RECORD TO THE COMMON REJECT LOG, ON TOP OF
+000235*                   THE EXISTING CONSOLE DISPLAY.
+000236*  2026-08-11 JLH   2000-PROCESS-MASTER ONLY STOPPED APPLYING
+000237*                   TRANSACTIONS TO THE CURRENT MASTER ON A KEY
+000238*                   MISMATCH, WITHOUT DISTINGUISHING A TRANSACTION
+000239*                   THAT BELONGS TO A LATER MASTER FROM ONE WHOSE
+000240*                   INVOICE-ID MATCHES NO MASTER AT ALL - THE
+000241*                   LATTER PERMANENTLY BLOCKED THE TRANSACTION
+000242*                   CURSOR, SO EVERY MASTER AFTER IT LOST ITS
+000243*                   TRANSACTIONS.  NOW SKIPS AND REJECTS ANY
+000244*                   TRANSACTION WHOSE INVOICE-ID IS LOWER THAN
+000245*                   THE CURRENT MASTER'S BEFORE ATTEMPTING TO
+000246*                   MATCH, SAME AS ITEMINQ'S FORWARD-ADVANCING
+000247*                   MASTER LOOKUP.
+000248*                   INVOICE-OUT-RECORD WAS ALSO ONLY PIC X(600),
+000249*                   SMALLER THAN INVOICE-RECORD'S TRUE MAXIMUM
+000250*                   LENGTH AT FULL OCCURS DEPTH - WIDENED TO
+000251*                   PIC X(957) SO A FULLY-POPULATED INVOICE NO
+000252*                   LONGER GETS TRUNCATED ON THE WAY OUT.
+000253*****************************************************************
+000260*  REMARKS.
+000270*      CLASSIC SEQUENTIAL MASTER/TRANSACTION UPDATE.  BOTH FILES
+000280*      MUST BE PRESORTED ASCENDING ON INVOICE-ID (THE
+000290*      TRANSACTION FILE SECONDARILY ON CHANGE-DATE/CHANGE-TIME).
+000300*      A TRANSACTION WITH NO MATCHING MASTER IS REPORTED AND
+000310*      SKIPPED RATHER THAN ABENDING THE RUN.
+000320*****************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER.   IBM-370.
+000350 OBJECT-COMPUTER.   IBM-370.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT INVOICE-IN    ASSIGN TO INVIN
+000390            ORGANIZATION IS SEQUENTIAL.
+000400     SELECT STATUS-CHG-IN ASSIGN TO SCHGIN
+000410            ORGANIZATION IS SEQUENTIAL.
+000420     SELECT INVOICE-OUT   ASSIGN TO INVOUT
+000430            ORGANIZATION IS SEQUENTIAL.
+000440     SELECT HISTORY-OUT   ASSIGN TO HISTOUT
+000450            ORGANIZATION IS SEQUENTIAL.
+000455     SELECT REJECT-OUT    ASSIGN TO REJOUT
+000456            ORGANIZATION IS SEQUENTIAL.
+
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  INVOICE-IN
+000490     LABEL RECORDS ARE STANDARD.
+000500 COPY INVREC.
+
+000510 FD  STATUS-CHG-IN
+000520     LABEL RECORDS ARE STANDARD.
+000530 COPY STACHG.
+
+000540 FD  INVOICE-OUT
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  INVOICE-OUT-RECORD    PIC X(957).
+
+000570 FD  HISTORY-OUT
+000580     LABEL RECORDS ARE STANDARD.
+000600     COPY INVHIST.
+
+000605 FD  REJECT-OUT
+000606     LABEL RECORDS ARE STANDARD.
+000607 COPY REJCREC.
+
+000610 WORKING-STORAGE SECTION.
+000620 01  WS-SWITCHES.
+000630     05  WS-MASTER-EOF         PIC X(01)  VALUE 'N'.
+000640         88  MASTER-EOF                   VALUE 'Y'.
+000650     05  WS-TRAN-EOF           PIC X(01)  VALUE 'N'.
+000660         88  TRAN-EOF                     VALUE 'Y'.
+
+000670 01  WS-COUNTERS                          COMP.
+000680     05  WS-MASTERS-READ       PIC 9(09)  VALUE ZERO.
+000690     05  WS-TRANS-READ         PIC 9(09)  VALUE ZERO.
+000700     05  WS-TRANS-APPLIED      PIC 9(09)  VALUE ZERO.
+000710     05  WS-TRANS-REJECTED     PIC 9(09)  VALUE ZERO.
+000720     05  WS-CURR-SEQ-NR        PIC 9(04)  VALUE ZERO.
+
+000730 01  WS-CURRENT-KEY            PIC 9(10)  VALUE ZERO.
+
+000735 01  WS-RUN-DATE                PIC 9(08)  VALUE ZERO.
+000736 01  WS-RUN-TIME                PIC 9(06)  VALUE ZERO.
+
+000740 PROCEDURE DIVISION.
+000750*---------------------------------------------------------------*
+000760 0000-MAINLINE.
+000770*---------------------------------------------------------------*
+000780     PERFORM 1000-INITIALIZE
+000790          THRU 1000-INITIALIZE-EXIT.
+000800     PERFORM 2000-PROCESS-MASTER
+000810          THRU 2000-PROCESS-MASTER-EXIT
+000820          UNTIL MASTER-EOF.
+000830     PERFORM 8000-FLUSH-UNMATCHED-TRANS
+000840          THRU 8000-FLUSH-UNMATCHED-TRANS-EXIT
+000850          UNTIL TRAN-EOF.
+000860     PERFORM 9000-TERMINATE
+000870          THRU 9000-TERMINATE-EXIT.
+000880     GOBACK.
+
+000890*---------------------------------------------------------------*
+000900 1000-INITIALIZE.
+000910*---------------------------------------------------------------*
+000920     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000925     ACCEPT WS-RUN-TIME FROM TIME.
+000930     OPEN INPUT  INVOICE-IN
+000932                 STATUS-CHG-IN
+000940          OUTPUT INVOICE-OUT
+000950                 HISTORY-OUT
+000955                 REJECT-OUT.
+000960     READ INVOICE-IN
+000970         AT END SET MASTER-EOF TO TRUE
+000980     END-READ.
+000990     READ STATUS-CHG-IN
+001000         AT END SET TRAN-EOF TO TRUE
+001010     END-READ.
+001020 1000-INITIALIZE-EXIT.
+001030     EXIT.
+
+001040*---------------------------------------------------------------*
+001050*    FOR THE CURRENT MASTER, APPLY EVERY TRANSACTION THAT       *
+001060*    MATCHES ITS INVOICE-ID (THERE MAY BE SEVERAL, APPLIED IN   *
+001070*    ARRIVAL ORDER), THEN WRITE THE (POSSIBLY UPDATED) MASTER.  *
+001080*---------------------------------------------------------------*
+001090 2000-PROCESS-MASTER.
+001100*---------------------------------------------------------------*
+001110     ADD 1 TO WS-MASTERS-READ.
+001120     MOVE ZERO TO WS-CURR-SEQ-NR.
+001125     PERFORM 8000-FLUSH-UNMATCHED-TRANS
+001126          THRU 8000-FLUSH-UNMATCHED-TRANS-EXIT
+001127          UNTIL TRAN-EOF
+001128             OR SC-INVOICE-ID >= INVOICE-ID.
+001130     PERFORM 2100-APPLY-MATCHING-TRANS
+001140          THRU 2100-APPLY-MATCHING-TRANS-EXIT
+001150          UNTIL TRAN-EOF
+001160             OR SC-INVOICE-ID NOT = INVOICE-ID.
+001170     MOVE SPACES TO INVOICE-OUT-RECORD.
+001180     MOVE INVOICE-RECORD TO INVOICE-OUT-RECORD.
+001190     WRITE INVOICE-OUT-RECORD.
+001200     READ INVOICE-IN
+001210         AT END SET MASTER-EOF TO TRUE
+001220     END-READ.
+001230 2000-PROCESS-MASTER-EXIT.
+001240     EXIT.
+
+001250 2100-APPLY-MATCHING-TRANS.
+001260     ADD 1 TO WS-TRANS-READ.
+001270     IF SC-NEW-STATUS NOT = INVOICE-STATUS
+001280         ADD 1 TO WS-CURR-SEQ-NR
+001290         MOVE SPACES               TO INVOICE-HISTORY-RECORD
+001300         MOVE INVOICE-ID            TO IH-INVOICE-ID
+001310         MOVE WS-CURR-SEQ-NR        TO IH-SEQ-NR
+001320         MOVE INVOICE-STATUS        TO IH-FROM-STATUS
+001330         MOVE SC-NEW-STATUS         TO IH-TO-STATUS
+001340         MOVE SC-CHANGE-DATE        TO IH-CHANGE-DATE
+001350         MOVE SC-CHANGE-TIME        TO IH-CHANGE-TIME
+001360         MOVE SC-CHANGED-BY         TO IH-CHANGED-BY
+001370         MOVE SC-COMMENT            TO IH-COMMENT
+001380         WRITE INVOICE-HISTORY-RECORD
+001390         MOVE SC-NEW-STATUS         TO INVOICE-STATUS
+001400         ADD 1 TO WS-TRANS-APPLIED
+001410     END-IF.
+001420     READ STATUS-CHG-IN
+001430         AT END SET TRAN-EOF TO TRUE
+001440     END-READ.
+001450 2100-APPLY-MATCHING-TRANS-EXIT.
+001460     EXIT.
+
+001470*---------------------------------------------------------------*
+001480*    A TRANSACTION THAT TIES TO NO MASTER - EITHER BECAUSE THE   *
+001490*    MASTER FILE IS EXHAUSTED, OR BECAUSE ITS INVOICE-ID FALLS   *
+001495*    BELOW THE CURRENT MASTER'S (SEE 2000-PROCESS-MASTER) - IS   *
+001498*    REPORTED AS A REJECT AND READ PAST HERE.                    *
+001500*---------------------------------------------------------------*
+001510 8000-FLUSH-UNMATCHED-TRANS.
+001520*---------------------------------------------------------------*
+001530     ADD 1 TO WS-TRANS-READ.
+001540     ADD 1 TO WS-TRANS-REJECTED.
+001550     DISPLAY 'INVHUPD - NO MATCHING INVOICE FOR ID '
+001560              SC-INVOICE-ID.
+001565     PERFORM 8010-LOG-REJECT
+001567          THRU 8010-LOG-REJECT-EXIT.
+001570     READ STATUS-CHG-IN
+001580         AT END SET TRAN-EOF TO TRUE
+001590     END-READ.
+001600 8000-FLUSH-UNMATCHED-TRANS-EXIT.
+001610     EXIT.
+
+001612 8010-LOG-REJECT.
+001614     MOVE SPACES              TO REJECT-RECORD.
+001616     MOVE 'INVHUPD'           TO RJ-SOURCE-FILE.
+001618     MOVE SC-INVOICE-ID       TO RJ-KEY-FIELD.
+001620     MOVE 'NO MATCHING INVOICE' TO RJ-RULE-VIOLATED.
+001622     MOVE WS-RUN-DATE         TO RJ-REJECT-DATE.
+001624     MOVE WS-RUN-TIME         TO RJ-REJECT-TIME.
+001626     WRITE REJECT-RECORD.
+001628 8010-LOG-REJECT-EXIT.
+001629     EXIT.
+
+001631*---------------------------------------------------------------*
+001633 9000-TERMINATE.
+001640*---------------------------------------------------------------*
+001650     DISPLAY 'INVHUPD - MASTERS READ........: ' WS-MASTERS-READ.
+001660     DISPLAY 'INVHUPD - TRANSACTIONS READ...: ' WS-TRANS-READ.
+001670     DISPLAY 'INVHUPD - TRANSACTIONS APPLIED: '
+001680              WS-TRANS-APPLIED.
+001690     DISPLAY 'INVHUPD - TRANSACTIONS REJECT.: '
+001700              WS-TRANS-REJECTED.
+001710     CLOSE INVOICE-IN STATUS-CHG-IN INVOICE-OUT HISTORY-OUT
+001711           REJECT-OUT.
+001720 9000-TERMINATE-EXIT.
+001730     EXIT.
+
