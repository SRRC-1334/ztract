@@ -0,0 +1,453 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    EDIINV.
+000120 AUTHOR.        J L HARRIS.
+000130 INSTALLATION.  ACCOUNTS PAYABLE SYSTEMS.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ---------------------------------------------
+000200*  2026-08-09 JLH   INITIAL VERSION - TRANSLATES INVOICE-RECORD
+000210*                   INTO AN OUTBOUND 810-STYLE EDI INVOICE
+000220*                   TRANSACTION SET AND ORDER-RECORD INTO AN
+000230*                   OUTBOUND 850-STYLE ORDER ACKNOWLEDGMENT.
+000235*  2026-08-10 JLH   WS-QTY-A/WS-AMOUNT-A ARE ZERO-SUPPRESSED
+000236*                   EDITED FIELDS AND WERE BEING STRUNG INTO THE
+000237*                   SEGMENT DELIMITED BY SIZE, WHICH CARRIED THE
+000238*                   EDITED PICTURE'S LEADING BLANK PADDING INTO
+000239*                   THE EDI ELEMENT.  BOTH ARE NOW TRIMMED TO A
+000240*                   LEFT-JUSTIFIED TEXT FORM FIRST AND STRUNG
+000241*                   DELIMITED BY SPACE INSTEAD.
+000243*  2026-08-12 JLH   NONE OF THE SEGMENT-WRITING PARAGRAPHS CLEARED
+000244*                   EDI-SEGMENT-RECORD BEFORE STRINGING INTO IT,
+000245*                   SO A SHORTER SEGMENT WRITTEN RIGHT AFTER A
+000246*                   LONGER ONE CARRIED TRAILING BYTES FROM THE
+000247*                   PRIOR SEGMENT PAST ITS OWN '~' TERMINATOR.
+000248*                   EACH PARAGRAPH NOW MOVES SPACES TO
+000249*                   EDI-SEGMENT-RECORD IMMEDIATELY BEFORE ITS
+000250*                   STRING, THE SAME AS CURRCNV.CBL ALREADY DOES
+000251*                   FOR ITS OUTPUT RECORD.
+000252*****************************************************************
+000250*  REMARKS.
+000260*      ONE ANSI X12-STYLE TRANSACTION SET IS WRITTEN PER INPUT
+000270*      RECORD READ.  ELEMENTS WITHIN A SEGMENT ARE SEPARATED BY
+000280*      '*' AND EACH SEGMENT IS TERMINATED WITH '~', THE COMMON
+000290*      TRADING-PARTNER DEFAULT DELIMITERS.
+000300*
+000310*      THE INVOICE FILE PRODUCES AN 810-STYLE SET PER INVOICE:
+000320*          ST    TRANSACTION SET HEADER
+000330*          BIG   BEGINNING SEGMENT FOR INVOICE
+000340*          N1    VENDOR NAME (VN/VENDOR-ID)
+000350*          IT1   ONE PER DEPARTMENT/ITEM LINE ON THE INVOICE
+000360*          TDS   TOTAL MONETARY VALUE SUMMARY
+000370*          SE    TRANSACTION SET TRAILER
+000380*
+000390*      THE ORDER FILE PRODUCES AN 850-STYLE SET PER ORDER, USED
+000400*      HERE AS AN ACKNOWLEDGMENT OF THE ORDER AS RECEIVED:
+000410*          ST    TRANSACTION SET HEADER
+000420*          BEG   BEGINNING SEGMENT FOR PURCHASE ORDER
+000430*          N1    BUYING PARTY (BT/CUSTOMER-NR)
+000440*          PO1   ONE PER ORDER LINE
+000450*          CTT   TRANSACTION TOTALS
+000460*          SE    TRANSACTION SET TRAILER
+000470*
+000480*      ST02/SE02 CARRY A TRANSACTION SET CONTROL NUMBER THAT IS
+000490*      INCREMENTED FOR EACH TRANSACTION TRANSLATED (SEPARATELY
+000500*      PER FILE), AND SE01 CARRIES THE NUMBER OF SEGMENTS
+000510*      INCLUDED IN THE SET (ST THROUGH SE, INCLUSIVE), AS ANSI
+000520*      X12 REQUIRES.  BOTH TRANSACTION TYPES ARE WRITTEN TO THE
+000530*      SAME OUTBOUND INTERCHANGE FILE, INVOICES FIRST.
+000540*****************************************************************
+000550 ENVIRONMENT DIVISION.
+000560 CONFIGURATION SECTION.
+000570 SOURCE-COMPUTER.   IBM-370.
+000580 OBJECT-COMPUTER.   IBM-370.
+000590 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000610     SELECT INVOICE-IN    ASSIGN TO INVIN
+000620            ORGANIZATION IS SEQUENTIAL.
+000630     SELECT ORDER-IN      ASSIGN TO ORDIN
+000640            ORGANIZATION IS SEQUENTIAL.
+000650     SELECT EDI-OUT       ASSIGN TO EDIOUT
+000660            ORGANIZATION IS SEQUENTIAL.
+
+000670 DATA DIVISION.
+000680 FILE SECTION.
+000690 FD  INVOICE-IN
+000700     LABEL RECORDS ARE STANDARD.
+000710 COPY INVREC.
+
+000720 FD  ORDER-IN
+000730     LABEL RECORDS ARE STANDARD.
+000740 COPY ORDREC.
+
+000750 FD  EDI-OUT
+000760     LABEL RECORDS ARE STANDARD.
+000770 01  EDI-SEGMENT-RECORD        PIC X(200).
+
+000780 WORKING-STORAGE SECTION.
+000790 01  WS-SWITCHES.
+000800     05  WS-INVOICE-EOF        PIC X(01)  VALUE 'N'.
+000810         88  INVOICE-EOF                  VALUE 'Y'.
+000820     05  WS-ORDER-EOF          PIC X(01)  VALUE 'N'.
+000830         88  ORDER-EOF                    VALUE 'Y'.
+
+000840 01  WS-COUNTERS                          COMP.
+000850     05  WS-INVOICES-READ      PIC 9(09)  VALUE ZERO.
+000860     05  WS-ORDERS-READ        PIC 9(09)  VALUE ZERO.
+000870     05  WS-SEGMENTS-WRITTEN   PIC 9(09)  VALUE ZERO.
+000880     05  WS-INV-CONTROL-NR     PIC 9(09)  VALUE ZERO.
+000890     05  WS-ORD-CONTROL-NR     PIC 9(09)  VALUE ZERO.
+000900     05  WS-SEG-COUNT          PIC 9(05)  VALUE ZERO.
+000910     05  WS-DEPT-IX            PIC 9(02)  VALUE ZERO.
+000920     05  WS-ITEM-IX            PIC 9(02)  VALUE ZERO.
+000930     05  WS-LINE-IX            PIC 9(04)  VALUE ZERO.
+000935     05  WS-LEAD-SPACES        PIC 9(02)  VALUE ZERO.
+
+000940 01  WS-EDI-FIELDS.
+000950     05  WS-CONTROL-NR-A       PIC 9(09).
+000960     05  WS-INVOICE-ID-A       PIC 9(10).
+000970     05  WS-INVOICE-DATE-A     PIC 9(08).
+000980     05  WS-ORDER-ID-A         PIC 9(10).
+000990     05  WS-ORDER-DATE-A       PIC 9(08).
+001000     05  WS-AMOUNT-A           PIC -(9)9.99.
+001010     05  WS-QTY-A              PIC Z(4)9.
+
+001012*----------------------------------------------------------------
+001014*    LEFT-JUSTIFIED, BLANK-TRIMMED TEXT FORMS OF WS-AMOUNT-A AND
+001016*    WS-QTY-A, BUILT BY 8100-TRIM-QTY/8200-TRIM-AMOUNT, SO THE
+001018*    ELEMENT STRUNG INTO AN EDI SEGMENT CARRIES ONLY SIGNIFICANT
+001019*    DIGITS RATHER THAN THE EDITED PICTURE'S BLANK PADDING.
+001020*----------------------------------------------------------------
+001022 01  WS-QTY-TEXT               PIC X(05).
+001024 01  WS-AMOUNT-TEXT            PIC X(13).
+
+001030 PROCEDURE DIVISION.
+001040*---------------------------------------------------------------*
+001050 0000-MAINLINE.
+001060*---------------------------------------------------------------*
+001070     PERFORM 1000-INITIALIZE
+001080          THRU 1000-INITIALIZE-EXIT.
+001090     PERFORM 2000-PROCESS-INVOICE
+001100          THRU 2000-PROCESS-INVOICE-EXIT
+001110          UNTIL INVOICE-EOF.
+001120     PERFORM 3000-PROCESS-ORDER
+001130          THRU 3000-PROCESS-ORDER-EXIT
+001140          UNTIL ORDER-EOF.
+001150     PERFORM 9000-TERMINATE
+001160          THRU 9000-TERMINATE-EXIT.
+001170     GOBACK.
+
+001180*---------------------------------------------------------------*
+001190 1000-INITIALIZE.
+001200*---------------------------------------------------------------*
+001210     OPEN INPUT  INVOICE-IN
+001220               ORDER-IN
+001230          OUTPUT EDI-OUT.
+001240     READ INVOICE-IN
+001250         AT END SET INVOICE-EOF TO TRUE
+001260     END-READ.
+001270     READ ORDER-IN
+001280         AT END SET ORDER-EOF TO TRUE
+001290     END-READ.
+001300 1000-INITIALIZE-EXIT.
+001310     EXIT.
+
+001320*---------------------------------------------------------------*
+001330*    TRANSLATE ONE INVOICE INTO AN 810-STYLE TRANSACTION SET.    *
+001340*---------------------------------------------------------------*
+001350 2000-PROCESS-INVOICE.
+001360*---------------------------------------------------------------*
+001370     ADD 1 TO WS-INVOICES-READ
+001380               WS-INV-CONTROL-NR.
+001390     MOVE ZERO TO WS-SEG-COUNT.
+001400     PERFORM 2100-WRITE-ST-810
+001410          THRU 2100-WRITE-ST-810-EXIT.
+001420     PERFORM 2200-WRITE-BIG
+001430          THRU 2200-WRITE-BIG-EXIT.
+001440     PERFORM 2300-WRITE-N1-VENDOR
+001450          THRU 2300-WRITE-N1-VENDOR-EXIT.
+001460     PERFORM 2400-WRITE-IT1
+001470          THRU 2400-WRITE-IT1-EXIT
+001480          VARYING WS-DEPT-IX FROM 1 BY 1
+001490          UNTIL WS-DEPT-IX > DEPT-COUNT.
+001500     PERFORM 2500-WRITE-TDS
+001510          THRU 2500-WRITE-TDS-EXIT.
+001520     PERFORM 2600-WRITE-SE
+001530          THRU 2600-WRITE-SE-EXIT.
+001540     READ INVOICE-IN
+001550         AT END SET INVOICE-EOF TO TRUE
+001560     END-READ.
+001570 2000-PROCESS-INVOICE-EXIT.
+001580     EXIT.
+
+001590 2100-WRITE-ST-810.
+001600     MOVE WS-INV-CONTROL-NR TO WS-CONTROL-NR-A.
+001605     MOVE SPACES TO EDI-SEGMENT-RECORD.
+001610     STRING 'ST*810*' DELIMITED BY SIZE
+001620            WS-CONTROL-NR-A  DELIMITED BY SIZE
+001630            '~'              DELIMITED BY SIZE
+001640            INTO EDI-SEGMENT-RECORD.
+001650     PERFORM 8000-WRITE-SEGMENT
+001660          THRU 8000-WRITE-SEGMENT-EXIT.
+001670 2100-WRITE-ST-810-EXIT.
+001680     EXIT.
+
+001690 2200-WRITE-BIG.
+001700     MOVE INVOICE-DATE TO WS-INVOICE-DATE-A.
+001710     MOVE INVOICE-ID   TO WS-INVOICE-ID-A.
+001720     MOVE INV-ORDER-ID TO WS-ORDER-ID-A.
+001725     MOVE SPACES TO EDI-SEGMENT-RECORD.
+001730     STRING 'BIG*' DELIMITED BY SIZE
+001740            WS-INVOICE-DATE-A DELIMITED BY SIZE
+001750            '*'               DELIMITED BY SIZE
+001760            WS-INVOICE-ID-A   DELIMITED BY SIZE
+001770            '*'               DELIMITED BY SIZE
+001780            WS-ORDER-ID-A     DELIMITED BY SIZE
+001790            '~'               DELIMITED BY SIZE
+001800            INTO EDI-SEGMENT-RECORD.
+001810     PERFORM 8000-WRITE-SEGMENT
+001820          THRU 8000-WRITE-SEGMENT-EXIT.
+001830 2200-WRITE-BIG-EXIT.
+001840     EXIT.
+
+001850 2300-WRITE-N1-VENDOR.
+001855     MOVE SPACES TO EDI-SEGMENT-RECORD.
+001860     STRING 'N1*VN*' DELIMITED BY SIZE
+001870            VENDOR-ID DELIMITED BY SIZE
+001880            '~'       DELIMITED BY SIZE
+001890            INTO EDI-SEGMENT-RECORD.
+001900     PERFORM 8000-WRITE-SEGMENT
+001910          THRU 8000-WRITE-SEGMENT-EXIT.
+001920 2300-WRITE-N1-VENDOR-EXIT.
+001930     EXIT.
+
+001940*---------------------------------------------------------------*
+001950*    ONE IT1 PER ITEM WITHIN A DEPARTMENT ON THE INVOICE.        *
+001960*---------------------------------------------------------------*
+001970 2400-WRITE-IT1.
+001980*---------------------------------------------------------------*
+001990     PERFORM 2410-WRITE-IT1-ITEM
+002000          THRU 2410-WRITE-IT1-ITEM-EXIT
+002010          VARYING WS-ITEM-IX FROM 1 BY 1
+002020          UNTIL WS-ITEM-IX > ITEM-COUNT (WS-DEPT-IX).
+002030 2400-WRITE-IT1-EXIT.
+002040     EXIT.
+
+002050 2410-WRITE-IT1-ITEM.
+002060     MOVE ITEM-QTY (WS-DEPT-IX, WS-ITEM-IX)  TO WS-QTY-A.
+002070     PERFORM 8100-TRIM-QTY THRU 8100-TRIM-QTY-EXIT.
+002080     MOVE ITEM-COST (WS-DEPT-IX, WS-ITEM-IX) TO WS-AMOUNT-A.
+002090     PERFORM 8200-TRIM-AMOUNT THRU 8200-TRIM-AMOUNT-EXIT.
+002095     MOVE SPACES TO EDI-SEGMENT-RECORD.
+002100     STRING 'IT1*' DELIMITED BY SIZE
+002110            WS-QTY-TEXT    DELIMITED BY SPACE
+002120            '*'            DELIMITED BY SIZE
+002130            WS-AMOUNT-TEXT DELIMITED BY SPACE
+002140            '*IN*'         DELIMITED BY SIZE
+002150            ITEM-ID (WS-DEPT-IX, WS-ITEM-IX) DELIMITED BY SIZE
+002160            '*'            DELIMITED BY SIZE
+002170            DEPT-CODE (WS-DEPT-IX) DELIMITED BY SIZE
+002180            '~'            DELIMITED BY SIZE
+002190            INTO EDI-SEGMENT-RECORD.
+002200     PERFORM 8000-WRITE-SEGMENT
+002210          THRU 8000-WRITE-SEGMENT-EXIT.
+002220 2410-WRITE-IT1-ITEM-EXIT.
+002230     EXIT.
+
+002240 2500-WRITE-TDS.
+002250     MOVE INVOICE-TOTAL TO WS-AMOUNT-A.
+002260     PERFORM 8200-TRIM-AMOUNT THRU 8200-TRIM-AMOUNT-EXIT.
+002265     MOVE SPACES TO EDI-SEGMENT-RECORD.
+002270     STRING 'TDS*' DELIMITED BY SIZE
+002280            WS-AMOUNT-TEXT DELIMITED BY SPACE
+002290            '*'            DELIMITED BY SIZE
+002300            INV-CURRENCY   DELIMITED BY SIZE
+002310            '~'            DELIMITED BY SIZE
+002320            INTO EDI-SEGMENT-RECORD.
+002330     PERFORM 8000-WRITE-SEGMENT
+002340          THRU 8000-WRITE-SEGMENT-EXIT.
+002350 2500-WRITE-TDS-EXIT.
+002360     EXIT.
+
+002370 2600-WRITE-SE.
+002380     COMPUTE WS-QTY-A = WS-SEG-COUNT + 1.
+002390     PERFORM 8100-TRIM-QTY THRU 8100-TRIM-QTY-EXIT.
+002400     MOVE WS-INV-CONTROL-NR TO WS-CONTROL-NR-A.
+002405     MOVE SPACES TO EDI-SEGMENT-RECORD.
+002410     STRING 'SE*' DELIMITED BY SIZE
+002420            WS-QTY-TEXT     DELIMITED BY SPACE
+002430            '*'             DELIMITED BY SIZE
+002440            WS-CONTROL-NR-A DELIMITED BY SIZE
+002450            '~'             DELIMITED BY SIZE
+002460            INTO EDI-SEGMENT-RECORD.
+002470     PERFORM 8000-WRITE-SEGMENT
+002480          THRU 8000-WRITE-SEGMENT-EXIT.
+002490 2600-WRITE-SE-EXIT.
+002500     EXIT.
+
+002510*---------------------------------------------------------------*
+002520*    TRANSLATE ONE ORDER INTO AN 850-STYLE ACKNOWLEDGMENT SET.   *
+002530*---------------------------------------------------------------*
+002540 3000-PROCESS-ORDER.
+002550*---------------------------------------------------------------*
+002560     ADD 1 TO WS-ORDERS-READ
+002570               WS-ORD-CONTROL-NR.
+002580     MOVE ZERO TO WS-SEG-COUNT.
+002590     PERFORM 3100-WRITE-ST-850
+002600          THRU 3100-WRITE-ST-850-EXIT.
+002610     PERFORM 3200-WRITE-BEG
+002620          THRU 3200-WRITE-BEG-EXIT.
+002630     PERFORM 3300-WRITE-N1-CUSTOMER
+002640          THRU 3300-WRITE-N1-CUSTOMER-EXIT.
+002650     PERFORM 3400-WRITE-PO1
+002660          THRU 3400-WRITE-PO1-EXIT
+002670          VARYING WS-LINE-IX FROM 1 BY 1
+002680          UNTIL WS-LINE-IX > LINE-COUNT.
+002690     PERFORM 3500-WRITE-CTT
+002700          THRU 3500-WRITE-CTT-EXIT.
+002710     PERFORM 3600-WRITE-SE
+002720          THRU 3600-WRITE-SE-EXIT.
+002730     READ ORDER-IN
+002740         AT END SET ORDER-EOF TO TRUE
+002750     END-READ.
+002760 3000-PROCESS-ORDER-EXIT.
+002770     EXIT.
+
+002780 3100-WRITE-ST-850.
+002790     MOVE WS-ORD-CONTROL-NR TO WS-CONTROL-NR-A.
+002795     MOVE SPACES TO EDI-SEGMENT-RECORD.
+002800     STRING 'ST*850*' DELIMITED BY SIZE
+002810            WS-CONTROL-NR-A DELIMITED BY SIZE
+002820            '~'             DELIMITED BY SIZE
+002830            INTO EDI-SEGMENT-RECORD.
+002840     PERFORM 8000-WRITE-SEGMENT
+002850          THRU 8000-WRITE-SEGMENT-EXIT.
+002860 3100-WRITE-ST-850-EXIT.
+002870     EXIT.
+
+002880 3200-WRITE-BEG.
+002890     MOVE ORDER-DATE TO WS-ORDER-DATE-A.
+002900     MOVE ORDER-ID   TO WS-ORDER-ID-A.
+002905     MOVE SPACES TO EDI-SEGMENT-RECORD.
+002910     STRING 'BEG*AK*' DELIMITED BY SIZE
+002920            ORDER-STATUS     DELIMITED BY SIZE
+002930            '*'              DELIMITED BY SIZE
+002940            WS-ORDER-ID-A    DELIMITED BY SIZE
+002950            '*'              DELIMITED BY SIZE
+002960            WS-ORDER-DATE-A  DELIMITED BY SIZE
+002970            '~'              DELIMITED BY SIZE
+002980            INTO EDI-SEGMENT-RECORD.
+002990     PERFORM 8000-WRITE-SEGMENT
+003000          THRU 8000-WRITE-SEGMENT-EXIT.
+003010 3200-WRITE-BEG-EXIT.
+003020     EXIT.
+
+003030 3300-WRITE-N1-CUSTOMER.
+003040     MOVE CUSTOMER-NR TO WS-ORDER-ID-A.
+003045     MOVE SPACES TO EDI-SEGMENT-RECORD.
+003050     STRING 'N1*BT*' DELIMITED BY SIZE
+003060            WS-ORDER-ID-A DELIMITED BY SIZE
+003070            '~'           DELIMITED BY SIZE
+003080            INTO EDI-SEGMENT-RECORD.
+003090     PERFORM 8000-WRITE-SEGMENT
+003100          THRU 8000-WRITE-SEGMENT-EXIT.
+003110 3300-WRITE-N1-CUSTOMER-EXIT.
+003120     EXIT.
+
+003130*---------------------------------------------------------------*
+003140*    ONE PO1 PER ORDER LINE.                                    *
+003150*---------------------------------------------------------------*
+003160 3400-WRITE-PO1.
+003170*---------------------------------------------------------------*
+003180     MOVE LINE-QTY (WS-LINE-IX)   TO WS-QTY-A.
+003190     PERFORM 8100-TRIM-QTY THRU 8100-TRIM-QTY-EXIT.
+003200     MOVE LINE-PRICE (WS-LINE-IX) TO WS-AMOUNT-A.
+003210     PERFORM 8200-TRIM-AMOUNT THRU 8200-TRIM-AMOUNT-EXIT.
+003215     MOVE SPACES TO EDI-SEGMENT-RECORD.
+003220     STRING 'PO1*' DELIMITED BY SIZE
+003230            WS-QTY-TEXT    DELIMITED BY SPACE
+003240            '*'            DELIMITED BY SIZE
+003250            WS-AMOUNT-TEXT DELIMITED BY SPACE
+003260            '*PE*'         DELIMITED BY SIZE
+003270            LINE-PRODUCT (WS-LINE-IX) DELIMITED BY SIZE
+003280            '~'            DELIMITED BY SIZE
+003290            INTO EDI-SEGMENT-RECORD.
+003300     PERFORM 8000-WRITE-SEGMENT
+003310          THRU 8000-WRITE-SEGMENT-EXIT.
+003320 3400-WRITE-PO1-EXIT.
+003330     EXIT.
+
+003340 3500-WRITE-CTT.
+003350     MOVE LINE-COUNT TO WS-QTY-A.
+003360     PERFORM 8100-TRIM-QTY THRU 8100-TRIM-QTY-EXIT.
+003365     MOVE SPACES TO EDI-SEGMENT-RECORD.
+003370     STRING 'CTT*' DELIMITED BY SIZE
+003380            WS-QTY-TEXT DELIMITED BY SPACE
+003390            '~'         DELIMITED BY SIZE
+003400            INTO EDI-SEGMENT-RECORD.
+003410     PERFORM 8000-WRITE-SEGMENT
+003420          THRU 8000-WRITE-SEGMENT-EXIT.
+003430 3500-WRITE-CTT-EXIT.
+003440     EXIT.
+
+003450 3600-WRITE-SE.
+003460     COMPUTE WS-QTY-A = WS-SEG-COUNT + 1.
+003470     PERFORM 8100-TRIM-QTY THRU 8100-TRIM-QTY-EXIT.
+003480     MOVE WS-ORD-CONTROL-NR TO WS-CONTROL-NR-A.
+003485     MOVE SPACES TO EDI-SEGMENT-RECORD.
+003490     STRING 'SE*' DELIMITED BY SIZE
+003500            WS-QTY-TEXT     DELIMITED BY SPACE
+003510            '*'             DELIMITED BY SIZE
+003520            WS-CONTROL-NR-A DELIMITED BY SIZE
+003530            '~'             DELIMITED BY SIZE
+003540            INTO EDI-SEGMENT-RECORD.
+003550     PERFORM 8000-WRITE-SEGMENT
+003560          THRU 8000-WRITE-SEGMENT-EXIT.
+003570 3600-WRITE-SE-EXIT.
+003580     EXIT.
+
+003590*---------------------------------------------------------------*
+003600*    STRIP THE LEADING BLANKS THAT THE EDITED PICTURES IN        *
+003610*    WS-QTY-A/WS-AMOUNT-A PAD WITH, LEAVING ONLY THE SIGNIFICANT *
+003620*    DIGITS LEFT-JUSTIFIED IN WS-QTY-TEXT/WS-AMOUNT-TEXT FOR     *
+003630*    STRINGING DELIMITED BY SPACE.                               *
+003640*---------------------------------------------------------------*
+003650 8100-TRIM-QTY.
+003660*---------------------------------------------------------------*
+003670     MOVE ZERO   TO WS-LEAD-SPACES.
+003680     MOVE SPACES TO WS-QTY-TEXT.
+003690     INSPECT WS-QTY-A TALLYING WS-LEAD-SPACES FOR LEADING SPACE.
+003700     MOVE WS-QTY-A (WS-LEAD-SPACES + 1 :) TO WS-QTY-TEXT.
+003710 8100-TRIM-QTY-EXIT.
+003720     EXIT.
+
+003730 8200-TRIM-AMOUNT.
+003740*---------------------------------------------------------------*
+003750     MOVE ZERO   TO WS-LEAD-SPACES.
+003760     MOVE SPACES TO WS-AMOUNT-TEXT.
+003770     INSPECT WS-AMOUNT-A TALLYING WS-LEAD-SPACES FOR LEADING SPACE.
+003780     MOVE WS-AMOUNT-A (WS-LEAD-SPACES + 1 :) TO WS-AMOUNT-TEXT.
+003790 8200-TRIM-AMOUNT-EXIT.
+003800     EXIT.
+
+003810*---------------------------------------------------------------*
+003820 8000-WRITE-SEGMENT.
+003830*---------------------------------------------------------------*
+003840     ADD 1 TO WS-SEG-COUNT
+003850               WS-SEGMENTS-WRITTEN.
+003860     WRITE EDI-SEGMENT-RECORD.
+003870 8000-WRITE-SEGMENT-EXIT.
+003880     EXIT.
+
+003890*---------------------------------------------------------------*
+003900 9000-TERMINATE.
+003910*---------------------------------------------------------------*
+003920     DISPLAY 'EDIINV - INVOICES TRANSLATED....: ' WS-INVOICES-READ.
+003930     DISPLAY 'EDIINV - ORDERS TRANSLATED......: ' WS-ORDERS-READ.
+003940     DISPLAY 'EDIINV - SEGMENTS WRITTEN.......: '
+003950              WS-SEGMENTS-WRITTEN.
+003960     CLOSE INVOICE-IN ORDER-IN EDI-OUT.
+003970 9000-TERMINATE-EXIT.
+003980     EXIT.
